@@ -0,0 +1,27 @@
+.********************************************************************
+.* ZC_DFHVALUE - RUNTIME DFHVALUE(xxxxx) NAME LOOKUP TABLE.  COPIED
+.* ONCE BY ZCDFHLIT'S GET_DFHVALUE ENTRY THE FIRST TIME A DFHVALUE
+.* NAME NEEDS RESOLVING; EACH OPTION NAME BECOMES A GLOBAL SETC
+.* HOLDING ITS EXEC CICS OPTION CODE SO GET_DFHVALUE CAN LOOK IT UP.
+.*
+.* 08/09/26 RPI 1107 INITIAL CODING - COMMON OPTIONS FIRST, ADD
+.* MORE ROWS HERE AS NEW EXEC CICS COMMANDS NEED THEM
+.********************************************************************
+         GBLC  &DFHVALUE_ERASE
+         :&DFHVALUE_ERASE        SETC '1'
+         GBLC  &DFHVALUE_ALARM
+         :&DFHVALUE_ALARM        SETC '2'
+         GBLC  &DFHVALUE_SYSTEM
+         :&DFHVALUE_SYSTEM       SETC '3'
+         GBLC  &DFHVALUE_TERMINAL
+         :&DFHVALUE_TERMINAL     SETC '4'
+         GBLC  &DFHVALUE_TASK
+         :&DFHVALUE_TASK         SETC '5'
+         GBLC  &DFHVALUE_FULL
+         :&DFHVALUE_FULL         SETC '6'
+         GBLC  &DFHVALUE_PARTIAL
+         :&DFHVALUE_PARTIAL      SETC '7'
+         GBLC  &DFHVALUE_AUTOPAGE
+         :&DFHVALUE_AUTOPAGE     SETC '8'
+         GBLC  &DFHVALUE_NOAUTOPAGE
+         :&DFHVALUE_NOAUTOPAGE   SETC '9'

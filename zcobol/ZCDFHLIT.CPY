@@ -11,7 +11,9 @@
          GBLC  &(&DFHSYM)
          :&DFHLIT SETC '&(&DFHSYM)'
          AIF   (K'&DFHLIT EQ 0)
-               MNOTE 8,'ZCDFHLIT DFHRESP VALUE NOT FOUND - &DFHRESP'
+.* 08/09/26 RPI 1106 ESCALATED TO A SEVERE MNOTE - AN UNRESOLVED
+.* DFHRESP/DFHVALUE NAME IS A GENERATION ERROR, NOT A WARNING
+               MNOTE 12,'ZCDFHLIT DFHRESP VALUE NOT FOUND - &DFHRESP'
                MEXIT
          AEND
          AEND
@@ -28,7 +30,8 @@
          GBLC  &(&DFHSYM)
          :&DFHLIT SETC '&(&DFHSYM)'
          AIF   (K'&DFHLIT EQ 0)
-               MNOTE 8,'ZCDFHLIT DFHVALUE NOT FOUND - &DFHVALUE'
+.* 08/09/26 RPI 1106 ESCALATED TO A SEVERE MNOTE - SAME AS DFHRESP
+               MNOTE 12,'ZCDFHLIT DFHVALUE NOT FOUND - &DFHVALUE'
                MEXIT
          AEND
          AEND

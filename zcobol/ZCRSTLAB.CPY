@@ -3,9 +3,10 @@
 .* USED BY ZC_CALC, GEN_ADD
 .********************************************************************
 .* 05/26/09 RPI 1019 INITIAL CODING SEE TESTSIX1 CALC TEST
+.* 08/09/26 RPI 1103 STRIP ZCTMP_ WORK-AREA PREFIX SAME AS ZCVT_
 .********************************************************************
          AENTRY RESET_LAB_LEN
-         AIF   ('&LAB'(1,1) GE '0')  IS THIS O(L,R) 
+         AIF   ('&LAB'(1,1) GE '0')  IS THIS O(L,R)
                :&ILAB SETA ('&LAB' INDEX '(')
                AIF (&ILAB GT 1)
                    :&FIELD_OFF SETA '&LAB'(1,&ILAB-1)
@@ -21,5 +22,10 @@
                AIF (&ILAB GT 1)
                    :&LAB SETC '&LAB'(1,&ILAB-1)
                AEND
+         AELSEIF ('&LAB'(1,6) EQ 'ZCTMP_') STRIP ZCTMP_WORKAREA+N(LEN)
+               :&ILAB SETA ('&LAB' INDEX '(')
+               AIF (&ILAB GT 1)
+                   :&LAB SETC '&LAB'(1,&ILAB-1)
+               AEND
          AEND
          AEND

@@ -0,0 +1,81 @@
+.********************************************************************
+.* ZC_DFHRESP - RUNTIME DFHRESP(xxxxx) NAME LOOKUP TABLE.  COPIED
+.* ONCE BY ZCDFHLIT'S GET_DFHRESP ENTRY THE FIRST TIME A DFHRESP NAME
+.* NEEDS RESOLVING; EACH CONDITION NAME BECOMES A GLOBAL SETC HOLDING
+.* ITS EXEC CICS RESPONSE CODE SO GET_DFHRESP CAN LOOK IT UP BY NAME.
+.*
+.* 08/09/26 RPI 1107 INITIAL CODING - COMMON CONDITIONS FIRST, ADD
+.* MORE ROWS HERE AS NEW EXEC CICS COMMANDS NEED THEM
+.********************************************************************
+         GBLC  &DFHRESP_NORMAL
+         :&DFHRESP_NORMAL        SETC '0'
+         GBLC  &DFHRESP_ERROR
+         :&DFHRESP_ERROR         SETC '1'
+         GBLC  &DFHRESP_RDATT
+         :&DFHRESP_RDATT         SETC '2'
+         GBLC  &DFHRESP_WRBRK
+         :&DFHRESP_WRBRK         SETC '3'
+         GBLC  &DFHRESP_EOF
+         :&DFHRESP_EOF           SETC '4'
+         GBLC  &DFHRESP_EODS
+         :&DFHRESP_EODS          SETC '5'
+         GBLC  &DFHRESP_EOC
+         :&DFHRESP_EOC           SETC '6'
+         GBLC  &DFHRESP_INBFMH
+         :&DFHRESP_INBFMH        SETC '7'
+         GBLC  &DFHRESP_ENDINPT
+         :&DFHRESP_ENDINPT       SETC '8'
+         GBLC  &DFHRESP_NONVAL
+         :&DFHRESP_NONVAL        SETC '9'
+         GBLC  &DFHRESP_NOSTART
+         :&DFHRESP_NOSTART       SETC '10'
+         GBLC  &DFHRESP_TERMIDERR
+         :&DFHRESP_TERMIDERR     SETC '11'
+         GBLC  &DFHRESP_FILENOTFOUND
+         :&DFHRESP_FILENOTFOUND  SETC '12'
+         GBLC  &DFHRESP_NOTFND
+         :&DFHRESP_NOTFND        SETC '13'
+         GBLC  &DFHRESP_DUPREC
+         :&DFHRESP_DUPREC        SETC '14'
+         GBLC  &DFHRESP_DUPKEY
+         :&DFHRESP_DUPKEY        SETC '15'
+         GBLC  &DFHRESP_INVREQ
+         :&DFHRESP_INVREQ        SETC '16'
+         GBLC  &DFHRESP_IOERR
+         :&DFHRESP_IOERR         SETC '17'
+         GBLC  &DFHRESP_NOSPACE
+         :&DFHRESP_NOSPACE       SETC '18'
+         GBLC  &DFHRESP_NOTOPEN
+         :&DFHRESP_NOTOPEN       SETC '19'
+         GBLC  &DFHRESP_ENDFILE
+         :&DFHRESP_ENDFILE       SETC '20'
+         GBLC  &DFHRESP_ILLOGIC
+         :&DFHRESP_ILLOGIC       SETC '21'
+         GBLC  &DFHRESP_LENGERR
+         :&DFHRESP_LENGERR       SETC '22'
+         GBLC  &DFHRESP_QZERO
+         :&DFHRESP_QZERO         SETC '23'
+         GBLC  &DFHRESP_SIGNAL
+         :&DFHRESP_SIGNAL        SETC '24'
+         GBLC  &DFHRESP_QBUSY
+         :&DFHRESP_QBUSY         SETC '25'
+         GBLC  &DFHRESP_ITEMERR
+         :&DFHRESP_ITEMERR       SETC '26'
+         GBLC  &DFHRESP_PGMIDERR
+         :&DFHRESP_PGMIDERR      SETC '27'
+         GBLC  &DFHRESP_TRANSIDERR
+         :&DFHRESP_TRANSIDERR    SETC '28'
+         GBLC  &DFHRESP_ENDDATA
+         :&DFHRESP_ENDDATA       SETC '29'
+         GBLC  &DFHRESP_INVLDC
+         :&DFHRESP_INVLDC        SETC '30'
+         GBLC  &DFHRESP_NOPASSBKRD
+         :&DFHRESP_NOPASSBKRD    SETC '31'
+         GBLC  &DFHRESP_NOPASSBKWR
+         :&DFHRESP_NOPASSBKWR    SETC '32'
+         GBLC  &DFHRESP_SYSIDERR
+         :&DFHRESP_SYSIDERR      SETC '34'
+         GBLC  &DFHRESP_ISCINVREQ
+         :&DFHRESP_ISCINVREQ     SETC '35'
+         GBLC  &DFHRESP_ENQBUSY
+         :&DFHRESP_ENQBUSY       SETC '36'

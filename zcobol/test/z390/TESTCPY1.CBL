@@ -9,10 +9,40 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        COPY TESTCPYA.
+
+      * VERSIONS OF TESTCPYA/TESTCPYB THIS PROGRAM WAS WRITTEN AND
+      * COMPILED AGAINST - BUMP THESE TO MATCH WHENEVER TESTCPYA.CPY
+      * OR TESTCPYB.CPY'S OWN STAMP VERSION IS BUMPED, SO A RECOMPILE
+      * AGAINST A STALE COPY OF EITHER MEMBER FAILS FAST INSTEAD OF
+      * SILENTLY MISREADING FIELDS.
+       01  TESTCPY1-EXPECT-CPYA-VER  PIC X(6) VALUE '000001'.
+       01  TESTCPY1-EXPECT-CPYB-VER  PIC X(6) VALUE '000001'.
        PROCEDURE DIVISION.
        MAINLINE.
            DISPLAY 'TESTCPY1 STARTING'
+
+      * FAIL FAST IF EITHER COPYBOOK'S STAMP VERSION DOESN'T MATCH
+      * WHAT THIS PROGRAM WAS WRITTEN AGAINST.
+           IF CPYA-STAMP-VER NOT = TESTCPY1-EXPECT-CPYA-VER
+               DISPLAY 'TESTCPY1 VERSION MISMATCH - TESTCPYA IS VER='
+                       CPYA-STAMP-VER ' BUT THIS PROGRAM EXPECTS VER='
+                       TESTCPY1-EXPECT-CPYA-VER
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF CPYB-STAMP-VER NOT = TESTCPY1-EXPECT-CPYB-VER
+               DISPLAY 'TESTCPY1 VERSION MISMATCH - TESTCPYB IS VER='
+                       CPYB-STAMP-VER ' BUT THIS PROGRAM EXPECTS VER='
+                       TESTCPY1-EXPECT-CPYB-VER
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
            DISPLAY 'TESTCPYA FROM TESTCPYA.CPZ =' TESTCPYA
            DISPLAY 'TESTCPYB FROM TESTCPYB.CPZ =' TESTCPYB
+           DISPLAY 'TESTCPYA STAMP VER=' CPYA-STAMP-VER
+                   ' CKSUM=' CPYA-STAMP-CKSUM
+           DISPLAY 'TESTCPYB STAMP VER=' CPYB-STAMP-VER
+                   ' CKSUM=' CPYB-STAMP-CKSUM
            DISPLAY 'TESTCPY1 ENDED OK'
            STOP RUN.

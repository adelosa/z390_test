@@ -0,0 +1,15 @@
+      ***************************************************************
+      * TESTCPYA.CPY - OUTER MEMBER OF THE TESTCPYA/TESTCPYB NESTED
+      * COPY REGRESSION TEST (SEE TESTCPY1.CBL).  CPYA-STAMP IS THE
+      * SAME KIND OF VERSION/CHECKSUM STAMP AS CPYB-STAMP BELOW - BUMP
+      * CPYA-STAMP-VER AND RECOMPUTE CPYA-STAMP-CKSUM (CRC-32 OF THE
+      * TESTCPYA VALUE LITERAL BELOW, AS 8 HEX DIGITS) BY HAND
+      * WHENEVER THIS MEMBER'S FIELDS CHANGE.
+      ***************************************************************
+       01  CPYA-STAMP.
+           02  CPYA-STAMP-ID     PIC X(8)  VALUE 'TESTCPYA'.
+           02  CPYA-STAMP-VER    PIC X(6)  VALUE '000001'.
+           02  CPYA-STAMP-CKSUM  PIC X(8)  VALUE 'B3855608'.
+       01  TESTCPYA              PIC X(24)
+           VALUE 'TESTCPYA CONTENTS ARE OK'.
+       COPY TESTCPYB.

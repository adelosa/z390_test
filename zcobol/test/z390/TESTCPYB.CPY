@@ -0,0 +1,15 @@
+      ***************************************************************
+      * TESTCPYB.CPY - INNERMOST MEMBER OF THE TESTCPYA/TESTCPYB
+      * NESTED COPY REGRESSION TEST (SEE TESTCPY1.CBL).  CPYB-STAMP
+      * IS A VERSION/CHECKSUM STAMP - BUMP CPYB-STAMP-VER AND
+      * RECOMPUTE CPYB-STAMP-CKSUM (CRC-32 OF THE TESTCPYB VALUE
+      * LITERAL BELOW, AS 8 HEX DIGITS) BY HAND WHENEVER THIS
+      * MEMBER'S FIELDS CHANGE, SO A PROGRAM THAT COPIES THIS MEMBER
+      * CAN TELL AT A GLANCE WHICH VERSION IT WAS COMPILED AGAINST.
+      ***************************************************************
+       01  CPYB-STAMP.
+           02  CPYB-STAMP-ID     PIC X(8)  VALUE 'TESTCPYB'.
+           02  CPYB-STAMP-VER    PIC X(6)  VALUE '000001'.
+           02  CPYB-STAMP-CKSUM  PIC X(8)  VALUE 'E01F0D8C'.
+       01  TESTCPYB              PIC X(24)
+           VALUE 'TESTCPYB CONTENTS ARE OK'.

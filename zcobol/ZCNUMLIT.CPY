@@ -1,9 +1,36 @@
 .*
-.* SCALE NUL LIT - REMOVE DECIMAL POINT AND SCALE FIXED NUMERIC LITERAL  
+.* SCALE NUL LIT - REMOVE DECIMAL POINT AND SCALE FIXED NUMERIC LITERAL
 .*    &NUM     - SETC LITERAL VALUE WHICH IS SCALED
 .*    &DEC_SYM - DECIMAL PLACES REQUIRED FROM SYM_PIC_DEC (SET BY WS)
+.* 08/09/26 RPI 1104 MNOTE WARNING WHEN TRUNCATING A SCALED LITERAL
+.* 08/09/26 RPI 1105 STRIP LEADING SIGN AND THOUSANDS SEPARATORS
 .*
          AENTRY SCALE_NUM_LIT
+.* STRIP A LEADING SIGN, IF ANY, AND PUT IT BACK ON AT THE VERY END
+         AIF ('&NUM'(1,1) EQ '+' OR '&NUM'(1,1) EQ '-')
+             :&ZC_NUM_SIGN SETC '&NUM'(1,1)
+             :&NUM SETC '&NUM'(2,*)
+         AELSE
+             :&ZC_NUM_SIGN SETC ''
+         AEND
+.* THE THOUSANDS SEPARATOR IS WHICHEVER OF , AND . ISN'T THE DECIMAL
+.* POINT FOR THIS SHOP - STRIP EVERY OCCURRENCE BEFORE LOOKING FOR
+.* THE DECIMAL POINT ITSELF.
+         AIF (&ZC_DEC_IS_COMMA)
+             :&ZC_THOU_CH SETC '.'
+         AELSE
+             :&ZC_THOU_CH SETC ','
+         AEND
+.ZCSTRPTH ANOP
+         :&ZC_THOU_IX SETA ('&NUM' FIND '&ZC_THOU_CH')
+         AIF (&ZC_THOU_IX GT 0)
+             AIF (&ZC_THOU_IX LT K'&NUM)
+                 :&NUM SETC '&NUM'(1,&ZC_THOU_IX-1).'&NUM'(&ZC_THOU_IX+1,*)
+             AELSE
+                 :&NUM SETC '&NUM'(1,&ZC_THOU_IX-1)
+             AEND
+             AGO .ZCSTRPTH
+         AEND
          AIF (&ZC_DEC_IS_COMMA)
              :&DEC_IX SETA ('&NUM' FIND ',')
          AELSE
@@ -24,16 +51,21 @@
                :&DEC_NUM SETA 0
          AEND
          AIF (&DEC_NUM EQ &DEC_SYM)
-             AEXIT AENTRY
-         AEND
-         AIF (&DEC_NUM GT &DEC_SYM)
+             .* NO SCALING NEEDED
+         AELSE
+           AIF (&DEC_NUM GT &DEC_SYM)
+             MNOTE 4,'ZCNUMLIT TRUNCATING LITERAL TO &DEC_SYM DECIMAL(S)'
              :&LNUM SETA K'&NUM-(&DEC_NUM-&DEC_SYM)
              AIF (&LNUM GT 0)
                  :&NUM SETC '&NUM'(1,&LNUM)
              AELSE
                  :&NUM SETC '0'
              AEND
-         AELSE 
+           AELSE
              :&NUM SETC '&NUM'.(&DEC_SYM-&DEC_NUM)'0'
+           AEND
+         AEND
+         AIF (K'&ZC_NUM_SIGN GT 0)
+             :&NUM SETC '&ZC_NUM_SIGN'.'&NUM'
          AEND
          AEND

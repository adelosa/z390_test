@@ -0,0 +1,14 @@
+//EODSUM1  PROC
+//*****************************************************************
+//* EODSUM1 - CONSOLIDATED END-OF-DAY OPERATIONS SUMMARY.  RUN THIS
+//* AFTER SOASLA1 AND ANY OTHER END-OF-DAY REPORT SO BEC5LOG, GUI6AUD,
+//* AND SOATIMLG ALL REFLECT THE FULL DAY'S ACTIVITY.
+//*****************************************************************
+//EODSUM1  EXEC PGM=EODSUM1
+//STEPLIB  DD   DSN=SHOP.TOOLS.LOADLIB,DISP=SHR
+//BEC5LOG  DD   DSN=CICS.DEMO.BEC5LOG,DISP=SHR
+//GUI6AUD  DD   DSN=CICS.DEMO.GUI6AUD,DISP=SHR
+//SOATIMLG DD   DSN=SOA.DEMO.SOATIMLG,DISP=SHR
+//EODRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//         PEND

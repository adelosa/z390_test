@@ -0,0 +1,307 @@
+      *****************************************************************
+      * Copyright 2006 Automated Software Tools Corporation           *
+      * This source code is part of z390 assembler/emulator package   *
+      * The z390 package is distributed under GNU general public      *
+      * license                                                       *
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * CONSOLIDATED END-OF-DAY OPERATIONS SUMMARY.  PULLS BEC5 ABEND
+      * COUNTS BY TRANSACTION (BEC5LOG, WRITTEN BY TESTBEC8), SOACMGR3
+      * SLA EXCEPTION COUNTS BY SERVICE (SOATIMLG, SAME THRESHOLD
+      * TABLE SOASLA1 USES), AND GUI6 CUSTOMER-RECORD CHANGE COUNTS BY
+      * OPERATOR (GUI6AUD) INTO ONE REPORT THE SHIFT SUPERVISOR
+      * REVIEWS ONCE, INSTEAD OF CROSS-REFERENCING THREE SEPARATE
+      * REPORTS BY HAND.
+      *
+        PROGRAM-ID. EODSUM1.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT BEC5LOG ASSIGN TO BEC5LOG
+                ORGANIZATION IS SEQUENTIAL.
+            SELECT GUI6AUD ASSIGN TO GUI6AUD
+                ORGANIZATION IS SEQUENTIAL.
+            SELECT SOATIMLG ASSIGN TO SOATIMLG
+                ORGANIZATION IS SEQUENTIAL.
+            SELECT EODRPT  ASSIGN TO EODRPT
+                ORGANIZATION IS SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+      * MATCHES TESTBEC8'S BEC5LOGR LAYOUT (EXTRAPARTITION TD QUEUE
+      * 'BEC5' BACKED BY THIS DATASET).
+        FD  BEC5LOG
+            RECORD CONTAINS 27 CHARACTERS.
+        01  BEC5LOG-REC.
+            02  FILLER            PIC X(4).
+            02  BL-TRID           PIC X(4).
+            02  BL-TASK           PIC 9(7).
+            02  BL-DATE           PIC S9(7) COMP-3.
+            02  BL-TIME           PIC S9(7) COMP-3.
+            02  BL-MSG            PIC X(4).
+
+      * SHARED LAYOUT WITH TESTGUI6 (WHICH WRITES THIS DATASET) AND
+      * TESTG6AR (WHICH READS IT THE SAME WAY) - COPY RATHER THAN A
+      * HAND-DECLARED 01-LEVEL SO ALL THREE STAY IN LOCKSTEP.
+        FD  GUI6AUD
+            RECORD CONTAINS 203 CHARACTERS.
+        COPY GUI6AUD.
+
+      * MATCHES SOACMGR3.CPY'S WS-TLOG-REC LAYOUT (DATASET SOATIMLG).
+        FD  SOATIMLG
+            RECORD CONTAINS 65 CHARACTERS.
+        01  SOATIMLG-REC.
+            02  TI-TYPE           PIC X(5).
+            02  FILLER            PIC X(1).
+            02  TI-SVC            PIC X(8).
+            02  FILLER            PIC X(1).
+            02  TI-DATE-O         PIC 9(8).
+            02  FILLER            PIC X(1).
+            02  TI-TIME-O         PIC 9(8).
+            02  FILLER            PIC X(1).
+            02  TI-MICRO-O        PIC -(14)9.
+            02  FILLER            PIC X(1).
+            02  TI-CORR-O         PIC X(16).
+
+        FD  EODRPT
+            RECORD CONTAINS 80 CHARACTERS.
+        01  EODRPT-REC            PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  WS-EOF-SW            PIC X(1) VALUE 'N'.
+            88  WS-EOF               VALUE 'Y'.
+
+      * ABENDS BY TRANSACTION.
+        01  WS-TRID-TABLE-MAX    PIC 9(3) VALUE 50.
+        01  WS-TRID-COUNT        PIC 9(3) VALUE 0.
+        01  WS-TRID-TABLE.
+            02  WS-TRID-ENTRY OCCURS 50 TIMES
+                              INDEXED BY WS-TRID-IDX.
+                03  WS-TRID-NAME    PIC X(4).
+                03  WS-TRID-ABENDS  PIC 9(5) VALUE 0.
+        01  WS-TRID-FOUND-SW     PIC X(1).
+            88  WS-TRID-FOUND        VALUE 'Y'.
+        01  WS-ABEND-TOTAL       PIC 9(5) VALUE 0.
+
+      * SLA EXCEPTIONS BY SERVICE - SAME THRESHOLD TABLE AS SOASLA1.
+        01  WS-MICRO-NUM         PIC S9(9) COMP.
+        01  WS-SLA-TABLE-MAX     PIC 9(2) VALUE 2.
+        01  WS-SLA-TABLE-DATA.
+            02  FILLER PIC X(25)
+                VALUE 'SOASVC1  00050000000000  '.
+            02  FILLER PIC X(25)
+                VALUE 'SOASVC2  00025000000000  '.
+        01  WS-SLA-TABLE REDEFINES WS-SLA-TABLE-DATA.
+            02  WS-SLA-ENTRY OCCURS 2 TIMES
+                             INDEXED BY WS-SLA-IDX.
+                03  WS-SLA-SVC       PIC X(8).
+                03  FILLER           PIC X(1).
+                03  WS-SLA-THRESH    PIC 9(9).
+                03  WS-SLA-EXC-COUNT PIC 9(5).
+                03  FILLER           PIC X(2).
+        01  WS-SLA-FOUND         PIC X(1).
+            88  WS-SLA-IS-FOUND      VALUE 'Y'.
+        01  WS-SLA-TOTAL         PIC 9(5) VALUE 0.
+
+      * CUSTOMER-RECORD CHANGES BY OPERATOR.
+        01  WS-OPID-TABLE-MAX    PIC 9(3) VALUE 50.
+        01  WS-OPID-COUNT        PIC 9(3) VALUE 0.
+        01  WS-OPID-TABLE.
+            02  WS-OPID-ENTRY OCCURS 50 TIMES
+                              INDEXED BY WS-OPID-IDX.
+                03  WS-OPID-NAME    PIC X(3).
+                03  WS-OPID-CHANGES PIC 9(5) VALUE 0.
+        01  WS-OPID-FOUND-SW     PIC X(1).
+            88  WS-OPID-FOUND        VALUE 'Y'.
+        01  WS-CHANGE-TOTAL      PIC 9(5) VALUE 0.
+
+        PROCEDURE DIVISION.
+        MAINLINE.
+            PERFORM OPEN-FILES.
+            PERFORM SCAN-BEC5LOG.
+            PERFORM SCAN-SOATIMLG.
+            PERFORM SCAN-GUI6AUD.
+            PERFORM WRITE-REPORT.
+            PERFORM CLOSE-FILES.
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT  BEC5LOG
+                 INPUT  GUI6AUD
+                 INPUT  SOATIMLG
+                 OUTPUT EODRPT.
+
+        CLOSE-FILES.
+            CLOSE BEC5LOG GUI6AUD SOATIMLG EODRPT.
+
+      *****************************************************************
+      * ABENDS BY TRANSACTION
+      *****************************************************************
+        SCAN-BEC5LOG.
+            PERFORM READ-BEC5LOG.
+            PERFORM COUNT-ONE-ABEND UNTIL WS-EOF.
+            MOVE 'N' TO WS-EOF-SW.
+
+        READ-BEC5LOG.
+            READ BEC5LOG
+                AT END
+                    MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+
+        COUNT-ONE-ABEND.
+            ADD 1 TO WS-ABEND-TOTAL.
+            PERFORM FIND-TRID-ENTRY.
+            ADD 1 TO WS-TRID-ABENDS (WS-TRID-IDX).
+            PERFORM READ-BEC5LOG.
+
+        FIND-TRID-ENTRY.
+            MOVE 'N' TO WS-TRID-FOUND-SW.
+            PERFORM VARYING WS-TRID-IDX FROM 1 BY 1
+                    UNTIL WS-TRID-IDX > WS-TRID-COUNT
+                IF WS-TRID-NAME (WS-TRID-IDX) = BL-TRID
+                    MOVE 'Y' TO WS-TRID-FOUND-SW
+                END-IF
+            END-PERFORM.
+            IF NOT WS-TRID-FOUND
+                AND WS-TRID-COUNT < WS-TRID-TABLE-MAX
+                ADD 1 TO WS-TRID-COUNT
+                SET WS-TRID-IDX TO WS-TRID-COUNT
+                MOVE BL-TRID TO WS-TRID-NAME (WS-TRID-IDX)
+            END-IF.
+
+      *****************************************************************
+      * SLA EXCEPTIONS BY SERVICE
+      *****************************************************************
+        SCAN-SOATIMLG.
+            PERFORM READ-SOATIMLG.
+            PERFORM COUNT-ONE-TIMING-ROW UNTIL WS-EOF.
+            MOVE 'N' TO WS-EOF-SW.
+
+        READ-SOATIMLG.
+            READ SOATIMLG
+                AT END
+                    MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+
+        COUNT-ONE-TIMING-ROW.
+            IF TI-TYPE = 'MSG'
+                PERFORM FIND-SLA-ENTRY
+                IF WS-SLA-IS-FOUND
+                    MOVE TI-MICRO-O TO WS-MICRO-NUM
+                    IF WS-MICRO-NUM > WS-SLA-THRESH (WS-SLA-IDX)
+                        ADD 1 TO WS-SLA-EXC-COUNT (WS-SLA-IDX)
+                        ADD 1 TO WS-SLA-TOTAL
+                    END-IF
+                END-IF
+            END-IF.
+            PERFORM READ-SOATIMLG.
+
+        FIND-SLA-ENTRY.
+            MOVE 'N' TO WS-SLA-FOUND.
+            SET WS-SLA-IDX TO 1.
+            SEARCH WS-SLA-ENTRY
+                WHEN WS-SLA-SVC (WS-SLA-IDX) = TI-SVC
+                    MOVE 'Y' TO WS-SLA-FOUND
+            END-SEARCH.
+
+      *****************************************************************
+      * CUSTOMER-RECORD CHANGES BY OPERATOR
+      *****************************************************************
+        SCAN-GUI6AUD.
+            PERFORM READ-GUI6AUD.
+            PERFORM COUNT-ONE-CHANGE UNTIL WS-EOF.
+            MOVE 'N' TO WS-EOF-SW.
+
+        READ-GUI6AUD.
+            READ GUI6AUD
+                AT END
+                    MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+
+        COUNT-ONE-CHANGE.
+            ADD 1 TO WS-CHANGE-TOTAL.
+            PERFORM FIND-OPID-ENTRY.
+            ADD 1 TO WS-OPID-CHANGES (WS-OPID-IDX).
+            PERFORM READ-GUI6AUD.
+
+        FIND-OPID-ENTRY.
+            MOVE 'N' TO WS-OPID-FOUND-SW.
+            PERFORM VARYING WS-OPID-IDX FROM 1 BY 1
+                    UNTIL WS-OPID-IDX > WS-OPID-COUNT
+                IF WS-OPID-NAME (WS-OPID-IDX) = GUI6AUD-OPID
+                    MOVE 'Y' TO WS-OPID-FOUND-SW
+                END-IF
+            END-PERFORM.
+            IF NOT WS-OPID-FOUND
+                AND WS-OPID-COUNT < WS-OPID-TABLE-MAX
+                ADD 1 TO WS-OPID-COUNT
+                SET WS-OPID-IDX TO WS-OPID-COUNT
+                MOVE GUI6AUD-OPID TO WS-OPID-NAME (WS-OPID-IDX)
+            END-IF.
+
+      *****************************************************************
+      * REPORT
+      *****************************************************************
+        WRITE-REPORT.
+            MOVE SPACES TO EODRPT-REC.
+            STRING 'END OF DAY OPERATIONS SUMMARY' DELIMITED BY SIZE
+              INTO EODRPT-REC.
+            WRITE EODRPT-REC.
+
+            MOVE SPACES TO EODRPT-REC.
+            STRING 'ABENDS BY TRANSACTION - TOTAL ' DELIMITED BY SIZE
+                   WS-ABEND-TOTAL                   DELIMITED BY SIZE
+              INTO EODRPT-REC.
+            WRITE EODRPT-REC.
+            PERFORM WRITE-TRID-LINE
+                VARYING WS-TRID-IDX FROM 1 BY 1
+                UNTIL WS-TRID-IDX > WS-TRID-COUNT.
+
+            MOVE SPACES TO EODRPT-REC.
+            STRING 'SLA EXCEPTIONS BY SERVICE - TOTAL '
+                      DELIMITED BY SIZE
+                   WS-SLA-TOTAL DELIMITED BY SIZE
+              INTO EODRPT-REC.
+            WRITE EODRPT-REC.
+            PERFORM WRITE-SLA-LINE
+                VARYING WS-SLA-IDX FROM 1 BY 1
+                UNTIL WS-SLA-IDX > WS-SLA-TABLE-MAX.
+
+            MOVE SPACES TO EODRPT-REC.
+            STRING 'CUSTOMER CHANGES BY OPERATOR - TOTAL '
+                      DELIMITED BY SIZE
+                   WS-CHANGE-TOTAL DELIMITED BY SIZE
+              INTO EODRPT-REC.
+            WRITE EODRPT-REC.
+            PERFORM WRITE-OPID-LINE
+                VARYING WS-OPID-IDX FROM 1 BY 1
+                UNTIL WS-OPID-IDX > WS-OPID-COUNT.
+
+        WRITE-TRID-LINE.
+            MOVE SPACES TO EODRPT-REC.
+            STRING '  ' DELIMITED BY SIZE
+                   WS-TRID-NAME (WS-TRID-IDX)   DELIMITED BY SIZE
+                   ' = '                        DELIMITED BY SIZE
+                   WS-TRID-ABENDS (WS-TRID-IDX) DELIMITED BY SIZE
+              INTO EODRPT-REC.
+            WRITE EODRPT-REC.
+
+        WRITE-SLA-LINE.
+            MOVE SPACES TO EODRPT-REC.
+            STRING '  ' DELIMITED BY SIZE
+                   WS-SLA-SVC (WS-SLA-IDX)       DELIMITED BY SIZE
+                   ' = '                         DELIMITED BY SIZE
+                   WS-SLA-EXC-COUNT (WS-SLA-IDX) DELIMITED BY SIZE
+              INTO EODRPT-REC.
+            WRITE EODRPT-REC.
+
+        WRITE-OPID-LINE.
+            MOVE SPACES TO EODRPT-REC.
+            STRING '  ' DELIMITED BY SIZE
+                   WS-OPID-NAME (WS-OPID-IDX)    DELIMITED BY SIZE
+                   ' = '                         DELIMITED BY SIZE
+                   WS-OPID-CHANGES (WS-OPID-IDX) DELIMITED BY SIZE
+              INTO EODRPT-REC.
+            WRITE EODRPT-REC.

@@ -0,0 +1,161 @@
+      *****************************************************************
+      * Copyright 2006 Automated Software Tools Corporation           *
+      * This source code is part of z390 assembler/emulator package   *
+      * The z390 package is distributed under GNU general public      *
+      * license                                                       *
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * COPYBOOK CROSS-REFERENCE ("BLAST RADIUS") REPORT.  GIVEN A
+      * TARGET COPYBOOK NAME ON CPYPARM, SCANS A CONCATENATION OF SHOP
+      * COBOL SOURCE (CPYSCAN) AND LISTS EVERY PROGRAM-ID THAT COPYS
+      * IT, SO A LAYOUT CHANGE CAN BE CHECKED FOR IMPACT BEFORE IT IS
+      * APPROVED.
+      *
+        PROGRAM-ID. CPYBLAST.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CPYPARM ASSIGN TO CPYPARM
+                ORGANIZATION IS SEQUENTIAL.
+            SELECT CPYSCAN ASSIGN TO CPYSCAN
+                ORGANIZATION IS SEQUENTIAL.
+            SELECT CPYRPT  ASSIGN TO CPYRPT
+                ORGANIZATION IS SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CPYPARM
+            RECORD CONTAINS 80 CHARACTERS.
+        01  CPYPARM-REC.
+            02  CPYPARM-COPYBOOK    PIC X(8).
+            02  FILLER              PIC X(72).
+
+        FD  CPYSCAN
+            RECORD CONTAINS 80 CHARACTERS.
+        01  CPYSCAN-REC             PIC X(80).
+
+        FD  CPYRPT
+            RECORD CONTAINS 80 CHARACTERS.
+        01  CPYRPT-REC              PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  WS-EOF-SW           PIC X(1) VALUE 'N'.
+            88  WS-EOF             VALUE 'Y'.
+        01  WS-TARGET-CPY       PIC X(8).
+        01  WS-TARGET-LEN       PIC 9(3) VALUE 0.
+        01  WS-CURRENT-PGM      PIC X(8) VALUE SPACES.
+        01  WS-ALREADY-LISTED   PIC X(1) VALUE 'N'.
+            88  WS-PGM-LISTED      VALUE 'Y'.
+        01  WS-HIT-COUNT        PIC 9(5) VALUE 0.
+        01  WS-SCAN-COUNT       PIC 9(7) VALUE 0.
+        01  WS-COPY-IX          PIC 9(3) VALUE 0.
+        01  WS-PGMID-IX         PIC 9(3) VALUE 0.
+        01  WS-WORD-1           PIC X(80).
+
+        PROCEDURE DIVISION.
+        MAINLINE.
+            PERFORM OPEN-FILES.
+            PERFORM READ-PARM-CARD.
+            PERFORM READ-CPYSCAN.
+            PERFORM SCAN-ONE-LINE UNTIL WS-EOF.
+            PERFORM WRITE-SUMMARY.
+            PERFORM CLOSE-FILES.
+            DISPLAY 'CPYBLAST LINES SCANNED =' WS-SCAN-COUNT.
+            DISPLAY 'CPYBLAST PROGRAMS FOUND =' WS-HIT-COUNT.
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT  CPYPARM
+                 INPUT  CPYSCAN
+                 OUTPUT CPYRPT.
+
+        CLOSE-FILES.
+            CLOSE CPYPARM CPYSCAN CPYRPT.
+
+        READ-PARM-CARD.
+            READ CPYPARM
+                AT END
+                    MOVE SPACES TO CPYPARM-COPYBOOK
+            END-READ.
+            MOVE CPYPARM-COPYBOOK TO WS-TARGET-CPY.
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-TARGET-CPY))
+                TO WS-TARGET-LEN.
+            MOVE SPACES TO CPYRPT-REC.
+            STRING 'BLAST RADIUS REPORT FOR COPYBOOK ' DELIMITED BY SIZE
+                   WS-TARGET-CPY                       DELIMITED BY SIZE
+              INTO CPYRPT-REC.
+            WRITE CPYRPT-REC.
+
+        READ-CPYSCAN.
+            READ CPYSCAN
+                AT END
+                    MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+            IF NOT WS-EOF
+                ADD 1 TO WS-SCAN-COUNT
+            END-IF.
+
+      * A NEW PROGRAM-ID STATEMENT STARTS A NEW MEMBER IN THE
+      * CONCATENATED SOURCE STREAM AND RESETS THE ALREADY-LISTED FLAG
+      * SO THE SAME PROGRAM CAN BE COUNTED AGAIN FOR A DIFFERENT
+      * COPYBOOK ON A LATER RUN.
+        SCAN-ONE-LINE.
+            PERFORM FIND-PROGRAM-ID.
+            PERFORM CHECK-TARGET-MATCH.
+            PERFORM READ-CPYSCAN.
+
+      * A NEW PROGRAM-ID STATEMENT STARTS A NEW MEMBER IN THE
+      * CONCATENATED SOURCE STREAM AND RESETS THE ALREADY-LISTED FLAG
+      * SO THE SAME COPYBOOK NAME APPEARING IN A LATER PROGRAM IS
+      * REPORTED AGAIN AS ITS OWN HIT.
+        FIND-PROGRAM-ID.
+            MOVE FUNCTION UPPER-CASE (CPYSCAN-REC) TO CPYSCAN-REC.
+            MOVE 0 TO WS-PGMID-IX.
+            INSPECT CPYSCAN-REC TALLYING WS-PGMID-IX
+                FOR ALL 'PROGRAM-ID.'.
+            IF WS-PGMID-IX NOT = 0
+                UNSTRING CPYSCAN-REC DELIMITED BY 'PROGRAM-ID.'
+                    INTO WS-WORD-1
+                    WS-CURRENT-PGM
+                MOVE FUNCTION TRIM (WS-CURRENT-PGM) TO WS-CURRENT-PGM
+                MOVE 'N' TO WS-ALREADY-LISTED
+            END-IF.
+
+      * A HIT IS A LINE CONTAINING BOTH THE WORD COPY AND THE TARGET
+      * COPYBOOK NAME, COUNTED ONCE PER PROGRAM EVEN IF THE SAME
+      * COPYBOOK IS COPIED MORE THAN ONCE (NESTED COPY, DIFFERENT
+      * REPLACING CLAUSES, AND SO ON).
+        CHECK-TARGET-MATCH.
+            MOVE 0 TO WS-COPY-IX.
+            INSPECT CPYSCAN-REC TALLYING WS-COPY-IX FOR ALL 'COPY'.
+            IF WS-COPY-IX NOT = 0
+                MOVE 0 TO WS-PGMID-IX
+      * WS-TARGET-CPY IS AN 8-BYTE CARD FIELD, SPACE-PADDED FOR ANY
+      * COPYBOOK NAME SHORTER THAN 8 CHARACTERS - TRIM IT TO ITS REAL
+      * LENGTH HERE OR A SHORT NAME LIKE SOAMSG NEVER MATCHES A REAL
+      * "COPY SOAMSG." LINE (WHICH HAS NO TRAILING PAD, JUST A PERIOD).
+                INSPECT CPYSCAN-REC TALLYING WS-PGMID-IX
+                    FOR ALL WS-TARGET-CPY (1:WS-TARGET-LEN)
+                IF WS-PGMID-IX NOT = 0 AND NOT WS-PGM-LISTED
+                    ADD 1 TO WS-HIT-COUNT
+                    MOVE SPACES TO CPYRPT-REC
+                    STRING '  PROGRAM ' DELIMITED BY SIZE
+                           WS-CURRENT-PGM DELIMITED BY SIZE
+                           ' COPYS ' DELIMITED BY SIZE
+                           WS-TARGET-CPY DELIMITED BY SIZE
+                      INTO CPYRPT-REC
+                    WRITE CPYRPT-REC
+                    MOVE 'Y' TO WS-ALREADY-LISTED
+                END-IF
+            END-IF.
+
+        WRITE-SUMMARY.
+            MOVE SPACES TO CPYRPT-REC.
+            STRING 'TOTAL PROGRAMS USING ' DELIMITED BY SIZE
+                   WS-TARGET-CPY           DELIMITED BY SIZE
+                   ' = '                   DELIMITED BY SIZE
+                   WS-HIT-COUNT            DELIMITED BY SIZE
+              INTO CPYRPT-REC.
+            WRITE CPYRPT-REC.

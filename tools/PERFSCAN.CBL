@@ -0,0 +1,226 @@
+      *****************************************************************
+      * Copyright 2006 Automated Software Tools Corporation           *
+      * This source code is part of z390 assembler/emulator package   *
+      * The z390 package is distributed under GNU general public      *
+      * license                                                       *
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * AMBIGUOUS-PERFORM SCANNER.  SCANS A CONCATENATION OF SHOP
+      * COBOL SOURCE (PSSCAN) FOR PARAGRAPH NAMES DEFINED IN MORE THAN
+      * ONE SECTION OF THE SAME PROGRAM, THEN FLAGS EVERY PERFORM OF
+      * ONE OF THOSE NAMES THAT DOES NOT QUALIFY IT WITH "OF section",
+      * THE SITUATION TESTPM2 EXISTS TO REGRESSION-TEST.  A PERFORM
+      * LEFT UNQUALIFIED AFTER A FUTURE EDIT ADDS A DUPLICATE NAME
+      * SILENTLY RESOLVES TO THE WRONG PARAGRAPH, SO THIS REPORT IS
+      * RUN BEFORE THAT COMPILE IS TRUSTED.
+      *
+        PROGRAM-ID. PERFSCAN.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PSSCAN ASSIGN TO PSSCAN
+                ORGANIZATION IS SEQUENTIAL.
+            SELECT PSRPT  ASSIGN TO PSRPT
+                ORGANIZATION IS SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  PSSCAN
+            RECORD CONTAINS 80 CHARACTERS.
+        01  PSSCAN-REC              PIC X(80).
+
+        FD  PSRPT
+            RECORD CONTAINS 80 CHARACTERS.
+        01  PSRPT-REC               PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  WS-EOF-SW            PIC X(1) VALUE 'N'.
+            88  WS-EOF              VALUE 'Y'.
+        01  WS-CURRENT-PGM       PIC X(8) VALUE SPACES.
+        01  WS-CURRENT-SECT      PIC X(8) VALUE SPACES.
+        01  WS-WORK              PIC X(80).
+        01  WS-WORD-1            PIC X(30).
+        01  WS-WORD-2            PIC X(30).
+        01  WS-SCAN-COUNT        PIC 9(7) VALUE 0.
+        01  WS-DUP-COUNT         PIC 9(5) VALUE 0.
+        01  WS-AMBIG-COUNT       PIC 9(5) VALUE 0.
+        01  WS-TALLY             PIC 9(3) VALUE 0.
+
+      * EVERY PARAGRAPH NAME SEEN, TAGGED WITH ITS OWNING PROGRAM AND
+      * SECTION.  A NAME THAT COMES UP UNDER TWO DIFFERENT SECTIONS OF
+      * THE SAME PROGRAM IS AMBIGUOUS WITHOUT "OF section".
+        01  WS-PARA-TABLE-MAX    PIC 9(4) COMP VALUE 500.
+        01  WS-PARA-COUNT        PIC 9(4) COMP VALUE 0.
+        01  WS-PARA-TABLE.
+            02  WS-PARA-ENTRY OCCURS 500 TIMES
+                              INDEXED BY WS-PARA-IDX.
+                03  WS-PARA-PGM   PIC X(8).
+                03  WS-PARA-SECT  PIC X(8).
+                03  WS-PARA-NAME  PIC X(30).
+        01  WS-FOUND-SW          PIC X(1).
+            88  WS-FOUND            VALUE 'Y'.
+        01  WS-DUP-SW            PIC X(1).
+            88  WS-IS-DUP           VALUE 'Y'.
+
+        PROCEDURE DIVISION.
+        MAINLINE.
+            PERFORM OPEN-FILES.
+            PERFORM BUILD-PARAGRAPH-TABLE.
+            PERFORM CLOSE-SCAN-FOR-REREAD.
+            PERFORM SCAN-FOR-AMBIGUOUS-PERFORM.
+            PERFORM CLOSE-FILES.
+            DISPLAY 'PERFSCAN LINES SCANNED     =' WS-SCAN-COUNT.
+            DISPLAY 'PERFSCAN DUPLICATE PARAS    =' WS-DUP-COUNT.
+            DISPLAY 'PERFSCAN UNQUALIFIED HITS   =' WS-AMBIG-COUNT.
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT PSSCAN OUTPUT PSRPT.
+            MOVE SPACES TO PSRPT-REC.
+            STRING 'AMBIGUOUS PERFORM SCAN REPORT' DELIMITED BY SIZE
+              INTO PSRPT-REC.
+            WRITE PSRPT-REC.
+
+        CLOSE-FILES.
+            CLOSE PSSCAN PSRPT.
+
+      * PASS 1 - WALK THE WHOLE CONCATENATION ONCE AND REMEMBER EVERY
+      * PARAGRAPH NAME UNDER ITS OWNING PROGRAM/SECTION.
+        BUILD-PARAGRAPH-TABLE.
+            PERFORM READ-PSSCAN.
+            PERFORM COLLECT-ONE-LINE UNTIL WS-EOF.
+
+        CLOSE-SCAN-FOR-REREAD.
+            CLOSE PSSCAN.
+            OPEN INPUT PSSCAN.
+            MOVE 'N' TO WS-EOF-SW.
+            MOVE SPACES TO WS-CURRENT-PGM WS-CURRENT-SECT.
+
+        READ-PSSCAN.
+            READ PSSCAN
+                AT END
+                    MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+            IF NOT WS-EOF
+                ADD 1 TO WS-SCAN-COUNT
+            END-IF.
+
+        COLLECT-ONE-LINE.
+            MOVE FUNCTION UPPER-CASE (PSSCAN-REC) TO WS-WORK.
+            PERFORM TRACK-PROGRAM-AND-SECTION.
+            PERFORM TRACK-PARAGRAPH-NAME.
+            PERFORM READ-PSSCAN.
+
+        TRACK-PROGRAM-AND-SECTION.
+            IF WS-WORK (1:11) = 'PROGRAM-ID.'
+                UNSTRING WS-WORK DELIMITED BY 'PROGRAM-ID.'
+                    INTO WS-WORD-1 WS-CURRENT-PGM
+                MOVE FUNCTION TRIM (WS-CURRENT-PGM) TO WS-CURRENT-PGM
+                MOVE SPACES TO WS-CURRENT-SECT
+            END-IF.
+            MOVE 0 TO WS-TALLY.
+            INSPECT WS-WORK TALLYING WS-TALLY FOR ALL ' SECTION.'.
+            IF WS-TALLY NOT = 0
+                UNSTRING WS-WORK DELIMITED BY SPACE
+                    INTO WS-CURRENT-SECT
+            END-IF.
+
+      * A PARAGRAPH NAME STARTS IN COLUMN 8 (AFTER THE SEQUENCE/
+      * INDICATOR AREA) AND IS THE ONLY TOKEN ON THE LINE BEFORE A
+      * PERIOD - SKIP SECTION HEADERS AND ANY LINE STARTING WITH A
+      * VERB, WHICH CANNOT BE A PARAGRAPH NAME.
+        TRACK-PARAGRAPH-NAME.
+            IF WS-WORK (8:1) NOT = SPACE
+                AND WS-WORK NOT = SPACES
+                MOVE 0 TO WS-TALLY
+                INSPECT WS-WORK TALLYING WS-TALLY FOR ALL 'SECTION.'
+                IF WS-TALLY = 0
+                    UNSTRING WS-WORK DELIMITED BY '.'
+                        INTO WS-WORD-1
+                    MOVE FUNCTION TRIM (WS-WORD-1) TO WS-WORD-1
+                    IF WS-WORD-1 NOT = SPACES
+                        AND WS-WORD-1 (1:1) ALPHABETIC
+                        AND WS-CURRENT-SECT NOT = SPACES
+                        PERFORM ADD-PARAGRAPH-ENTRY
+                    END-IF
+                END-IF
+            END-IF.
+
+        ADD-PARAGRAPH-ENTRY.
+            MOVE 'N' TO WS-FOUND-SW.
+            PERFORM VARYING WS-PARA-IDX FROM 1 BY 1
+                    UNTIL WS-PARA-IDX > WS-PARA-COUNT
+                IF WS-PARA-PGM  (WS-PARA-IDX) = WS-CURRENT-PGM
+                    AND WS-PARA-NAME (WS-PARA-IDX) = WS-WORD-1
+                    AND WS-PARA-SECT (WS-PARA-IDX) NOT = WS-CURRENT-SECT
+                    MOVE 'Y' TO WS-FOUND-SW
+                END-IF
+            END-PERFORM.
+            IF WS-FOUND
+                ADD 1 TO WS-DUP-COUNT
+            END-IF.
+            IF WS-PARA-COUNT < WS-PARA-TABLE-MAX
+                ADD 1 TO WS-PARA-COUNT
+                MOVE WS-CURRENT-PGM  TO WS-PARA-PGM  (WS-PARA-COUNT)
+                MOVE WS-CURRENT-SECT TO WS-PARA-SECT (WS-PARA-COUNT)
+                MOVE WS-WORD-1       TO WS-PARA-NAME (WS-PARA-COUNT)
+            END-IF.
+
+      * PASS 2 - WALK THE CONCATENATION AGAIN LOOKING FOR PERFORM
+      * STATEMENTS, FLAGGING ONE WHOSE TARGET PARAGRAPH NAME IS
+      * DUPLICATED ACROSS SECTIONS IN THE CURRENT PROGRAM AND WAS NOT
+      * QUALIFIED WITH "OF".
+        SCAN-FOR-AMBIGUOUS-PERFORM.
+            PERFORM READ-PSSCAN.
+            PERFORM CHECK-ONE-LINE UNTIL WS-EOF.
+
+        CHECK-ONE-LINE.
+            MOVE FUNCTION UPPER-CASE (PSSCAN-REC) TO WS-WORK.
+            IF WS-WORK (1:11) = 'PROGRAM-ID.'
+                UNSTRING WS-WORK DELIMITED BY 'PROGRAM-ID.'
+                    INTO WS-WORD-1 WS-CURRENT-PGM
+                MOVE FUNCTION TRIM (WS-CURRENT-PGM) TO WS-CURRENT-PGM
+            END-IF.
+            MOVE 0 TO WS-TALLY.
+            INSPECT WS-WORK TALLYING WS-TALLY FOR ALL 'PERFORM '.
+            IF WS-TALLY NOT = 0
+                PERFORM EXTRACT-PERFORM-TARGET
+                PERFORM CHECK-IF-AMBIGUOUS
+            END-IF.
+            PERFORM READ-PSSCAN.
+
+        EXTRACT-PERFORM-TARGET.
+            UNSTRING WS-WORK DELIMITED BY 'PERFORM '
+                INTO WS-WORD-2 WS-WORD-1.
+            UNSTRING WS-WORD-1 DELIMITED BY SPACE
+                INTO WS-WORD-1.
+            MOVE FUNCTION TRIM (WS-WORD-1) TO WS-WORD-1.
+            MOVE 0 TO WS-TALLY.
+            INSPECT WS-WORK TALLYING WS-TALLY FOR ALL ' OF '.
+
+        CHECK-IF-AMBIGUOUS.
+            IF WS-TALLY = 0
+                MOVE 'N' TO WS-DUP-SW
+                PERFORM VARYING WS-PARA-IDX FROM 1 BY 1
+                        UNTIL WS-PARA-IDX > WS-PARA-COUNT
+                    IF WS-PARA-PGM (WS-PARA-IDX) = WS-CURRENT-PGM
+                        AND WS-PARA-NAME (WS-PARA-IDX) = WS-WORD-1
+                        ADD 1 TO WS-TALLY
+                    END-IF
+                END-PERFORM
+                IF WS-TALLY > 1
+                    MOVE 'Y' TO WS-DUP-SW
+                END-IF
+                IF WS-IS-DUP
+                    ADD 1 TO WS-AMBIG-COUNT
+                    MOVE SPACES TO PSRPT-REC
+                    STRING '  PROGRAM ' DELIMITED BY SIZE
+                           WS-CURRENT-PGM DELIMITED BY SIZE
+                           ' UNQUALIFIED PERFORM ' DELIMITED BY SIZE
+                           WS-WORD-1 DELIMITED BY SIZE
+                      INTO PSRPT-REC
+                    WRITE PSRPT-REC
+                END-IF
+            END-IF.

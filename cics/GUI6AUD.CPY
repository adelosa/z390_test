@@ -0,0 +1,23 @@
+      ***************************************************************
+      * GUI6AUD.CPY - BEFORE/AFTER AUDIT RECORD WRITTEN BY TESTGUI6
+      * EVERY TIME AN OPERATOR ACCEPTS A NAME/ADDR/ZIP CHANGE.  THE
+      * FILE ITSELF IS A PLAIN CBL_OPEN_FILE/CBL_WRITE_FILE STREAM
+      * (SAME TECHNIQUE AS SOACMGR3'S TIMING LOG), NOT A CICS OR VSAM
+      * FILE, SO THE BATCH-SIDE READER SHARES THIS LAYOUT VIA A COPY
+      * RATHER THAN A FILE-CONTROL SELECT.
+      ***************************************************************
+       01  GUI6AUD-REC.
+           02  GUI6AUD-OPID        PIC X(3).
+           02  FILLER              PIC X(1) VALUE SPACE.
+           02  GUI6AUD-CUST-ID     PIC X(10).
+           02  FILLER              PIC X(1) VALUE SPACE.
+           02  GUI6AUD-DATE        PIC 9(8).
+           02  FILLER              PIC X(1) VALUE SPACE.
+           02  GUI6AUD-TIME        PIC 9(8).
+           02  FILLER              PIC X(1) VALUE SPACE.
+           02  GUI6AUD-BEFORE-NAME PIC X(40).
+           02  GUI6AUD-AFTER-NAME  PIC X(40).
+           02  GUI6AUD-BEFORE-ADDR PIC X(40).
+           02  GUI6AUD-AFTER-ADDR  PIC X(40).
+           02  GUI6AUD-BEFORE-ZIP  PIC X(5).
+           02  GUI6AUD-AFTER-ZIP   PIC X(5).

@@ -17,6 +17,13 @@ REPLYI   DS    CL3                INPUT FIELD
          ORG   REPLYI
 REPLYO   DS    CL3                OUTPUT FIELD
 *
+ERRMSGL  DS    AL2                INPUT FIELD LENGTH
+ERRMSGF  DS    0X                 INPUT FIELD FLAG
+ERRMSGA  DS    X                  OUTPUT ATTRIBUTE
+ERRMSGI  DS    CL34               INPUT FIELD
+         ORG   ERRMSGI
+ERRMSGO  DS    CL34               OUTPUT FIELD
+*
 GUI4E    EQU   *
 GUI4L    EQU   GUI4E-GUI4S
 *
@@ -27,6 +34,13 @@ GUI6I    DS    0H                 START OF MAP INPUT DEFINITION
 GUI6O    DS    0H                 START OF MAP OUTPUT DEFINITION
          DS    12C                TIOA PREFIX
 *
+CUSTIDL  DS    AL2                INPUT FIELD LENGTH
+CUSTIDF  DS    0X                 INPUT FIELD FLAG
+CUSTIDA  DS    X                  OUTPUT ATTRIBUTE
+CUSTIDI  DS    CL10               INPUT FIELD
+         ORG   CUSTIDI
+CUSTIDO  DS    CL10               OUTPUT FIELD
+*
 NAMEL    DS    AL2                INPUT FIELD LENGTH
 NAMEF    DS    0X                 INPUT FIELD FLAG
 NAMEA    DS    X                  OUTPUT ATTRIBUTE
@@ -176,9 +190,45 @@ GUI6L    EQU   GUI6E-GUI6S
 * * * END OF MAP DEFINITION     * * *
 *
 GUI6HS   DS    0H                 START OF MAP DEFINITION
+GUI6HI   DS    0H                 START OF MAP INPUT DEFINITION
 GUI6HO   DS    0H                 START OF MAP OUTPUT DEFINITION
          DS    12C                TIOA PREFIX
 *
+PGTITLL  DS    AL2                INPUT FIELD LENGTH
+PGTITLF  DS    0X                 INPUT FIELD FLAG
+PGTITLA  DS    X                  OUTPUT ATTRIBUTE
+PGTITLI  DS    CL40               INPUT FIELD
+         ORG   PGTITLI
+PGTITLO  DS    CL40               OUTPUT FIELD
+*
+PGDATEL  DS    AL2                INPUT FIELD LENGTH
+PGDATEF  DS    0X                 INPUT FIELD FLAG
+PGDATEA  DS    X                  OUTPUT ATTRIBUTE
+PGDATEI  DS    CL8                INPUT FIELD
+         ORG   PGDATEI
+PGDATEO  DS    CL8                OUTPUT FIELD
+*
+PGTIMEL  DS    AL2                INPUT FIELD LENGTH
+PGTIMEF  DS    0X                 INPUT FIELD FLAG
+PGTIMEA  DS    X                  OUTPUT ATTRIBUTE
+PGTIMEI  DS    CL8                INPUT FIELD
+         ORG   PGTIMEI
+PGTIMEO  DS    CL8                OUTPUT FIELD
+*
+PGTRNL   DS    AL2                INPUT FIELD LENGTH
+PGTRNF   DS    0X                 INPUT FIELD FLAG
+PGTRNA   DS    X                  OUTPUT ATTRIBUTE
+PGTRNI   DS    CL4                INPUT FIELD
+         ORG   PGTRNI
+PGTRNO   DS    CL4                OUTPUT FIELD
+*
+PGOPIDL  DS    AL2                INPUT FIELD LENGTH
+PGOPIDF  DS    0X                 INPUT FIELD FLAG
+PGOPIDA  DS    X                  OUTPUT ATTRIBUTE
+PGOPIDI  DS    CL3                INPUT FIELD
+         ORG   PGOPIDI
+PGOPIDO  DS    CL3                OUTPUT FIELD
+*
 GUI6HE   EQU   *
 GUI6HL   EQU   GUI6HE-GUI6HS
 *

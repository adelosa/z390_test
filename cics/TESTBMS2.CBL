@@ -0,0 +1,197 @@
+      *****************************************************************
+      * Copyright 2006 Automated Software Tools Corporation           *
+      * This source code is part of z390 assembler/emulator package   *
+      * The z390 package is distributed under GNU general public      *
+      * license                                                       *
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * BMS2 FREE-FORM NOTES ENTRY SCREEN - DRIVING TRANSACTION
+      *
+      * SWRAPI IS A SHORT COMMAND FIELD - 'ADD' APPENDS FWRAPI AS THE
+      * NEXT NOTE LINE IN THE COMMAREA TABLE, 'SAVE' WRITES EVERY LINE
+      * ACCUMULATED SO FAR TO THE NOTES DATASET AND CLEARS THE TABLE.
+      *
+        PROGRAM-ID. TESTBMS2.
+        ENVIRONMENT DIVISION.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        COPY MAP02CB.
+        COPY SCRNERR.
+        COPY DFHAID.
+        COPY CICAIDSW.
+
+        01  TESTBMS2-VALID    PIC X(1).
+            88  TESTBMS2-OK       VALUE 'Y'.
+            88  TESTBMS2-NOTOK    VALUE 'N'.
+
+        01  WS-SWRAP-CMD       PIC X(8).
+        01  WS-LINE-IDX        PIC 9(2) COMP.
+        01  WS-LINE-IDX-ED     PIC 9(2).
+
+      * NOTES DATASET - EVERY LINE SAVED THIS CONVERSATION IS WRITTEN
+      * HERE, SAME CBL_OPEN_FILE/CBL_WRITE_FILE PATTERN AS THE GUI6
+      * AUDIT TRAIL.
+        01  WS-NOTE-NAME       PIC X(8) VALUE 'BMS2NOTE'.
+        01  WS-NOTE-ACCESS     PIC X(1) VALUE X'03'.
+        01  WS-NOTE-DENY       PIC X(1) VALUE X'03'.
+        01  WS-NOTE-DEVICE     PIC X(1) VALUE X'00'.
+        01  WS-NOTE-HANDLE     PIC X(4).
+        01  WS-NOTE-FLAGS      PIC X(4) VALUE X'00000000'.
+        01  WS-NOTE-RESERVED   PIC X(4) VALUE X'00000000'.
+        01  WS-NOTE-OPENED     PIC X(1) VALUE 'N'.
+        01  WS-NOTE-STATUS     PIC S9(9) COMP-5.
+        01  WS-NOTE-RECLEN     PIC 9(8) COMP-5.
+        01  WS-NOTE-DATE       PIC 9(8).
+        01  WS-NOTE-TIME       PIC 9(8).
+        01  WS-NOTE-REC.
+            02  WS-NOTE-OPID       PIC X(3).
+            02  FILLER             PIC X(1) VALUE SPACE.
+            02  WS-NOTE-DATE-O     PIC 9(8).
+            02  FILLER             PIC X(1) VALUE SPACE.
+            02  WS-NOTE-TIME-O     PIC 9(8).
+            02  FILLER             PIC X(1) VALUE SPACE.
+            02  WS-NOTE-TEXT-O     PIC X(83).
+
+        LINKAGE SECTION.
+        01  DFHCOMMAREA.
+            02  BMS2CA-FIRST     PIC X(1).
+                88  BMS2CA-FIRST-TIME  VALUE 'Y'.
+      * NOTE LINES ACCUMULATED SO FAR THIS CONVERSATION, WRITTEN OUT
+      * AND CLEARED THE NEXT TIME THE OPERATOR KEYS SWRAPI = 'SAVE'.
+            02  BMS2CA-LINE-COUNT PIC 9(2) COMP.
+            02  BMS2CA-LINE-TABLE OCCURS 20 TIMES
+                                   INDEXED BY BMS2CA-LINE-IDX.
+                03  BMS2CA-LINE-TEXT PIC X(83).
+
+        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+      * FIRST TIME IN - NO COMMAREA YET - SEND A BLANK SCREEN AND
+      * ESTABLISH THE CONVERSATION.
+            IF EIBCALEN = 0
+                MOVE SPACES TO BMS2O
+                MOVE -1 TO FWRAPL
+                MOVE 0 TO BMS2CA-LINE-COUNT
+                EXEC CICS SEND MAP('BMS2') MAPSET('MAP02')
+                          FROM(BMS2O) ERASE
+                END-EXEC
+                GO TO TESTBMS2-RETURN
+            END-IF.
+
+      * SUBSEQUENT TRIPS - RECEIVE WHAT THE OPERATOR KEYED AND ACT ON
+      * THE SWRAPI COMMAND.
+            EXEC CICS RECEIVE MAP('BMS2') MAPSET('MAP02')
+                      INTO(BMS2I)
+            END-EXEC.
+
+      * SAME SHARED CLEAR/PF3 HANDLING EVERY OTHER DRIVING TRANSACTION
+      * USES - CLEAR REDISPLAYS A BLANK NOTES SCREEN AND PF3 RETURNS
+      * TO THE GUI4 MENU - OTHERWISE AN OPERATOR HAS NO WAY BACK TO
+      * THE MENU SHORT OF ABANDONING THE TERMINAL.
+            PERFORM CHECK-PF-KEY.
+            IF AID-ACTION-REDISPLAY
+                MOVE SPACES TO BMS2O
+                MOVE -1 TO FWRAPL
+                EXEC CICS SEND MAP('BMS2') MAPSET('MAP02')
+                          FROM(BMS2O) ERASE
+                END-EXEC
+                GO TO TESTBMS2-RETURN
+            END-IF.
+            IF AID-ACTION-EXIT-MENU
+                EXEC CICS RETURN TRANSID('GUI4')
+                END-EXEC
+                GO TO TESTBMS2-RETURN
+            END-IF.
+
+            SET TESTBMS2-OK TO TRUE.
+            MOVE SPACES TO ERRMSGO.
+            MOVE SWRAPI TO WS-SWRAP-CMD.
+
+            IF WS-SWRAP-CMD = 'ADD'
+                IF FWRAPI = SPACES
+                    MOVE 'E201' TO SE-MSG-CODE-WK
+                    SET TESTBMS2-NOTOK TO TRUE
+                ELSE
+                    IF BMS2CA-LINE-COUNT >= 20
+                        MOVE 'E202' TO SE-MSG-CODE-WK
+                        SET TESTBMS2-NOTOK TO TRUE
+                    ELSE
+                        ADD 1 TO BMS2CA-LINE-COUNT
+                        SET BMS2CA-LINE-IDX TO BMS2CA-LINE-COUNT
+                        MOVE FWRAPI TO BMS2CA-LINE-TEXT
+                                        (BMS2CA-LINE-IDX)
+                    END-IF
+                END-IF
+            ELSE
+                IF WS-SWRAP-CMD = 'SAVE'
+                    PERFORM WRITE-NOTES-TO-FILE
+                ELSE
+                    IF WS-SWRAP-CMD NOT = SPACES
+                        MOVE 'E203' TO SE-MSG-CODE-WK
+                        SET TESTBMS2-NOTOK TO TRUE
+                    END-IF
+                END-IF
+            END-IF.
+
+            IF TESTBMS2-NOTOK
+                PERFORM LOOKUP-ERROR-MESSAGE
+                MOVE SE-MSG-TEXT (SE-MSG-IDX) TO ERRMSGO
+            ELSE
+                MOVE SPACES TO FWRAPO
+                MOVE BMS2CA-LINE-COUNT TO WS-LINE-IDX-ED
+                MOVE SPACES TO SWRAPO
+                MOVE WS-LINE-IDX-ED TO SWRAPO (1:2)
+            END-IF.
+
+            MOVE -1 TO FWRAPL.
+            EXEC CICS SEND MAP('BMS2') MAPSET('MAP02')
+                      FROM(BMS2O) DATAONLY
+            END-EXEC.
+
+        TESTBMS2-RETURN.
+            MOVE 'Y' TO BMS2CA-FIRST.
+            EXEC CICS RETURN TRANSID('BMS2') COMMAREA(DFHCOMMAREA)
+            END-EXEC.
+
+      * WRITE EVERY NOTE LINE ACCUMULATED SO FAR TO THE NOTES DATASET
+      * AND CLEAR THE TABLE FOR THE NEXT BATCH OF NOTES.
+        WRITE-NOTES-TO-FILE.
+            IF BMS2CA-LINE-COUNT > 0
+                PERFORM WRITE-ONE-NOTE-LINE
+                    VARYING WS-LINE-IDX FROM 1 BY 1
+                    UNTIL WS-LINE-IDX > BMS2CA-LINE-COUNT
+            END-IF.
+            MOVE 0 TO BMS2CA-LINE-COUNT.
+
+        WRITE-ONE-NOTE-LINE.
+            IF WS-NOTE-OPENED = 'N'
+                CALL 'CBL_OPEN_FILE' USING WS-NOTE-NAME
+                         WS-NOTE-ACCESS WS-NOTE-DENY
+                         WS-NOTE-DEVICE WS-NOTE-HANDLE
+                    GIVING WS-NOTE-STATUS
+                MOVE 'Y' TO WS-NOTE-OPENED
+            END-IF.
+            ACCEPT WS-NOTE-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-NOTE-TIME FROM TIME.
+            SET BMS2CA-LINE-IDX TO WS-LINE-IDX.
+            MOVE EIBOPID        TO WS-NOTE-OPID.
+            MOVE WS-NOTE-DATE   TO WS-NOTE-DATE-O.
+            MOVE WS-NOTE-TIME   TO WS-NOTE-TIME-O.
+            MOVE BMS2CA-LINE-TEXT (BMS2CA-LINE-IDX) TO WS-NOTE-TEXT-O.
+            MOVE LENGTH OF WS-NOTE-REC TO WS-NOTE-RECLEN.
+            CALL 'CBL_WRITE_FILE' USING WS-NOTE-HANDLE
+                     WS-NOTE-RECLEN WS-NOTE-FLAGS
+                     WS-NOTE-RESERVED WS-NOTE-REC
+                GIVING WS-NOTE-STATUS.
+
+      * LOOK UP SE-MSG-CODE-WK IN THE SHARED CODED MESSAGE TABLE AND
+      * LEAVE SE-MSG-IDX POINTING AT THE MATCHING ROW.
+        LOOKUP-ERROR-MESSAGE.
+            MOVE 'N' TO SE-MSG-FOUND.
+            SET SE-MSG-IDX TO 1.
+            SEARCH SE-MSG-ENTRY
+                WHEN SE-MSG-CODE (SE-MSG-IDX) = SE-MSG-CODE-WK
+                    MOVE 'Y' TO SE-MSG-FOUND
+            END-SEARCH.

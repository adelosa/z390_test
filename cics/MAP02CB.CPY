@@ -0,0 +1,24 @@
+      ***************************************************************
+      * MAP02CB.CPY - COBOL SYMBOLIC MAP FOR MAPSET MAP02 (MAP02.CPY
+      * IS THE ASSEMBLER DSECT FORM OF THE SAME MAPSET).  SAME
+      * L/A/I + REDEFINES-OVER-O CONVENTION AS MAP01CB.CPY.
+      ***************************************************************
+       01  BMS2I.
+           02  FILLER     PIC X(12).
+           02  FWRAPL     PIC S9(4) COMP.
+           02  FWRAPA     PIC X.
+           02  FWRAPI     PIC X(83).
+           02  SWRAPL     PIC S9(4) COMP.
+           02  SWRAPA     PIC X.
+           02  SWRAPI     PIC X(8).
+           02  ERRMSGL    PIC S9(4) COMP.
+           02  ERRMSGA    PIC X.
+           02  ERRMSGI    PIC X(34).
+       01  BMS2O REDEFINES BMS2I.
+           02  FILLER     PIC X(12).
+           02  FILLER     PIC X(3).
+           02  FWRAPO     PIC X(83).
+           02  FILLER     PIC X(3).
+           02  SWRAPO     PIC X(8).
+           02  FILLER     PIC X(3).
+           02  ERRMSGO    PIC X(34).

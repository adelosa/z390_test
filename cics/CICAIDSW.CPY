@@ -0,0 +1,12 @@
+      ***************************************************************
+      * CICAIDSW.CPY - WORKING-STORAGE SWITCH SET BY THE SHARED
+      * CHECK-PF-KEY PARAGRAPH IN CICAIDPF.CPY.  COPY BOTH INTO ANY
+      * DRIVING TRANSACTION THAT NEEDS COMMON CLEAR/PF3/ENTER HANDLING.
+      ***************************************************************
+       01  WS-AID-ACTION    PIC X(1).
+           88  AID-ACTION-PROCESS      VALUE '1'.
+           88  AID-ACTION-REDISPLAY    VALUE '2'.
+           88  AID-ACTION-EXIT-MENU    VALUE '3'.
+           88  AID-ACTION-PAGE-UP      VALUE '4'.
+           88  AID-ACTION-PAGE-DOWN    VALUE '5'.
+           88  AID-ACTION-CANCEL       VALUE '6'.

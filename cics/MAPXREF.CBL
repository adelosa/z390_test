@@ -0,0 +1,175 @@
+      *****************************************************************
+      * Copyright 2006 Automated Software Tools Corporation           *
+      * This source code is part of z390 assembler/emulator package   *
+      * The z390 package is distributed under GNU general public      *
+      * license                                                       *
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * FIELD-LENGTH CROSS-REFERENCE REPORT ACROSS THE SHOP'S BMS
+      * COBOL SYMBOLIC MAPS (MAP01CB, MAP02CB, AND WHATEVER ELSE GUI4/
+      * GUI6/BMS2-STYLE SCREENS ADD LATER).  MAPXSCAN IS FED THE
+      * SYMBOLIC MAP COPYBOOKS CONCATENATED BY JCL; EACH 01-LEVEL GROUP
+      * NAMED xxxxI IS THE INPUT VIEW OF ONE MAP, AND EACH 02-LEVEL
+      * yyyyI FIELD UNDER IT IS REPORTED WITH ITS LENGTH AND OWNING
+      * MAP SO A DOWNSTREAM RECORD LAYOUT CAN BE CHECKED AGAINST THE
+      * SCREEN WITHOUT EYEBALLING EVERY .CPY BY HAND.
+      *
+        PROGRAM-ID. MAPXREF.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MAPXSCAN ASSIGN TO MAPXSCAN
+                ORGANIZATION IS SEQUENTIAL.
+            SELECT MAPXRPT  ASSIGN TO MAPXRPT
+                ORGANIZATION IS SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MAPXSCAN
+            RECORD CONTAINS 80 CHARACTERS.
+        01  MAPXSCAN-REC             PIC X(80).
+
+        FD  MAPXRPT
+            RECORD CONTAINS 80 CHARACTERS.
+        01  MAPXRPT-REC              PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  WS-EOF-SW            PIC X(1) VALUE 'N'.
+            88  WS-EOF              VALUE 'Y'.
+        01  WS-WORK              PIC X(80).
+        01  WS-SCAN-AREA         PIC X(73).
+        01  WS-CURRENT-MAP       PIC X(8) VALUE SPACES.
+        01  WS-LEVEL             PIC X(2).
+        01  WS-FIELD-TOKEN       PIC X(30).
+        01  WS-FIELD-NAME        PIC X(30).
+        01  WS-PIC-TOKEN         PIC X(30).
+        01  WS-PIC-DIGITS        PIC X(30).
+        01  WS-FIELD-LEN         PIC 9(4).
+        01  WS-FIELD-LEN-ED      PIC ZZZ9.
+        01  WS-FIELD-COUNT       PIC 9(5) VALUE 0.
+        01  WS-SCAN-COUNT        PIC 9(7) VALUE 0.
+        01  WS-TALLY             PIC 9(3) VALUE 0.
+        01  WS-OPEN-PAREN-IX     PIC 9(3) VALUE 0.
+        01  WS-CLOSE-PAREN-IX    PIC 9(3) VALUE 0.
+        01  WS-NAME-LEN          PIC 9(3) VALUE 0.
+
+        PROCEDURE DIVISION.
+        MAINLINE.
+            PERFORM OPEN-FILES.
+            PERFORM READ-MAPXSCAN.
+            PERFORM SCAN-ONE-LINE UNTIL WS-EOF.
+            PERFORM CLOSE-FILES.
+            DISPLAY 'MAPXREF LINES SCANNED =' WS-SCAN-COUNT.
+            DISPLAY 'MAPXREF FIELDS FOUND  =' WS-FIELD-COUNT.
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT MAPXSCAN OUTPUT MAPXRPT.
+            MOVE SPACES TO MAPXRPT-REC.
+            STRING 'FIELD  LEN  MAP' DELIMITED BY SIZE
+              INTO MAPXRPT-REC.
+            WRITE MAPXRPT-REC.
+
+        CLOSE-FILES.
+            CLOSE MAPXSCAN MAPXRPT.
+
+        READ-MAPXSCAN.
+            READ MAPXSCAN
+                AT END
+                    MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+            IF NOT WS-EOF
+                ADD 1 TO WS-SCAN-COUNT
+            END-IF.
+
+        SCAN-ONE-LINE.
+            MOVE FUNCTION UPPER-CASE (MAPXSCAN-REC) TO WS-WORK.
+            PERFORM TRACK-MAP-GROUP.
+            PERFORM TRACK-INPUT-FIELD.
+            PERFORM READ-MAPXSCAN.
+
+      * A MAP'S INPUT VIEW IS AN 01-LEVEL GROUP NAMED xxxxI.  THE
+      * OUTPUT VIEW (xxxxO REDEFINES xxxxI) CARRIES NO NEW LENGTHS SO
+      * IT IS SKIPPED - xxxxI ALREADY HAS EVERY FIELD'S TRUE LENGTH.
+      * THE LEVEL NUMBER STARTS AT COLUMN 8, RIGHT AFTER THE 7-BYTE
+      * SEQUENCE/INDICATOR AREA, BUT NESTED 02-LEVEL ITEMS ARE THEN
+      * INDENTED 4 FURTHER COLUMNS FOR READABILITY - TRIM THE LEADING
+      * SPACES OFF THE WORK AREA FIRST SO THE LEVEL NUMBER IS ALWAYS
+      * THE FIRST TOKEN REGARDLESS OF HOW FAR IN IT IS INDENTED.
+        TRACK-MAP-GROUP.
+            MOVE FUNCTION TRIM (WS-WORK (8:73)) TO WS-SCAN-AREA.
+            UNSTRING WS-SCAN-AREA DELIMITED BY ALL SPACE
+                INTO WS-LEVEL WS-FIELD-TOKEN.
+            IF FUNCTION TRIM (WS-LEVEL) = '01'
+                MOVE FUNCTION TRIM (WS-FIELD-TOKEN) TO WS-FIELD-TOKEN
+                MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-FIELD-TOKEN))
+                    TO WS-NAME-LEN
+      * THE GROUP NAME'S TERMINATING PERIOD BUTTS RIGHT UP AGAINST IT
+      * ON THIS LINE (NO SPACE BEFORE IT THE WAY A FIELD'S PIC CLAUSE
+      * HAS ONE) - DROP IT BEFORE CHECKING THE TRAILING I.
+                IF WS-FIELD-TOKEN (WS-NAME-LEN:1) = '.'
+                    SUBTRACT 1 FROM WS-NAME-LEN
+                END-IF
+                IF WS-FIELD-TOKEN (1:1) NOT = SPACE
+                    AND WS-FIELD-TOKEN (WS-NAME-LEN:1) = 'I'
+                    MOVE WS-FIELD-TOKEN (1:WS-NAME-LEN)
+                        TO WS-CURRENT-MAP
+                END-IF
+            END-IF.
+
+      * AN INPUT FIELD IS A 02-LEVEL ITEM WHOSE NAME ENDS IN I AND
+      * WHOSE PICTURE IS PIC X(n) - THE L/A CONTROL BYTES AND FILLERS
+      * ARE NOT REPORTED.
+        TRACK-INPUT-FIELD.
+            MOVE FUNCTION TRIM (WS-WORK (8:73)) TO WS-SCAN-AREA.
+            UNSTRING WS-SCAN-AREA DELIMITED BY ALL SPACE
+                INTO WS-LEVEL WS-FIELD-TOKEN.
+            IF FUNCTION TRIM (WS-LEVEL) = '02'
+                AND WS-CURRENT-MAP NOT = SPACES
+                MOVE FUNCTION TRIM (WS-FIELD-TOKEN) TO WS-FIELD-NAME
+                MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-FIELD-NAME))
+                    TO WS-NAME-LEN
+                IF WS-FIELD-NAME NOT = 'FILLER'
+                    AND WS-FIELD-NAME (WS-NAME-LEN:1) = 'I'
+                    PERFORM EXTRACT-PIC-LENGTH
+                    IF WS-FIELD-LEN NOT = 0
+                        PERFORM WRITE-FIELD-LINE
+                    END-IF
+                END-IF
+            END-IF.
+
+      * PULLS THE NUMERIC WIDTH OUT OF A "PIC X(nn)" TOKEN.  A FIELD
+      * WITH NO PARENTHESISED LENGTH (E.G. A BARE PIC X) IS REPORTED
+      * AS LENGTH 1.
+        EXTRACT-PIC-LENGTH.
+            MOVE 0 TO WS-FIELD-LEN.
+            MOVE 0 TO WS-OPEN-PAREN-IX WS-CLOSE-PAREN-IX.
+            INSPECT WS-WORK TALLYING WS-OPEN-PAREN-IX
+                FOR ALL '('.
+            IF WS-OPEN-PAREN-IX NOT = 0
+                UNSTRING WS-WORK DELIMITED BY '('
+                    INTO WS-FIELD-TOKEN WS-PIC-TOKEN
+                UNSTRING WS-PIC-TOKEN DELIMITED BY ')'
+                    INTO WS-PIC-DIGITS
+                MOVE WS-PIC-DIGITS TO WS-FIELD-LEN
+            ELSE
+                MOVE 0 TO WS-TALLY
+                INSPECT WS-WORK TALLYING WS-TALLY FOR ALL 'PIC X'
+                IF WS-TALLY NOT = 0
+                    MOVE 1 TO WS-FIELD-LEN
+                END-IF
+            END-IF.
+
+        WRITE-FIELD-LINE.
+            ADD 1 TO WS-FIELD-COUNT.
+            MOVE WS-FIELD-LEN TO WS-FIELD-LEN-ED.
+            MOVE SPACES TO MAPXRPT-REC.
+            STRING WS-FIELD-NAME    DELIMITED BY SIZE
+                   '  '             DELIMITED BY SIZE
+                   WS-FIELD-LEN-ED  DELIMITED BY SIZE
+                   '  '             DELIMITED BY SIZE
+                   WS-CURRENT-MAP   DELIMITED BY SIZE
+              INTO MAPXRPT-REC.
+            WRITE MAPXRPT-REC.

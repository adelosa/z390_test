@@ -0,0 +1,35 @@
+      ***************************************************************
+      * CICAIDPF.CPY - SHARED PF-KEY/AID HANDLING.  COPY INTO THE
+      * PROCEDURE DIVISION RIGHT AFTER THE TERMINAL RECEIVE AND THEN
+      * PERFORM CHECK-PF-KEY; EVERY DRIVING TRANSACTION GETS THE SAME
+      * CLEAR-KEY AND PF3 BEHAVIOR WITHOUT REPEATING THE LOGIC.
+      *
+      * CLEAR REDISPLAYS A BLANK SCREEN, PF3 RETURNS TO THE GUI4 MENU,
+      * PF7/PF8 PAGE A SCREEN'S REPEATING DATA UP/DOWN, PF12 CANCELS
+      * THE CURRENT TRIP'S UNSAVED EDITS, AND EVERY OTHER KEY
+      * (INCLUDING ENTER) FALLS THROUGH TO THE SCREEN'S OWN
+      * PROCESSING.  A SCREEN THAT HAS NOTHING TO PAGE OR CANCEL IS
+      * FREE TO IGNORE THE CORRESPONDING AID-ACTION VALUE.
+      ***************************************************************
+       CHECK-PF-KEY.
+           IF EIBAID = DFHCLEAR
+               SET AID-ACTION-REDISPLAY TO TRUE
+           ELSE
+               IF EIBAID = DFHPF3
+                   SET AID-ACTION-EXIT-MENU TO TRUE
+               ELSE
+                   IF EIBAID = DFHPF7
+                       SET AID-ACTION-PAGE-UP TO TRUE
+                   ELSE
+                       IF EIBAID = DFHPF8
+                           SET AID-ACTION-PAGE-DOWN TO TRUE
+                       ELSE
+                           IF EIBAID = DFHPF12
+                               SET AID-ACTION-CANCEL TO TRUE
+                           ELSE
+                               SET AID-ACTION-PROCESS TO TRUE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.

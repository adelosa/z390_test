@@ -0,0 +1,57 @@
+      ***************************************************************
+      * CICRESNM.CPY - RUNTIME DFHRESP(xxxxx) NUMERIC-CODE-TO-NAME
+      * TABLE.  DRIVEN FROM THE SAME RESPONSE-CODE DATA AS THE ZCOBOL
+      * SHOP'S ZC_DFHRESP.CPY GBLC TABLE, BUT GOING THE OTHER WAY -
+      * ZC_DFHRESP RESOLVES A NAME TO ITS NUMBER AT ASSEMBLY TIME FOR
+      * HLASM, WHILE THIS TABLE LETS A RUNNING CICS PROGRAM TURN A
+      * NUMERIC EIBRESP/RESP VALUE BACK INTO A READABLE NAME FOR AN
+      * OPERATOR-FACING MESSAGE.
+      *
+      * ADD A FILLER ROW HERE FOR EACH NEW RESPONSE CODE A MESSAGE
+      * ROUTINE NEEDS TO NAME.
+      ***************************************************************
+       01  CIC-RESP-NAME-TABLE-DATA.
+           02  FILLER PIC X(14) VALUE '00NORMAL      '.
+           02  FILLER PIC X(14) VALUE '01ERROR       '.
+           02  FILLER PIC X(14) VALUE '02RDATT       '.
+           02  FILLER PIC X(14) VALUE '03WRBRK       '.
+           02  FILLER PIC X(14) VALUE '04EOF         '.
+           02  FILLER PIC X(14) VALUE '05EODS        '.
+           02  FILLER PIC X(14) VALUE '06EOC         '.
+           02  FILLER PIC X(14) VALUE '07INBFMH      '.
+           02  FILLER PIC X(14) VALUE '08ENDINPT     '.
+           02  FILLER PIC X(14) VALUE '09NONVAL      '.
+           02  FILLER PIC X(14) VALUE '10NOSTART     '.
+           02  FILLER PIC X(14) VALUE '11TERMIDERR   '.
+           02  FILLER PIC X(14) VALUE '12FILENOTFOUND'.
+           02  FILLER PIC X(14) VALUE '13NOTFND      '.
+           02  FILLER PIC X(14) VALUE '14DUPREC      '.
+           02  FILLER PIC X(14) VALUE '15DUPKEY      '.
+           02  FILLER PIC X(14) VALUE '16INVREQ      '.
+           02  FILLER PIC X(14) VALUE '17IOERR       '.
+           02  FILLER PIC X(14) VALUE '18NOSPACE     '.
+           02  FILLER PIC X(14) VALUE '19NOTOPEN     '.
+           02  FILLER PIC X(14) VALUE '20ENDFILE     '.
+           02  FILLER PIC X(14) VALUE '21ILLOGIC     '.
+           02  FILLER PIC X(14) VALUE '22LENGERR     '.
+           02  FILLER PIC X(14) VALUE '23QZERO       '.
+           02  FILLER PIC X(14) VALUE '24SIGNAL      '.
+           02  FILLER PIC X(14) VALUE '25QBUSY       '.
+           02  FILLER PIC X(14) VALUE '26ITEMERR     '.
+           02  FILLER PIC X(14) VALUE '27PGMIDERR    '.
+           02  FILLER PIC X(14) VALUE '28TRANSIDERR  '.
+           02  FILLER PIC X(14) VALUE '29ENDDATA     '.
+           02  FILLER PIC X(14) VALUE '30INVLDC      '.
+           02  FILLER PIC X(14) VALUE '31NOPASSBKRD  '.
+           02  FILLER PIC X(14) VALUE '32NOPASSBKWR  '.
+           02  FILLER PIC X(14) VALUE '34SYSIDERR    '.
+           02  FILLER PIC X(14) VALUE '35ISCINVREQ   '.
+           02  FILLER PIC X(14) VALUE '36ENQBUSY     '.
+       01  CIC-RESP-NAME-TABLE REDEFINES CIC-RESP-NAME-TABLE-DATA.
+           02  CIC-RESP-NAME-ENTRY OCCURS 36 TIMES
+                                    INDEXED BY CIC-RESP-NAME-IDX.
+               03  CIC-RESP-CODE  PIC 9(2).
+               03  CIC-RESP-NAME  PIC X(12).
+       01  CIC-RESP-NAME-FOUND   PIC X(1).
+       01  CIC-RESP-CODE-WK      PIC 9(2).
+       01  CIC-RESP-NAME-WK      PIC X(12).

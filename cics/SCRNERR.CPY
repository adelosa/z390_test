@@ -0,0 +1,54 @@
+      ***************************************************************
+      * SCRNERR.CPY - SHARED CODED ERROR MESSAGE TABLE FOR THE BMS
+      * DRIVING TRANSACTIONS (GUI6, GUI4, BMS2).  EACH ENTRY IS A
+      * SHORT CODE PAIRED WITH ITS OPERATOR-FACING TEXT SO EVERY
+      * SCREEN REPORTS THE SAME WORDING FOR THE SAME CONDITION AND A
+      * NEW VALIDATION ONLY HAS TO ADD ITS CODE HERE ONCE.
+      *
+      * ADD A FILLER ROW HERE FOR EACH NEW CODED MESSAGE.  CODES ARE
+      * GROUPED BY SCREEN: E0NN = GUI6, E1NN = GUI4, E2NN = BMS2.
+      ***************************************************************
+       01  SE-MSG-TABLE-DATA.
+           02  FILLER PIC X(38)
+               VALUE 'E001NAME IS REQUIRED                 '.
+           02  FILLER PIC X(38)
+               VALUE 'E002ADDRESS IS REQUIRED              '.
+           02  FILLER PIC X(38)
+               VALUE 'E003ZIP CODE MUST BE 5 NUMERIC DIGITS'.
+           02  FILLER PIC X(38)
+               VALUE 'E004OCCURRENCE AMOUNT MUST BE NUMERIC'.
+           02  FILLER PIC X(38)
+               VALUE 'E005OCCURRENCE TABLE IS FULL         '.
+           02  FILLER PIC X(38)
+               VALUE 'E006MONTH MUST BE 01 THRU 12         '.
+           02  FILLER PIC X(38)
+               VALUE 'E007DAY MUST BE 01 THRU 31           '.
+           02  FILLER PIC X(38)
+               VALUE 'E008MONTH/DAY/YEAR MUST BE NUMERIC   '.
+           02  FILLER PIC X(38)
+               VALUE 'E009PAYMENT AMOUNTS DO NOT MATCH     '.
+           02  FILLER PIC X(38)
+               VALUE 'E010UNKNOWN CURRENCY CODE            '.
+           02  FILLER PIC X(38)
+               VALUE 'E011OPERATOR NOT AUTHORIZED FOR GUI6  '.
+           02  FILLER PIC X(38)
+               VALUE 'E012CUSTOMER ID MUST BE NUMERIC       '.
+           02  FILLER PIC X(38)
+               VALUE 'E013OCCURRENCE TOTAL MUST BE NUMERIC  '.
+           02  FILLER PIC X(38)
+               VALUE 'E014OCCURRENCE TOTAL DOES NOT BALANCE '.
+           02  FILLER PIC X(38)
+               VALUE 'E201NOTE TEXT IS REQUIRED            '.
+           02  FILLER PIC X(38)
+               VALUE 'E202NOTE TABLE IS FULL               '.
+           02  FILLER PIC X(38)
+               VALUE 'E203UNKNOWN COMMAND - USE ADD OR SAVE'.
+           02  FILLER PIC X(38)
+               VALUE 'E101INVALID MENU OPTION              '.
+       01  SE-MSG-TABLE REDEFINES SE-MSG-TABLE-DATA.
+           02  SE-MSG-ENTRY OCCURS 18 TIMES
+                            INDEXED BY SE-MSG-IDX.
+               03  SE-MSG-CODE  PIC X(4).
+               03  SE-MSG-TEXT  PIC X(34).
+       01  SE-MSG-FOUND          PIC X(1).
+       01  SE-MSG-CODE-WK        PIC X(4).

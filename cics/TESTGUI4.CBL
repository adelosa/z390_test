@@ -0,0 +1,123 @@
+      *****************************************************************
+      * Copyright 2006 Automated Software Tools Corporation           *
+      * This source code is part of z390 assembler/emulator package   *
+      * The z390 package is distributed under GNU general public      *
+      * license                                                       *
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * GUI4 MENU SCREEN - DRIVING TRANSACTION
+      *
+      * INPUTI IS A 3-CHARACTER MENU OPTION CODE LOOKED UP IN
+      * WS-MENU-TABLE BELOW; A MATCH HANDS CONTROL TO THE TARGET
+      * TRANSACTION VIA EXEC CICS RETURN TRANSID SO IT STARTS THE NEXT
+      * TIME THE OPERATOR PRESSES ENTER.  REPLYO IS ONLY 3 CHARACTERS
+      * WIDE ON THE MAP, SO IT ECHOES THE OPTION CODE BACK ON SUCCESS
+      * OR 'ERR' WHEN THE CODE ISN'T RECOGNIZED.
+      *
+        PROGRAM-ID. TESTGUI4.
+        ENVIRONMENT DIVISION.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        COPY MAP01CB.
+        COPY SCRNERR.
+        COPY DFHAID.
+        COPY CICAIDSW.
+
+        01  TESTGUI4-VALID    PIC X(1).
+            88  TESTGUI4-OK       VALUE 'Y'.
+            88  TESTGUI4-NOTOK    VALUE 'N'.
+
+      * MENU ROUTING TABLE - ADD A FILLER ROW HERE FOR EACH NEW OPTION
+      * CODE THE MENU SHOULD ROUTE TO.
+        01  WS-MENU-TABLE-DATA.
+            02  FILLER PIC X(27) VALUE 'NAMGUI6CUSTOMER MAINTENANCE'.
+            02  FILLER PIC X(27) VALUE 'NOTBMS2NOTES ENTRY         '.
+            02  FILLER PIC X(27) VALUE 'MNUGUI4RETURN TO THIS MENU '.
+        01  WS-MENU-TABLE REDEFINES WS-MENU-TABLE-DATA.
+            02  WS-MENU-ENTRY OCCURS 3 TIMES
+                              INDEXED BY WS-MENU-IDX.
+                03  WS-MENU-CODE  PIC X(3).
+                03  WS-MENU-TRANS PIC X(4).
+                03  WS-MENU-DESC  PIC X(20).
+        01  WS-MENU-FOUND      PIC X(1).
+
+        PROCEDURE DIVISION USING DFHEIBLK.
+
+      * FIRST TIME IN - NO COMMAREA YET - SEND A BLANK MENU.
+            IF EIBCALEN = 0
+                MOVE SPACES TO GUI4O
+                MOVE -1 TO INPUTL
+                EXEC CICS SEND MAP('GUI4') MAPSET('MAP01')
+                          FROM(GUI4O) ERASE
+                END-EXEC
+                GO TO TESTGUI4-RETURN
+            END-IF.
+
+      * SUBSEQUENT TRIPS - RECEIVE THE OPTION CODE AND ROUTE TO ITS
+      * TARGET TRANSACTION.
+            EXEC CICS RECEIVE MAP('GUI4') MAPSET('MAP01')
+                      INTO(GUI4I)
+            END-EXEC.
+
+      * ON THIS SCREEN BOTH CLEAR AND PF3 JUST REDISPLAY A BLANK MENU
+      * - THERE'S NOWHERE ELSE FOR PF3 TO RETURN TO FROM THE MENU
+      * ITSELF.
+            PERFORM CHECK-PF-KEY.
+            IF AID-ACTION-REDISPLAY OR AID-ACTION-EXIT-MENU
+                MOVE SPACES TO GUI4O
+                MOVE -1 TO INPUTL
+                EXEC CICS SEND MAP('GUI4') MAPSET('MAP01')
+                          FROM(GUI4O) ERASE
+                END-EXEC
+                GO TO TESTGUI4-RETURN
+            END-IF.
+
+            SET TESTGUI4-OK TO TRUE.
+            PERFORM LOOKUP-MENU-OPTION.
+            IF WS-MENU-FOUND NOT = 'Y'
+                SET TESTGUI4-NOTOK TO TRUE
+            END-IF.
+
+            IF TESTGUI4-NOTOK
+                MOVE 'ERR' TO REPLYO
+                MOVE 'E101' TO SE-MSG-CODE-WK
+                PERFORM LOOKUP-ERROR-MESSAGE
+                MOVE SE-MSG-TEXT (SE-MSG-IDX) TO ERRMSGO
+                MOVE -1 TO INPUTL
+                EXEC CICS SEND MAP('GUI4') MAPSET('MAP01')
+                          FROM(GUI4O) DATAONLY
+                END-EXEC
+                GO TO TESTGUI4-RETURN
+            END-IF.
+
+            EXEC CICS RETURN TRANSID(WS-MENU-TRANS (WS-MENU-IDX))
+            END-EXEC.
+
+        TESTGUI4-RETURN.
+            EXEC CICS RETURN TRANSID('GUI4')
+            END-EXEC.
+
+        COPY CICAIDPF.
+
+      * LOOK UP INPUTI IN THE MENU ROUTING TABLE AND LEAVE WS-MENU-IDX
+      * POINTING AT THE MATCHING ROW.
+        LOOKUP-MENU-OPTION.
+            MOVE 'N' TO WS-MENU-FOUND.
+            SET WS-MENU-IDX TO 1.
+            SEARCH WS-MENU-ENTRY
+                WHEN WS-MENU-CODE (WS-MENU-IDX) = INPUTI
+                    MOVE 'Y' TO WS-MENU-FOUND
+            END-SEARCH.
+
+      * LOOK UP SE-MSG-CODE-WK IN THE SHARED CODED MESSAGE TABLE AND
+      * LEAVE SE-MSG-IDX POINTING AT THE MATCHING ROW.
+        LOOKUP-ERROR-MESSAGE.
+            MOVE 'N' TO SE-MSG-FOUND.
+            SET SE-MSG-IDX TO 1.
+            SEARCH SE-MSG-ENTRY
+                WHEN SE-MSG-CODE (SE-MSG-IDX) = SE-MSG-CODE-WK
+                    MOVE 'Y' TO SE-MSG-FOUND
+            END-SEARCH.

@@ -19,11 +19,51 @@
             02  FILLER   PIC X(42)
                 VALUE 'TESTBEC8 SAYS HELLO AND THE COMMAREA SAYS '.
             02  TESTAEI0 PIC X(4).
+            02  FILLER   PIC X(8)  VALUE ' TRANID='.
+            02  TESTTRID PIC X(4).
+            02  FILLER   PIC X(7)  VALUE ' TASK#='.
+            02  TESTTASK PIC 9(7).
+            02  FILLER   PIC X(6)  VALUE ' RESP='.
+            02  TESTRESP PIC X(12).
         77  TEST1L   PIC 9(4) COMP.
 
+      * RUNTIME DFHRESP NUMBER-TO-NAME TABLE - LETS THIS GENERIC
+      * ABEND-MESSAGE ROUTINE TURN THE ABENDING TRANSACTION'S
+      * OPTIONAL COMMRESP VALUE BACK INTO A READABLE NAME (E.G.
+      * "NOTFND") INSTEAD OF A BARE NUMBER.
+        COPY CICRESNM.
+
+      * BEC5 ABEND LOG RECORD - WRITTEN TO TD QUEUE BEC5 (SERVICE
+      * NAME "BEC5 abends") SO ABEND FREQUENCY CAN BE REPORTED
+      * END OF DAY INSTEAD OF RELYING ON THE TERMINAL SCREEN.
+        01  BEC5LOGR.
+            02  FILLER   PIC X(4)  VALUE X'C311C8F1'.
+            02  BEC5TRID PIC X(4).
+            02  BEC5TASK PIC 9(7).
+            02  BEC5DATE PIC S9(7)  COMP-3.
+            02  BEC5TIME PIC S9(7)  COMP-3.
+            02  BEC5MSG  PIC X(4).
+        77  BEC5LOGL PIC 9(4) COMP.
+
         LINKAGE SECTION.
         01  DFHCOMMAREA.
-            02  COMMMSG  PIC X(4).
+            02  COMMMSG    PIC X(4).
+            02  COMMTRID   PIC X(4).
+            02  COMMTASK   PIC 9(7).
+      * RECOVERY CONTROL - SET BY THE ABENDING TRANSACTION BEFORE THE
+      * ABEND SO TESTBEC8 CAN RE-DRIVE ROUTINE ABENDS (TIMEOUT,
+      * DEADLOCK) AUTOMATICALLY INSTEAD OF LOSING THE UNIT OF WORK.
+            02  COMMRETRY  PIC X(1).
+                88  COMMRETRY-YES  VALUE 'Y'.
+                88  COMMRETRY-NO   VALUE 'N'.
+            02  COMMRTRID  PIC X(4).
+            02  COMMRDATA.
+                03  COMMRDATL  PIC 9(4) COMP.
+                03  COMMRDATX  PIC X(256).
+      * OPTIONAL EXEC CICS RESP VALUE THE ABENDING TRANSACTION WAS
+      * HANDLING WHEN IT ABENDED - LOW-VALUES WHEN THE CALLER DIDN'T
+      * HAVE ONE TO PASS, IN WHICH CASE TESTRESP IS JUST LEFT BLANK.
+            02  COMMRESP   PIC S9(8) COMP.
 
         PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
 
@@ -33,6 +73,69 @@
       *  L     R6,DFHEICAP        R6=COMMAREA ADDRESS
       *  MVC   TESTAEI0,0(R6)     MOVE TO MESSAGE
             MOVE COMMMSG TO TESTAEI0.
+            MOVE EIBTRNID TO COMMTRID.
+            MOVE EIBTASKN TO COMMTASK.
+            MOVE COMMTRID TO TESTTRID.
+            MOVE COMMTASK TO TESTTASK.
+            MOVE SPACES TO TESTRESP.
+
+      * NOT EVERY TRANSACTION THAT CAN REACH THIS ABEND HANDLER BUILDS
+      * A COMMAREA SHAPED LIKE THIS PROGRAM'S DFHCOMMAREA - A CALLER
+      * THAT JUST REGISTERS THE HANDLER WITHOUT SETTING UP
+      * COMMRETRY/COMMRTRID/COMMRDATA/COMMRESP WILL HAND THIS PROGRAM
+      * WHATEVER ITS OWN, DIFFERENTLY-SHAPED COMMAREA HAPPENS TO BE.
+      * EIBCALEN SHORTER THAN THE FULL LAYOUT MEANS THOSE FIELDS ARE
+      * NOT THIS CALLER'S TO TRUST, SO LEAVE THEM ALONE RATHER THAN
+      * ACTING ON BYTES THAT BELONG TO SOME OTHER PROGRAM'S COMMAREA.
+            IF EIBCALEN >= LENGTH OF DFHCOMMAREA
+                IF COMMRESP > 0
+                    PERFORM LOOKUP-RESP-NAME
+                    IF CIC-RESP-NAME-FOUND = 'Y'
+                        MOVE CIC-RESP-NAME-WK TO TESTRESP
+                    END-IF
+                END-IF
+            END-IF.
             EXEC CICS SEND FROM(TEST1) LENGTH(TEST1L) END-EXEC.
+
+      * LOG THE ABEND TO TD QUEUE BEC5 (EXTRAPARTITION - BACKED BY
+      * THE BEC5 ABEND AUDIT DATASET) FOR THE END OF DAY ABEND
+      * FREQUENCY REPORT.  NOHANDLE SO A TDQ PROBLEM CANNOT ITSELF
+      * ABEND THE ABEND HANDLER.
+            MOVE COMMTRID        TO BEC5TRID.
+            MOVE COMMTASK        TO BEC5TASK.
+            MOVE EIBDATE         TO BEC5DATE.
+            MOVE EIBTIME         TO BEC5TIME.
+            MOVE COMMMSG         TO BEC5MSG.
+            MOVE LENGTH OF BEC5LOGR TO BEC5LOGL.
+            EXEC CICS WRITEQ TD QUEUE('BEC5')
+                      FROM(BEC5LOGR) LENGTH(BEC5LOGL)
+                      NOHANDLE
+            END-EXEC.
+
+      * IF THE ABENDING TRANSACTION ASKED FOR RECOVERY, RE-QUEUE THE
+      * UNIT OF WORK BY STARTING THE RECOVERY TRANSACTION WITH THE
+      * ORIGINAL INPUT DATA, SO THE OPERATOR DOES NOT HAVE TO KEY IT
+      * AGAIN FROM SCRATCH.
+            IF  EIBCALEN >= LENGTH OF DFHCOMMAREA
+                AND COMMRETRY-YES
+                EXEC CICS START TRANSID(COMMRTRID)
+                          FROM(COMMRDATX) LENGTH(COMMRDATL)
+                          NOHANDLE
+                END-EXEC
+            END-IF.
+
             EXEC CICS RETURN END-EXEC.
+
+      * LOOK UP COMMRESP IN THE RUNTIME RESPONSE-NAME TABLE AND LEAVE
+      * CIC-RESP-NAME-WK HOLDING THE MATCHING NAME (E.G. "NOTFND").
+        LOOKUP-RESP-NAME.
+            MOVE COMMRESP TO CIC-RESP-CODE-WK.
+            MOVE 'N' TO CIC-RESP-NAME-FOUND.
+            SET CIC-RESP-NAME-IDX TO 1.
+            SEARCH CIC-RESP-NAME-ENTRY
+                WHEN CIC-RESP-CODE (CIC-RESP-NAME-IDX) = CIC-RESP-CODE-WK
+                    MOVE 'Y' TO CIC-RESP-NAME-FOUND
+                    MOVE CIC-RESP-NAME (CIC-RESP-NAME-IDX)
+                      TO CIC-RESP-NAME-WK
+            END-SEARCH.
 
\ No newline at end of file

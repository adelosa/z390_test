@@ -17,6 +17,13 @@ SWRAPI   DS    CL8                INPUT FIELD
          ORG   SWRAPI
 SWRAPO   DS    CL8                OUTPUT FIELD
 *
+ERRMSGL  DS    AL2                INPUT FIELD LENGTH
+ERRMSGF  DS    0X                 INPUT FIELD FLAG
+ERRMSGA  DS    X                  OUTPUT ATTRIBUTE
+ERRMSGI  DS    CL34               INPUT FIELD
+         ORG   ERRMSGI
+ERRMSGO  DS    CL34               OUTPUT FIELD
+*
 BMS2E    EQU   *
 BMS2L    EQU   BMS2E-BMS2S
 *

@@ -0,0 +1,239 @@
+      *****************************************************************
+      * Copyright 2006 Automated Software Tools Corporation           *
+      * This source code is part of z390 assembler/emulator package   *
+      * The z390 package is distributed under GNU general public      *
+      * license                                                       *
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * BULK ZIP CODE REALIGNMENT UTILITY FOR THE CUSTMAST VSAM MASTER.
+      * ZIPXWALK IS A SMALL SEQUENTIAL CROSSWALK OF OLD-ZIP/NEW-ZIP
+      * PAIRS (POSTAL REALIGNMENTS, ROUTE CONSOLIDATIONS, ETC.).  EVERY
+      * CUSTMAST RECORD IS BROWSED IN KEY SEQUENCE AND ANY CUST-ZIP
+      * MATCHING AN OLD ZIP IN THE CROSSWALK IS REWRITTEN WITH ITS NEW
+      * ZIP.  THIS CAN TOUCH THE ENTIRE MASTER FILE, SO THE BROWSE
+      * POSITION IS CHECKPOINTED EVERY WS-CKPT-INTERVAL RECORDS - THE
+      * SAME CBL_OPEN_FILE/CBL_WRITE_FILE EXTERNAL CHECKPOINT DATASET
+      * TECHNIQUE SOACMGR3 USES FOR ITS CONNECTION POOL - SO A JOB
+      * THAT ABENDS PARTWAY THROUGH A LARGE MASTER CAN BE RESTARTED
+      * FROM THE LAST CHECKPOINTED KEY INSTEAD OF REPROCESSING (AND
+      * DOUBLE-COUNTING) EVERYTHING FROM THE BEGINNING.
+      *
+        PROGRAM-ID. TESTG6ZU.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ZIPXWALK ASSIGN TO ZIPXWALK
+                ORGANIZATION IS SEQUENTIAL.
+            SELECT CUSTMAST ASSIGN TO CUSTMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CUST-ID.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  ZIPXWALK
+            RECORD CONTAINS 10 CHARACTERS.
+        01  ZX-REC.
+            02  ZX-OLD-ZIP          PIC X(5).
+            02  ZX-NEW-ZIP          PIC X(5).
+
+        FD  CUSTMAST.
+        COPY CUSTMAST.
+
+        WORKING-STORAGE SECTION.
+        01  WS-ZX-EOF-SW        PIC X(1) VALUE 'N'.
+            88  WS-ZX-EOF          VALUE 'Y'.
+        01  WS-CM-EOF-SW        PIC X(1) VALUE 'N'.
+            88  WS-CM-EOF          VALUE 'Y'.
+        01  WS-CM-INVALID-SW    PIC X(1) VALUE 'N'.
+            88  WS-CM-AT-END       VALUE 'Y'.
+        01  WS-UPDATED-COUNT    PIC 9(7) VALUE 0.
+        01  WS-SCANNED-COUNT    PIC 9(7) VALUE 0.
+
+      * CROSSWALK TABLE - LOADED FROM ZIPXWALK ONCE AT STARTUP.  ADD A
+      * FILLER ROW HERE ONLY IF THE TABLE NEEDS TO GROW PAST 50 PAIRS
+      * - ORDINARILY THE CROSSWALK JUST FEEDS THE TABLE AT RUN TIME.
+        01  WS-ZX-COUNT         PIC 9(4) COMP VALUE 0.
+        01  WS-ZX-MAX           PIC 9(4) COMP VALUE 50.
+        01  WS-ZX-TABLE.
+            02  WS-ZX-ENTRY OCCURS 50 TIMES
+                             INDEXED BY WS-ZX-IDX.
+                03  WS-ZX-OLD   PIC X(5).
+                03  WS-ZX-NEW   PIC X(5).
+        01  WS-ZX-FOUND         PIC X(1).
+
+      * CHECKPOINT/RESTART CONTROL - SAME CBL_OPEN_FILE/CBL_WRITE_FILE/
+      * CBL_READ_FILE PATTERN AS SOACMGR3'S CONNECTION POOL CHECKPOINT
+      * (SOA/DEMO/SOACMGR3.CPY).  THE CHECKPOINT RECORD REMEMBERS ONLY
+      * THE LAST CUST-ID SUCCESSFULLY REWRITTEN (OR SCANNED) SO A
+      * RESTARTED RUN CAN START CUSTMAST KEY FROM THERE, PLUS THE
+      * RUNNING COUNTS SO THE FINAL TOTALS STILL COVER THE WHOLE JOB.
+      * UNLIKE THE APPEND-ONLY LOGS THIS SAME CBL_ TRIO WRITES ELSEWHERE
+      * (GUI6AUD, BMS2NOTE), THE CHECKPOINT DATASET IS A "LATEST STATE"
+      * RECORD - EVERY WRITE-CHECKPOINT CLOSES AND REOPENS THE FILE IN
+      * OUTPUT MODE FIRST SO THE OLD RECORD IS TRUNCATED AWAY AND ONLY
+      * THE MOST RECENT CHECKPOINT IS EVER ON DISK FOR RESTART TO READ.
+        01  WS-CKPT-RESTARTED   PIC X(1) VALUE 'N'.
+        01  WS-CKPT-INTERVAL    PIC S9(4) COMP VALUE 100.
+        01  WS-CKPT-SINCE       PIC S9(4) COMP VALUE 0.
+        01  WS-CKPT-NAME        PIC X(8) VALUE 'G6ZUCKPT'.
+        01  WS-CKPT-ACCESS      PIC X(1) VALUE X'03'.
+        01  WS-CKPT-ACCESS-OUT  PIC X(1) VALUE X'01'.
+        01  WS-CKPT-DENY        PIC X(1) VALUE X'03'.
+        01  WS-CKPT-DEVICE      PIC X(1) VALUE X'00'.
+        01  WS-CKPT-HANDLE      PIC X(4).
+        01  WS-CKPT-FLAGS       PIC X(4) VALUE X'00000000'.
+        01  WS-CKPT-RESERVED    PIC X(4) VALUE X'00000000'.
+        01  WS-CKPT-OPENED      PIC X(1) VALUE 'N'.
+        01  WS-CKPT-STATUS      PIC S9(9) COMP-5.
+        01  WS-CKPT-RECLEN      PIC 9(8) COMP-5.
+        01  WS-CKPT-FOUND-SW    PIC X(1) VALUE 'N'.
+            88  WS-CKPT-FOUND      VALUE 'Y'.
+        01  WS-CKPT-REC.
+            02  WS-CKPT-LAST-ID     PIC X(10).
+            02  WS-CKPT-UPD-COUNT   PIC 9(7).
+            02  WS-CKPT-SCAN-COUNT  PIC 9(7).
+
+        PROCEDURE DIVISION.
+        MAINLINE.
+            PERFORM OPEN-FILES.
+            PERFORM LOAD-ZIPXWALK.
+            PERFORM RESTART-FROM-CHECKPOINT.
+            PERFORM BROWSE-CUSTMAST UNTIL WS-CM-EOF.
+            PERFORM CLOSE-FILES.
+            DISPLAY 'TESTG6ZU SCANNED =' WS-SCANNED-COUNT.
+            DISPLAY 'TESTG6ZU UPDATED =' WS-UPDATED-COUNT.
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ZIPXWALK.
+            OPEN I-O CUSTMAST.
+
+        CLOSE-FILES.
+            CLOSE ZIPXWALK.
+            CLOSE CUSTMAST.
+            IF WS-CKPT-OPENED = 'Y'
+                CALL 'CBL_CLOSE_FILE' USING WS-CKPT-HANDLE
+                    GIVING WS-CKPT-STATUS
+            END-IF.
+
+      * READ THE OLD-ZIP/NEW-ZIP CROSSWALK INTO WS-ZX-TABLE ONE TIME.
+        LOAD-ZIPXWALK.
+            PERFORM READ-ZIPXWALK.
+            PERFORM ADD-ZX-ENTRY UNTIL WS-ZX-EOF.
+
+        READ-ZIPXWALK.
+            READ ZIPXWALK INTO ZX-REC
+                AT END
+                    SET WS-ZX-EOF TO TRUE
+            END-READ.
+
+        ADD-ZX-ENTRY.
+            IF WS-ZX-COUNT < WS-ZX-MAX
+                ADD 1 TO WS-ZX-COUNT
+                SET WS-ZX-IDX TO WS-ZX-COUNT
+                MOVE ZX-OLD-ZIP TO WS-ZX-OLD (WS-ZX-IDX)
+                MOVE ZX-NEW-ZIP TO WS-ZX-NEW (WS-ZX-IDX)
+            END-IF.
+            PERFORM READ-ZIPXWALK.
+
+      * IF A PRIOR RUN LEFT A CHECKPOINT, POSITION THE CUSTMAST BROWSE
+      * JUST PAST THE LAST KEY IT COMPLETED AND CARRY ITS COUNTS
+      * FORWARD; OTHERWISE START AT THE BEGINNING OF THE FILE.
+        RESTART-FROM-CHECKPOINT.
+            CALL 'CBL_OPEN_FILE' USING WS-CKPT-NAME
+                     WS-CKPT-ACCESS WS-CKPT-DENY
+                     WS-CKPT-DEVICE WS-CKPT-HANDLE
+                GIVING WS-CKPT-STATUS.
+            IF WS-CKPT-STATUS = 0
+                MOVE 'Y' TO WS-CKPT-OPENED
+                MOVE LENGTH OF WS-CKPT-REC TO WS-CKPT-RECLEN
+                CALL 'CBL_READ_FILE' USING WS-CKPT-HANDLE
+                         WS-CKPT-RECLEN WS-CKPT-FLAGS
+                         WS-CKPT-RESERVED WS-CKPT-REC
+                    GIVING WS-CKPT-STATUS
+                IF WS-CKPT-STATUS = 0
+                    SET WS-CKPT-FOUND TO TRUE
+                    MOVE WS-CKPT-UPD-COUNT  TO WS-UPDATED-COUNT
+                    MOVE WS-CKPT-SCAN-COUNT TO WS-SCANNED-COUNT
+                END-IF
+            END-IF.
+            IF WS-CKPT-FOUND
+                MOVE WS-CKPT-LAST-ID TO CUST-ID
+                START CUSTMAST KEY IS GREATER THAN CUST-ID
+                    INVALID KEY
+                        SET WS-CM-EOF TO TRUE
+                END-START
+            ELSE
+                MOVE LOW-VALUES TO CUST-ID
+                START CUSTMAST KEY IS NOT LESS THAN CUST-ID
+                    INVALID KEY
+                        SET WS-CM-EOF TO TRUE
+                END-START
+            END-IF.
+            IF NOT WS-CM-EOF
+                PERFORM READ-NEXT-CUSTMAST
+            END-IF.
+
+        READ-NEXT-CUSTMAST.
+            READ CUSTMAST NEXT RECORD
+                AT END
+                    SET WS-CM-EOF TO TRUE
+            END-READ.
+
+      * REWRITE THE CURRENT CUSTMAST RECORD'S ZIP WHEN IT MATCHES A
+      * CROSSWALK ENTRY, CHECKPOINT IF DUE, AND MOVE ON TO THE NEXT
+      * RECORD IN KEY SEQUENCE.
+        BROWSE-CUSTMAST.
+            ADD 1 TO WS-SCANNED-COUNT.
+            PERFORM LOOKUP-ZX-ENTRY.
+            IF WS-ZX-FOUND = 'Y'
+                MOVE WS-ZX-NEW (WS-ZX-IDX) TO CUST-ZIP
+                REWRITE CUST-MASTER-REC
+                ADD 1 TO WS-UPDATED-COUNT
+            END-IF.
+            PERFORM CHECKPOINT-IF-DUE.
+            PERFORM READ-NEXT-CUSTMAST.
+
+      * LOOK UP THE CURRENT CUST-ZIP IN THE CROSSWALK TABLE AND LEAVE
+      * WS-ZX-IDX POINTING AT THE MATCHING ROW.
+        LOOKUP-ZX-ENTRY.
+            MOVE 'N' TO WS-ZX-FOUND.
+            IF WS-ZX-COUNT > 0
+                SET WS-ZX-IDX TO 1
+                SEARCH WS-ZX-ENTRY
+                    WHEN WS-ZX-OLD (WS-ZX-IDX) = CUST-ZIP
+                        MOVE 'Y' TO WS-ZX-FOUND
+                END-SEARCH
+            END-IF.
+
+        CHECKPOINT-IF-DUE.
+            ADD 1 TO WS-CKPT-SINCE.
+            IF WS-CKPT-SINCE >= WS-CKPT-INTERVAL
+                PERFORM WRITE-CHECKPOINT
+                MOVE 0 TO WS-CKPT-SINCE
+            END-IF.
+
+      * CLOSE ANY HANDLE LEFT OPEN FROM A PRIOR CHECKPOINT AND REOPEN IN
+      * OUTPUT MODE SO THE OLD RECORD IS TRUNCATED AWAY - THE FILE MUST
+      * HOLD EXACTLY ONE RECORD (THE LATEST) FOR RESTART TO FIND IT.
+        WRITE-CHECKPOINT.
+            IF WS-CKPT-OPENED = 'Y'
+                CALL 'CBL_CLOSE_FILE' USING WS-CKPT-HANDLE
+                    GIVING WS-CKPT-STATUS
+            END-IF.
+            CALL 'CBL_OPEN_FILE' USING WS-CKPT-NAME
+                     WS-CKPT-ACCESS-OUT WS-CKPT-DENY
+                     WS-CKPT-DEVICE WS-CKPT-HANDLE
+                GIVING WS-CKPT-STATUS.
+            MOVE 'Y' TO WS-CKPT-OPENED.
+            MOVE CUST-ID          TO WS-CKPT-LAST-ID.
+            MOVE WS-UPDATED-COUNT TO WS-CKPT-UPD-COUNT.
+            MOVE WS-SCANNED-COUNT TO WS-CKPT-SCAN-COUNT.
+            MOVE LENGTH OF WS-CKPT-REC TO WS-CKPT-RECLEN.
+            CALL 'CBL_WRITE_FILE' USING WS-CKPT-HANDLE
+                     WS-CKPT-RECLEN WS-CKPT-FLAGS
+                     WS-CKPT-RESERVED WS-CKPT-REC
+                GIVING WS-CKPT-STATUS.

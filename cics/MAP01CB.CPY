@@ -0,0 +1,164 @@
+      ***************************************************************
+      * MAP01CB.CPY - COBOL SYMBOLIC MAP FOR MAPSET MAP01 (MAP01.CPY
+      * IS THE ASSEMBLER DSECT FORM OF THE SAME MAPSET USED BY THE
+      * BMS MAP GENERATOR; THIS IS THE COBOL VIEW OF THE SAME FIELDS
+      * USED BY THE DRIVING TRANSACTIONS' SEND MAP / RECEIVE MAP).
+      *
+      * GROWN ONE MAP AT A TIME AS EACH DRIVING TRANSACTION WAS
+      * WRITTEN - SEE THE MAP01.CPY DSECT FOR THE FULL MAPSET.
+      ***************************************************************
+       01  GUI4I.
+           02  FILLER     PIC X(12).
+           02  INPUTL     PIC S9(4) COMP.
+           02  INPUTA     PIC X.
+           02  INPUTI     PIC X(3).
+           02  REPLYL     PIC S9(4) COMP.
+           02  REPLYA     PIC X.
+           02  REPLYI     PIC X(3).
+           02  ERRMSGL    PIC S9(4) COMP.
+           02  ERRMSGA    PIC X.
+           02  ERRMSGI    PIC X(34).
+       01  GUI4O REDEFINES GUI4I.
+           02  FILLER     PIC X(12).
+           02  FILLER     PIC X(3).
+           02  INPUTO     PIC X(3).
+           02  FILLER     PIC X(3).
+           02  REPLYO     PIC X(3).
+           02  FILLER     PIC X(3).
+           02  ERRMSGO    PIC X(34).
+       01  GUI6I.
+           02  FILLER     PIC X(12).
+           02  CUSTIDL    PIC S9(4) COMP.
+           02  CUSTIDA    PIC X.
+           02  CUSTIDI    PIC X(10).
+           02  NAMEL      PIC S9(4) COMP.
+           02  NAMEA      PIC X.
+           02  NAMEI      PIC X(40).
+           02  ADDRL      PIC S9(4) COMP.
+           02  ADDRA      PIC X.
+           02  ADDRI      PIC X(40).
+           02  ZIPL       PIC S9(4) COMP.
+           02  ZIPA       PIC X.
+           02  ZIPI       PIC X(5).
+           02  NAMEHDL    PIC S9(4) COMP.
+           02  NAMEHDA    PIC X.
+           02  NAMEHDI    PIC X(4).
+           02  NEWNAMEL   PIC S9(4) COMP.
+           02  NEWNAMEA   PIC X.
+           02  NEWNAMEI   PIC X(40).
+           02  ADDRHDL    PIC S9(4) COMP.
+           02  ADDRHDA    PIC X.
+           02  ADDRHDI    PIC X(4).
+           02  NEWADDRL   PIC S9(4) COMP.
+           02  NEWADDRA   PIC X.
+           02  NEWADDRI   PIC X(40).
+           02  ZIPHDL     PIC S9(4) COMP.
+           02  ZIPHDA     PIC X.
+           02  ZIPHDI     PIC X(4).
+           02  NEWZIPL    PIC S9(4) COMP.
+           02  NEWZIPA    PIC X.
+           02  NEWZIPI    PIC X(5).
+           02  ERRMSGL    PIC S9(4) COMP.
+           02  ERRMSGA    PIC X.
+           02  ERRMSGI    PIC X(34).
+           02  TESTOCCL   PIC S9(4) COMP.
+           02  TESTOCCA   PIC X.
+           02  TESTOCCI   PIC X(5).
+           02  OCCSUML    PIC S9(4) COMP.
+           02  OCCSUMA    PIC X.
+           02  OCCSUMI    PIC X(10).
+           02  DATEL      PIC S9(4) COMP.
+           02  DATEA      PIC X.
+           02  MOI        PIC X(2).
+           02  SEP1I      PIC X(1).
+           02  DAYI       PIC X(2).
+           02  SEP2I      PIC X(1).
+           02  YRI        PIC X(2).
+           02  SHOWMDYL   PIC S9(4) COMP.
+           02  SHOWMDYA   PIC X.
+           02  SHOWMDYI   PIC X(18).
+           02  TESTPCOL   PIC S9(4) COMP.
+           02  TESTPCOA   PIC X.
+           02  TESTPCOI   PIC X(12).
+           02  PAYMEL     PIC S9(4) COMP.
+           02  PAYMEA     PIC X.
+           02  PAYMEI     PIC X(14).
+           02  PAYME1L    PIC S9(4) COMP.
+           02  PAYME1A    PIC X.
+           02  PAYME1I    PIC X(12).
+           02  CURSL      PIC S9(4) COMP.
+           02  CURSA      PIC X.
+           02  CURSI      PIC X(9).
+       01  GUI6O REDEFINES GUI6I.
+           02  FILLER     PIC X(12).
+           02  FILLER     PIC X(3).
+           02  CUSTIDO    PIC X(10).
+           02  FILLER     PIC X(3).
+           02  NAMEO      PIC X(40).
+           02  FILLER     PIC X(3).
+           02  ADDRO      PIC X(40).
+           02  FILLER     PIC X(3).
+           02  ZIPO       PIC X(5).
+           02  FILLER     PIC X(3).
+           02  NAMEHDO    PIC X(4).
+           02  FILLER     PIC X(3).
+           02  NEWNAMEO   PIC X(40).
+           02  FILLER     PIC X(3).
+           02  ADDRHDO    PIC X(4).
+           02  FILLER     PIC X(3).
+           02  NEWADDRO   PIC X(40).
+           02  FILLER     PIC X(3).
+           02  ZIPHDO     PIC X(4).
+           02  FILLER     PIC X(3).
+           02  NEWZIPO    PIC X(5).
+           02  FILLER     PIC X(3).
+           02  ERRMSGO    PIC X(34).
+           02  FILLER     PIC X(3).
+           02  TESTOCCO   PIC X(5).
+           02  FILLER     PIC X(3).
+           02  OCCSUMO    PIC X(10).
+           02  FILLER     PIC X(3).
+           02  MOO        PIC X(2).
+           02  SEP1O      PIC X(1).
+           02  DAYO       PIC X(2).
+           02  SEP2O      PIC X(1).
+           02  YRO        PIC X(2).
+           02  FILLER     PIC X(3).
+           02  SHOWMDYO   PIC X(18).
+           02  FILLER     PIC X(3).
+           02  TESTPCOO   PIC X(12).
+           02  FILLER     PIC X(3).
+           02  PAYMEO     PIC X(14).
+           02  FILLER     PIC X(3).
+           02  PAYME1O    PIC X(12).
+           02  FILLER     PIC X(3).
+           02  CURSO      PIC X(9).
+       01  GUI6HI.
+           02  FILLER     PIC X(12).
+           02  PGTITLL    PIC S9(4) COMP.
+           02  PGTITLA    PIC X.
+           02  PGTITLI    PIC X(40).
+           02  PGDATEL    PIC S9(4) COMP.
+           02  PGDATEA    PIC X.
+           02  PGDATEI    PIC X(8).
+           02  PGTIMEL    PIC S9(4) COMP.
+           02  PGTIMEA    PIC X.
+           02  PGTIMEI    PIC X(8).
+           02  PGTRNL     PIC S9(4) COMP.
+           02  PGTRNA     PIC X.
+           02  PGTRNI     PIC X(4).
+           02  PGOPIDL    PIC S9(4) COMP.
+           02  PGOPIDA    PIC X.
+           02  PGOPIDI    PIC X(3).
+       01  GUI6HO REDEFINES GUI6HI.
+           02  FILLER     PIC X(12).
+           02  FILLER     PIC X(3).
+           02  PGTITLO    PIC X(40).
+           02  FILLER     PIC X(3).
+           02  PGDATEO    PIC X(8).
+           02  FILLER     PIC X(3).
+           02  PGTIMEO    PIC X(8).
+           02  FILLER     PIC X(3).
+           02  PGTRNO     PIC X(4).
+           02  FILLER     PIC X(3).
+           02  PGOPIDO    PIC X(3).

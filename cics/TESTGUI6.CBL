@@ -0,0 +1,782 @@
+      *****************************************************************
+      * Copyright 2006 Automated Software Tools Corporation           *
+      * This source code is part of z390 assembler/emulator package   *
+      * The z390 package is distributed under GNU general public      *
+      * license                                                       *
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * GUI6 CUSTOMER NAME/ADDRESS SCREEN - DRIVING TRANSACTION
+      *
+        PROGRAM-ID. TESTGUI6.
+        ENVIRONMENT DIVISION.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        COPY MAP01CB.
+        COPY SCRNERR.
+        COPY CUSTMAST.
+        COPY DFHAID.
+        COPY CICAIDSW.
+
+        01  TESTGUI6-VALID    PIC X(1).
+            88  TESTGUI6-OK       VALUE 'Y'.
+            88  TESTGUI6-NOTOK    VALUE 'N'.
+
+      * CICS RESPONSE CODE AND "RECORD ALREADY EXISTS" SWITCH FOR THE
+      * CUSTMAST VSAM ACCESS BELOW.
+        01  WS-CM-RESP         PIC S9(8) COMP.
+        01  WS-CM-NEW          PIC X(1).
+            88  WS-CM-IS-NEW      VALUE 'Y'.
+
+      * RUNNING TOTAL OF THE LINE-ITEM AMOUNTS THE OPERATOR HAS KEYED
+      * INTO TESTOCCI SO FAR THIS CONVERSATION - RECOMPUTED FROM THE
+      * COMMAREA TABLE EVERY TRIP RATHER THAN CARRIED FORWARD, SO IT
+      * CANNOT DRIFT OUT OF STEP WITH THE TABLE.
+        01  WS-OCC-AMT         PIC 9(5).
+        01  WS-OCC-TOTAL       PIC 9(7).
+        01  WS-OCC-TOTAL-ED    PIC Z(6)9.
+        01  WS-OCC-IDX         PIC 9(2) COMP.
+
+      * OCCSUMI RECONCILIATION - THE OPERATOR-KEYED EXPECTED TOTAL IS
+      * REDUCED TO THIS FIELD SO IT CAN BE COMPARED AGAINST WS-OCC-
+      * TOTAL REGARDLESS OF OCCSUMI'S WIDER, UNEDITED PICTURE.
+        01  WS-OCCSUMI-NUM     PIC 9(10).
+
+      * DATE GROUP VALIDATION - MOI/DAYI/YRI ARE ALL-OR-NOTHING; IF THE
+      * OPERATOR KEYED ANY PART OF THE DATE THE WHOLE GROUP MUST CHECK
+      * OUT BEFORE THE TRIP'S CHANGES ARE ACCEPTED.  THE DAY IS CHECKED
+      * AGAINST THE ACTUAL LIMIT FOR THE KEYED MONTH, NOT A FLAT 31,
+      * SO FEBRUARY/30 OR APRIL/31 FAIL LIKE THEY SHOULD.
+        01  WS-MO-NUM          PIC 9(2).
+        01  WS-DAY-NUM         PIC 9(2).
+        01  WS-YR-NUM          PIC 9(2).
+        01  WS-DAY-LIMIT       PIC 9(2).
+        01  WS-YR-DIV          PIC 9(2).
+        01  WS-YR-REM          PIC 9(2).
+
+      * DAYS-IN-MONTH TABLE - FEBRUARY'S 28 IS BUMPED TO 29 ABOVE WHEN
+      * THE KEYED TWO-DIGIT YEAR IS EVENLY DIVISIBLE BY 4 (THIS SCREEN
+      * ONLY EVER SEES A TWO-DIGIT YEAR, SO THE CENTURY-DIVISIBLE-BY-
+      * 400 EXCEPTION DOESN'T APPLY).
+        01  WS-DAYS-IN-MONTH-DATA.
+            02  FILLER PIC 9(2) VALUE 31.
+            02  FILLER PIC 9(2) VALUE 28.
+            02  FILLER PIC 9(2) VALUE 31.
+            02  FILLER PIC 9(2) VALUE 30.
+            02  FILLER PIC 9(2) VALUE 31.
+            02  FILLER PIC 9(2) VALUE 30.
+            02  FILLER PIC 9(2) VALUE 31.
+            02  FILLER PIC 9(2) VALUE 31.
+            02  FILLER PIC 9(2) VALUE 30.
+            02  FILLER PIC 9(2) VALUE 31.
+            02  FILLER PIC 9(2) VALUE 30.
+            02  FILLER PIC 9(2) VALUE 31.
+        01  WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-DATA.
+            02  WS-DAYS-IN-MONTH PIC 9(2) OCCURS 12 TIMES.
+
+      * PAYME/PAYME1 DOUBLE-ENTRY CROSS-CHECK - PAYMEI IS THE KEYED
+      * AMOUNT (MAY INCLUDE $, COMMAS, A DECIMAL POINT) AND PAYME1I IS
+      * THE PLAIN-DIGIT RE-ENTRY TYPED TO CONFIRM IT.  BOTH ARE REDUCED
+      * TO THEIR DIGITS-ONLY VALUE SO PUNCTUATION DIFFERENCES BETWEEN
+      * THE TWO FIELDS DO NOT CAUSE A FALSE MISMATCH.
+        01  WS-PAYME-WK        PIC X(14).
+        01  WS-PAYME-WK-TBL REDEFINES WS-PAYME-WK.
+            02  WS-PAYME-WK-CHAR  PIC X(1) OCCURS 14 TIMES.
+        01  WS-PAYME1-WK       PIC X(12).
+        01  WS-PAYME1-WK-TBL REDEFINES WS-PAYME1-WK.
+            02  WS-PAYME1-WK-CHAR PIC X(1) OCCURS 12 TIMES.
+        01  WS-PAYME-NUM       PIC 9(14).
+        01  WS-PAYME1-NUM      PIC 9(12).
+        01  WS-PAYME-CHAR-IDX  PIC 9(2) COMP.
+        01  WS-DIGIT-WK        PIC 9(1).
+
+      * MULTI-CURRENCY EXCHANGE RATE TABLE FOR CURSI - OPERATOR KEYS A
+      * 3-CHARACTER ISO CURRENCY CODE INTO THE FIRST 3 POSITIONS OF
+      * CURSI AND THE CURRENT RATE AGAINST USD IS LOOKED UP AND SHOWN
+      * BACK IN CURSO.  ADD A FILLER ROW HERE FOR EACH NEW CURRENCY.
+        01  WS-CURS-TABLE-DATA.
+            02  FILLER PIC X(12) VALUE 'USD100000000'.
+            02  FILLER PIC X(12) VALUE 'EUR118000000'.
+            02  FILLER PIC X(12) VALUE 'GBP127000000'.
+            02  FILLER PIC X(12) VALUE 'JPY000670000'.
+            02  FILLER PIC X(12) VALUE 'CAD074000000'.
+        01  WS-CURS-TABLE REDEFINES WS-CURS-TABLE-DATA.
+            02  WS-CURS-ENTRY OCCURS 5 TIMES
+                              INDEXED BY WS-CURS-IDX.
+                03  WS-CURS-CODE  PIC X(3).
+                03  WS-CURS-RATE  PIC 9(1)V9(8).
+        01  WS-CURS-CODE-WK    PIC X(3).
+        01  WS-CURS-FOUND      PIC X(1).
+        01  WS-CURS-RATE-ED    PIC 9.9999.
+
+      * HOLDS THE ISO CURRENCY CODE KEYED INTO CURSI SEPARATELY FROM
+      * CURSO, WHICH GETS OVERWRITTEN WITH THE FORMATTED EXCHANGE RATE
+      * FOR OPERATOR CONFIRMATION - WRITE-CUSTOMER-MASTER PERSISTS THIS
+      * FIELD INTO CUST-CURS RATHER THAN THE MUTATED CURSO.
+        01  WS-CURS-CODE-SAVE  PIC X(9).
+
+      * BEFORE/AFTER AUDIT TRAIL - EVERY TIME THE OPERATOR ACCEPTS A
+      * CHANGE THROUGH NEWNAMEI/NEWADDRI/NEWZIPI THE OLD AND NEW VALUES
+      * ARE WRITTEN TO THE AUDIT DATASET, SAME CBL_OPEN_FILE/
+      * CBL_WRITE_FILE PATTERN SOACMGR3 USES FOR ITS TIMING LOG.
+        01  WS-AUD-NAME        PIC X(8) VALUE 'GUI6AUD'.
+        01  WS-AUD-ACCESS      PIC X(1) VALUE X'03'.
+        01  WS-AUD-DENY        PIC X(1) VALUE X'03'.
+        01  WS-AUD-DEVICE      PIC X(1) VALUE X'00'.
+        01  WS-AUD-HANDLE      PIC X(4).
+        01  WS-AUD-FLAGS       PIC X(4) VALUE X'00000000'.
+        01  WS-AUD-RESERVED    PIC X(4) VALUE X'00000000'.
+        01  WS-AUD-OPENED      PIC X(1) VALUE 'N'.
+        01  WS-AUD-STATUS      PIC S9(9) COMP-5.
+        01  WS-AUD-RECLEN      PIC 9(8) COMP-5.
+        01  WS-AUD-DATE        PIC 9(8).
+        01  WS-AUD-TIME        PIC 9(8).
+        COPY GUI6AUD.
+
+      * GUI6H PAGE HEADER - TITLE/DATE/TIME/TRANSACTION/OPERATOR LINE
+      * SENT ALONG WITH EVERY GUI6 TRIP.
+        01  WS-HDR-DATE        PIC 9(8).
+        01  WS-HDR-TIME.
+            02  WS-HDR-HH          PIC 9(2).
+            02  WS-HDR-MM          PIC 9(2).
+            02  WS-HDR-SS          PIC 9(2).
+
+      * OPERATORS AUTHORIZED TO MAINTAIN CUSTOMER RECORDS THROUGH GUI6.
+      * EIBOPID IS CHECKED AT THE START OF EVERY TRIP (NOT JUST THE
+      * FIRST) SINCE THE SIGNED-ON OPERATOR CAN CHANGE BETWEEN TRIPS AT
+      * A SHARED TERMINAL.  ADD A FILLER ROW HERE FOR EACH OPERATOR
+      * CLEARED TO USE THIS SCREEN.
+        01  WS-OPID-AUTH-TABLE-DATA.
+            02  FILLER PIC X(3) VALUE 'SUP'.
+            02  FILLER PIC X(3) VALUE 'MGR'.
+            02  FILLER PIC X(3) VALUE 'ADM'.
+        01  WS-OPID-AUTH-TABLE REDEFINES WS-OPID-AUTH-TABLE-DATA.
+            02  WS-OPID-AUTH-ENTRY OCCURS 3 TIMES
+                                    INDEXED BY WS-OPID-AUTH-IDX.
+                03  WS-OPID-AUTH-CODE  PIC X(3).
+        01  WS-OPID-AUTH-FOUND PIC X(1).
+            88  WS-OPID-IS-AUTH    VALUE 'Y'.
+
+      * ACCESS-DENIAL LOG - SAME CBL_OPEN_FILE/CBL_WRITE_FILE PATTERN
+      * AS GUI6AUD-REC ABOVE, KEPT AS ITS OWN FILE AND RECORD LAYOUT SO
+      * A DENIED ATTEMPT NEVER GETS MIXED INTO THE BEFORE/AFTER CHANGE
+      * AUDIT TRAIL.
+        01  WS-SEC-NAME        PIC X(8) VALUE 'GUI6SEC'.
+        01  WS-SEC-ACCESS      PIC X(1) VALUE X'03'.
+        01  WS-SEC-DENY        PIC X(1) VALUE X'03'.
+        01  WS-SEC-DEVICE      PIC X(1) VALUE X'00'.
+        01  WS-SEC-HANDLE      PIC X(4).
+        01  WS-SEC-FLAGS       PIC X(4) VALUE X'00000000'.
+        01  WS-SEC-RESERVED    PIC X(4) VALUE X'00000000'.
+        01  WS-SEC-OPENED      PIC X(1) VALUE 'N'.
+        01  WS-SEC-STATUS      PIC S9(9) COMP-5.
+        01  WS-SEC-RECLEN      PIC 9(8) COMP-5.
+        01  WS-SEC-REC.
+            02  WS-SEC-OPID        PIC X(3).
+            02  FILLER             PIC X(1) VALUE SPACE.
+            02  WS-SEC-TRMID       PIC X(4).
+            02  FILLER             PIC X(1) VALUE SPACE.
+            02  WS-SEC-DATE-O      PIC 9(8).
+            02  FILLER             PIC X(1) VALUE SPACE.
+            02  WS-SEC-TIME-O      PIC 9(8).
+
+        LINKAGE SECTION.
+        01  DFHCOMMAREA.
+      * REPEATING TESTOCC LINE-ITEM TABLE - GUI6 ONLY HAS ROOM FOR ONE
+      * TESTOCCI FIELD ON THE PHYSICAL SCREEN, SO EACH TRIP APPENDS
+      * ITS AMOUNT TO THIS COMMAREA TABLE RATHER THAN THE MAP ITSELF,
+      * AND OCCSUMO IS THE RUNNING TOTAL OF EVERYTHING ENTERED SO FAR.
+            02  GUI6CA-OCC-COUNT PIC 9(2) COMP.
+            02  GUI6CA-OCC-TABLE OCCURS 20 TIMES
+                                  INDEXED BY GUI6CA-OCC-IDX.
+                03  GUI6CA-OCC-AMT  PIC 9(5).
+      * CURRENT LINE ITEM PF7/PF8 PAGING IS POSITIONED ON - ZERO MEANS
+      * NOTHING HAS BEEN PAGED TO YET, SO TESTOCCO STAYS BLANK AND THE
+      * NEXT ENTER ACCEPTS A NEW LINE ITEM RATHER THAN REPLACING ONE.
+            02  GUI6CA-OCC-DISP-IDX PIC 9(2) COMP.
+      * CUSTOMER-ID KEY OF THE CUSTMAST VSAM RECORD THIS CONVERSATION
+      * IS WORKING AGAINST.
+            02  GUI6CA-CUST-ID   PIC X(10).
+
+        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+      * REGISTER THE SAME BEC5 ABEND HANDLER EVERY OTHER TRANSACTION
+      * USES SO AN ABEND MID-UPDATE OF A CUSTOMER RECORD GETS THE SAME
+      * CONSISTENT LOGGING (TD QUEUE BEC5) AND SCREEN MESSAGE AS ANY
+      * OTHER BEC5 ABEND, INSTEAD OF GUI6 BEING LEFT TO HANDLE ITS OWN
+      * ABENDS AD HOC.
+            EXEC CICS HANDLE ABEND PROGRAM('TESTBEC8')
+            END-EXEC.
+
+      * OPERATOR ACCESS CONTROL - ONLY OPERATORS IN WS-OPID-AUTH-TABLE
+      * MAY MAINTAIN CUSTOMER RECORDS THROUGH THIS SCREEN.  CHECKED ON
+      * EVERY TRIP, NOT JUST THE FIRST, SINCE A DIFFERENT OPERATOR CAN
+      * SIGN ON TO THE SAME TERMINAL MID-CONVERSATION.
+            PERFORM CHECK-OPERATOR-AUTH.
+            IF NOT WS-OPID-IS-AUTH
+                PERFORM LOG-ACCESS-DENIED
+                MOVE SPACES TO GUI6O
+                MOVE -1 TO NAMEL
+                MOVE 'E011' TO SE-MSG-CODE-WK
+                PERFORM LOOKUP-ERROR-MESSAGE
+                MOVE SE-MSG-TEXT (SE-MSG-IDX) TO ERRMSGO
+                PERFORM BUILD-PAGE-HEADER
+                EXEC CICS SEND MAP('GUI6H') MAPSET('MAP01')
+                          FROM(GUI6HO) ERASE ACCUM
+                END-EXEC
+                EXEC CICS SEND MAP('GUI6') MAPSET('MAP01')
+                          FROM(GUI6O) ACCUM
+                END-EXEC
+                EXEC CICS SEND PAGE
+                END-EXEC
+                EXEC CICS RETURN
+                END-EXEC
+            END-IF.
+
+      * FIRST TIME IN - NO COMMAREA YET - SEND A BLANK SCREEN AND
+      * ESTABLISH THE CONVERSATION.  NO CUSTOMER ID HAS BEEN KEYED YET,
+      * SO GUI6CA-CUST-ID IS LEFT BLANK AND THE CUSTMAST LOOKUP WAITS
+      * FOR THE OPERATOR TO KEY ONE INTO CUSTIDI - OTHERWISE EVERY
+      * CONVERSATION WOULD END UP WORKING THE SAME HARDCODED RECORD.
+            IF EIBCALEN = 0
+                MOVE SPACES TO GUI6O
+                MOVE -1 TO NAMEL
+                MOVE 0 TO GUI6CA-OCC-COUNT
+                MOVE 0 TO GUI6CA-OCC-DISP-IDX
+                MOVE SPACES TO GUI6CA-CUST-ID
+                PERFORM BUILD-PAGE-HEADER
+                EXEC CICS SEND MAP('GUI6H') MAPSET('MAP01')
+                          FROM(GUI6HO) ERASE ACCUM
+                END-EXEC
+                EXEC CICS SEND MAP('GUI6') MAPSET('MAP01')
+                          FROM(GUI6O) ACCUM
+                END-EXEC
+                EXEC CICS SEND PAGE
+                END-EXEC
+                GO TO TESTGUI6-RETURN
+            END-IF.
+
+      * SUBSEQUENT TRIPS - RECEIVE WHAT THE OPERATOR KEYED AND
+      * VALIDATE IT BEFORE ACCEPTING THE SCREEN.
+            EXEC CICS RECEIVE MAP('GUI6') MAPSET('MAP01')
+                      INTO(GUI6I)
+            END-EXEC.
+
+            PERFORM CHECK-PF-KEY.
+            IF AID-ACTION-REDISPLAY
+                MOVE SPACES TO GUI6O
+                MOVE -1 TO NAMEL
+                MOVE GUI6CA-CUST-ID TO CUSTIDO
+                PERFORM BUILD-PAGE-HEADER
+                EXEC CICS SEND MAP('GUI6H') MAPSET('MAP01')
+                          FROM(GUI6HO) ERASE ACCUM
+                END-EXEC
+                EXEC CICS SEND MAP('GUI6') MAPSET('MAP01')
+                          FROM(GUI6O) ACCUM
+                END-EXEC
+                EXEC CICS SEND PAGE
+                END-EXEC
+                GO TO TESTGUI6-RETURN
+            END-IF.
+            IF AID-ACTION-EXIT-MENU
+                EXEC CICS RETURN TRANSID('GUI4')
+                END-EXEC
+                GO TO TESTGUI6-RETURN
+            END-IF.
+
+      * PF8 PAGES FORWARD THROUGH THE TESTOCC LINE-ITEM TABLE AND PF7
+      * PAGES BACK - GUI6 ONLY HAS ROOM FOR ONE TESTOCCO FIELD ON THE
+      * PHYSICAL SCREEN, SO PAGING MOVES GUI6CA-OCC-DISP-IDX THROUGH
+      * THE COMMAREA TABLE RATHER THAN SCROLLING A SCREEN-SIDE OCCURS
+      * GROUP.  NEITHER KEY ACCEPTS ANY FIELD EDITS ON THIS TRIP.
+            IF AID-ACTION-PAGE-DOWN
+                IF GUI6CA-OCC-COUNT > 0
+                    AND GUI6CA-OCC-DISP-IDX < GUI6CA-OCC-COUNT
+                    ADD 1 TO GUI6CA-OCC-DISP-IDX
+                END-IF
+                PERFORM DISPLAY-OCC-PAGE
+                GO TO TESTGUI6-RETURN
+            END-IF.
+            IF AID-ACTION-PAGE-UP
+                IF GUI6CA-OCC-DISP-IDX > 0
+                    SUBTRACT 1 FROM GUI6CA-OCC-DISP-IDX
+                END-IF
+                PERFORM DISPLAY-OCC-PAGE
+                GO TO TESTGUI6-RETURN
+            END-IF.
+
+      * PF12 CANCELS WHATEVER THE OPERATOR HAS KEYED THIS TRIP AND
+      * REDISPLAYS THE LAST VALUES ACTUALLY COMMITTED TO CUSTMAST,
+      * SAME AS PAGING DOES, WITHOUT CHANGING THE CURRENT PAGE
+      * POSITION.
+            IF AID-ACTION-CANCEL
+                PERFORM DISPLAY-OCC-PAGE
+                GO TO TESTGUI6-RETURN
+            END-IF.
+
+      * A CUSTOMER ID MUST BE KEYED BEFORE ANY OTHER FIELD IS ACCEPTED -
+      * WITHOUT ONE THERE IS NO CUSTMAST KEY TO READ OR WRITE.
+            IF CUSTIDI = SPACES OR CUSTIDI NOT NUMERIC
+                MOVE SPACES TO GUI6O
+                MOVE -1 TO NAMEL
+                MOVE 'E012' TO SE-MSG-CODE-WK
+                PERFORM LOOKUP-ERROR-MESSAGE
+                MOVE SE-MSG-TEXT (SE-MSG-IDX) TO ERRMSGO
+                PERFORM BUILD-PAGE-HEADER
+                EXEC CICS SEND MAP('GUI6H') MAPSET('MAP01')
+                          FROM(GUI6HO) ERASE ACCUM
+                END-EXEC
+                EXEC CICS SEND MAP('GUI6') MAPSET('MAP01')
+                          FROM(GUI6O) ACCUM
+                END-EXEC
+                EXEC CICS SEND PAGE
+                END-EXEC
+                GO TO TESTGUI6-RETURN
+            END-IF.
+
+      * THE OPERATOR KEYED A DIFFERENT CUSTOMER ID THAN THE ONE THIS
+      * CONVERSATION HAD BEEN WORKING (OR THIS IS THE FIRST TRIP THAT
+      * SUPPLIED ONE AT ALL) - SWITCH THE CONVERSATION TO IT, LOOK UP
+      * ITS CUSTMAST RECORD, AND REDISPLAY BEFORE ACCEPTING ANY EDITS,
+      * SO NAME/ADDR/ETC LEFT OVER FROM THE PRIOR CUSTOMER'S SCREEN ARE
+      * NEVER MISTAKEN FOR EDITS TO THE NEWLY SELECTED ONE.
+            IF CUSTIDI NOT = GUI6CA-CUST-ID
+                MOVE CUSTIDI TO GUI6CA-CUST-ID
+                MOVE 0 TO GUI6CA-OCC-COUNT
+                MOVE 0 TO GUI6CA-OCC-DISP-IDX
+                MOVE SPACES TO GUI6O
+                MOVE -1 TO NAMEL
+                MOVE GUI6CA-CUST-ID TO CUSTIDO
+                PERFORM READ-CUSTOMER-MASTER
+                IF NOT WS-CM-IS-NEW
+                    MOVE CUST-NAME   TO NAMEO
+                    MOVE CUST-ADDR   TO ADDRO
+                    MOVE CUST-ZIP    TO ZIPO
+                    MOVE CUST-PAYME  TO PAYMEO
+                    MOVE CUST-PAYME1 TO PAYME1O
+                    MOVE CUST-CURS   TO CURSO
+                END-IF
+                PERFORM BUILD-PAGE-HEADER
+                EXEC CICS SEND MAP('GUI6H') MAPSET('MAP01')
+                          FROM(GUI6HO) ERASE ACCUM
+                END-EXEC
+                EXEC CICS SEND MAP('GUI6') MAPSET('MAP01')
+                          FROM(GUI6O) ACCUM
+                END-EXEC
+                EXEC CICS SEND PAGE
+                END-EXEC
+                GO TO TESTGUI6-RETURN
+            END-IF.
+
+            SET TESTGUI6-OK TO TRUE.
+            MOVE SPACES TO ERRMSGO.
+
+            IF NAMEI = SPACES
+                MOVE 'E001' TO SE-MSG-CODE-WK
+                SET TESTGUI6-NOTOK TO TRUE
+            END-IF.
+
+            IF TESTGUI6-OK AND ADDRI = SPACES
+                MOVE 'E002' TO SE-MSG-CODE-WK
+                SET TESTGUI6-NOTOK TO TRUE
+            END-IF.
+
+            IF TESTGUI6-OK
+                IF ZIPI NOT NUMERIC
+                    MOVE 'E003' TO SE-MSG-CODE-WK
+                    SET TESTGUI6-NOTOK TO TRUE
+                END-IF
+            END-IF.
+
+      * TESTOCCI IS OPTIONAL ON ANY GIVEN TRIP - A BLANK ENTRY JUST
+      * REDISPLAYS THE CURRENT RUNNING TOTAL WITHOUT ADDING A NEW LINE
+      * ITEM.
+            IF TESTGUI6-OK AND TESTOCCI NOT = SPACES
+                IF TESTOCCI NOT NUMERIC
+                    MOVE 'E004' TO SE-MSG-CODE-WK
+                    SET TESTGUI6-NOTOK TO TRUE
+                ELSE
+                    IF GUI6CA-OCC-COUNT >= 20
+                        MOVE 'E005' TO SE-MSG-CODE-WK
+                        SET TESTGUI6-NOTOK TO TRUE
+                    ELSE
+                        ADD 1 TO GUI6CA-OCC-COUNT
+                        SET GUI6CA-OCC-IDX TO GUI6CA-OCC-COUNT
+                        MOVE TESTOCCI TO GUI6CA-OCC-AMT
+                                         (GUI6CA-OCC-IDX)
+                    END-IF
+                END-IF
+            END-IF.
+
+      * THE DATE GROUP IS OPTIONAL, BUT IF ANY PART OF IT WAS KEYED THE
+      * WHOLE GROUP MUST VALIDATE BEFORE THE REST OF THE TRIP'S CHANGES
+      * ARE ACCEPTED.
+            IF TESTGUI6-OK
+                IF MOI NOT = SPACES OR DAYI NOT = SPACES
+                                    OR YRI NOT = SPACES
+                    IF MOI NOT NUMERIC OR DAYI NOT NUMERIC
+                                       OR YRI NOT NUMERIC
+                        MOVE 'E008' TO SE-MSG-CODE-WK
+                        SET TESTGUI6-NOTOK TO TRUE
+                    ELSE
+                        MOVE MOI  TO WS-MO-NUM
+                        MOVE DAYI TO WS-DAY-NUM
+                        MOVE YRI  TO WS-YR-NUM
+                        IF WS-MO-NUM < 1 OR WS-MO-NUM > 12
+                            MOVE 'E006' TO SE-MSG-CODE-WK
+                            SET TESTGUI6-NOTOK TO TRUE
+                        ELSE
+                            MOVE WS-DAYS-IN-MONTH (WS-MO-NUM)
+                              TO WS-DAY-LIMIT
+                            IF WS-MO-NUM = 2
+                                DIVIDE WS-YR-NUM BY 4
+                                    GIVING WS-YR-DIV
+                                    REMAINDER WS-YR-REM
+                                IF WS-YR-REM = 0
+                                    MOVE 29 TO WS-DAY-LIMIT
+                                END-IF
+                            END-IF
+                            IF WS-DAY-NUM < 1
+                               OR WS-DAY-NUM > WS-DAY-LIMIT
+                                MOVE 'E007' TO SE-MSG-CODE-WK
+                                SET TESTGUI6-NOTOK TO TRUE
+                            END-IF
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+      * OCCSUMI IS THE TOTAL THE OPERATOR EXPECTS THE LINE ITEMS TO
+      * ADD UP TO - WHEN KEYED IT MUST RECONCILE AGAINST THE ACTUAL
+      * RUNNING TOTAL BEFORE THE TRIP COMMITS, SO A MISKEYED TESTOCCI
+      * AMOUNT CANNOT SLIP THROUGH UNNOTICED.
+            IF TESTGUI6-OK
+                PERFORM SUM-OCC-TABLE
+                IF OCCSUMI NOT = SPACES
+                    IF OCCSUMI NOT NUMERIC
+                        MOVE 'E013' TO SE-MSG-CODE-WK
+                        SET TESTGUI6-NOTOK TO TRUE
+                    ELSE
+                        MOVE OCCSUMI TO WS-OCCSUMI-NUM
+                        IF WS-OCCSUMI-NUM NOT = WS-OCC-TOTAL
+                            MOVE 'E014' TO SE-MSG-CODE-WK
+                            SET TESTGUI6-NOTOK TO TRUE
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+      * PAYME/PAYME1 ARE BOTH OPTIONAL, BUT IF BOTH WERE KEYED THEY
+      * MUST AGREE.
+            IF TESTGUI6-OK
+                IF PAYMEI NOT = SPACES AND PAYME1I NOT = SPACES
+                    PERFORM EXTRACT-PAYME-DIGITS
+                    PERFORM EXTRACT-PAYME1-DIGITS
+                    IF WS-PAYME-NUM NOT = WS-PAYME1-NUM
+                        MOVE 'E009' TO SE-MSG-CODE-WK
+                        SET TESTGUI6-NOTOK TO TRUE
+                    END-IF
+                END-IF
+            END-IF.
+
+      * CURSI IS OPTIONAL; WHEN KEYED ITS FIRST 3 CHARACTERS ARE AN
+      * ISO CURRENCY CODE THAT MUST BE IN THE RATE TABLE.
+            IF TESTGUI6-OK
+                IF CURSI NOT = SPACES
+                    PERFORM LOOKUP-CURRENCY-RATE
+                    IF WS-CURS-FOUND NOT = 'Y'
+                        MOVE 'E010' TO SE-MSG-CODE-WK
+                        SET TESTGUI6-NOTOK TO TRUE
+                    END-IF
+                END-IF
+            END-IF.
+
+            IF TESTGUI6-NOTOK
+                PERFORM LOOKUP-ERROR-MESSAGE
+                MOVE SE-MSG-TEXT (SE-MSG-IDX) TO ERRMSGO
+            ELSE
+                MOVE CUSTIDI TO CUSTIDO
+                MOVE NAMEI TO NAMEO
+                MOVE ADDRI TO ADDRO
+                MOVE ZIPI  TO ZIPO
+                IF NEWNAMEI NOT = SPACES OR NEWADDRI NOT = SPACES
+                                         OR NEWZIPI NOT = SPACES
+                    PERFORM WRITE-AUDIT-RECORD
+                    IF NEWNAMEI NOT = SPACES
+                        MOVE NEWNAMEI TO NAMEO
+                    END-IF
+                    IF NEWADDRI NOT = SPACES
+                        MOVE NEWADDRI TO ADDRO
+                    END-IF
+                    IF NEWZIPI NOT = SPACES
+                        MOVE NEWZIPI TO ZIPO
+                    END-IF
+                END-IF
+                MOVE PAYMEI  TO PAYMEO
+                MOVE PAYME1I TO PAYME1O
+                IF CURSI NOT = SPACES
+                    MOVE CURSI TO WS-CURS-CODE-SAVE
+                    MOVE WS-CURS-RATE (WS-CURS-IDX) TO WS-CURS-RATE-ED
+                    MOVE WS-CURS-RATE-ED TO CURSO
+                END-IF
+                PERFORM SUM-OCC-TABLE
+                MOVE WS-OCC-TOTAL TO WS-OCC-TOTAL-ED
+                MOVE WS-OCC-TOTAL-ED TO OCCSUMO
+                IF MOI NOT = SPACES
+                    MOVE MOI  TO MOO
+                    MOVE SEP1I TO SEP1O
+                    MOVE DAYI TO DAYO
+                    MOVE SEP2I TO SEP2O
+                    MOVE YRI  TO YRO
+                    STRING MOI DELIMITED BY SIZE
+                           '/' DELIMITED BY SIZE
+                           DAYI DELIMITED BY SIZE
+                           '/' DELIMITED BY SIZE
+                           YRI DELIMITED BY SIZE
+                      INTO SHOWMDYO
+                END-IF
+                PERFORM WRITE-CUSTOMER-MASTER
+            END-IF.
+
+            MOVE -1 TO NAMEL.
+            PERFORM BUILD-PAGE-HEADER.
+            EXEC CICS SEND MAP('GUI6H') MAPSET('MAP01')
+                      FROM(GUI6HO) DATAONLY ACCUM
+            END-EXEC.
+            EXEC CICS SEND MAP('GUI6') MAPSET('MAP01')
+                      FROM(GUI6O) DATAONLY ACCUM
+            END-EXEC.
+            EXEC CICS SEND PAGE
+            END-EXEC.
+
+        TESTGUI6-RETURN.
+            EXEC CICS RETURN TRANSID('GUI6') COMMAREA(DFHCOMMAREA)
+            END-EXEC.
+
+      * CAPTURE THE BEFORE AND AFTER VALUES OF ANY NEWNAMEI/NEWADDRI/
+      * NEWZIPI CHANGE THE OPERATOR JUST ACCEPTED.
+        WRITE-AUDIT-RECORD.
+            IF WS-AUD-OPENED = 'N'
+                CALL 'CBL_OPEN_FILE' USING WS-AUD-NAME
+                         WS-AUD-ACCESS WS-AUD-DENY
+                         WS-AUD-DEVICE WS-AUD-HANDLE
+                    GIVING WS-AUD-STATUS
+                MOVE 'Y' TO WS-AUD-OPENED
+            END-IF.
+            ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-AUD-TIME FROM TIME.
+            MOVE EIBOPID         TO GUI6AUD-OPID.
+            MOVE GUI6CA-CUST-ID  TO GUI6AUD-CUST-ID.
+            MOVE WS-AUD-DATE     TO GUI6AUD-DATE.
+            MOVE WS-AUD-TIME     TO GUI6AUD-TIME.
+            MOVE NAMEI           TO GUI6AUD-BEFORE-NAME.
+            MOVE NEWNAMEI        TO GUI6AUD-AFTER-NAME.
+            MOVE ADDRI           TO GUI6AUD-BEFORE-ADDR.
+            MOVE NEWADDRI        TO GUI6AUD-AFTER-ADDR.
+            MOVE ZIPI            TO GUI6AUD-BEFORE-ZIP.
+            MOVE NEWZIPI         TO GUI6AUD-AFTER-ZIP.
+            MOVE LENGTH OF GUI6AUD-REC TO WS-AUD-RECLEN.
+            CALL 'CBL_WRITE_FILE' USING WS-AUD-HANDLE
+                     WS-AUD-RECLEN WS-AUD-FLAGS
+                     WS-AUD-RESERVED GUI6AUD-REC
+                GIVING WS-AUD-STATUS.
+
+      * LOOK UP EIBOPID IN THE AUTHORIZED-OPERATOR TABLE AND LEAVE
+      * WS-OPID-AUTH-FOUND SET TO 'Y' WHEN THE SIGNED-ON OPERATOR MAY
+      * USE THIS SCREEN.
+        CHECK-OPERATOR-AUTH.
+            MOVE 'N' TO WS-OPID-AUTH-FOUND.
+            SET WS-OPID-AUTH-IDX TO 1.
+            SEARCH WS-OPID-AUTH-ENTRY
+                WHEN WS-OPID-AUTH-CODE (WS-OPID-AUTH-IDX) = EIBOPID
+                    MOVE 'Y' TO WS-OPID-AUTH-FOUND
+            END-SEARCH.
+
+      * RECORD AN UNAUTHORIZED ATTEMPT TO USE GUI6 - OPERATOR ID,
+      * TERMINAL ID, AND WHEN - TO THE GUI6SEC DATASET.
+        LOG-ACCESS-DENIED.
+            IF WS-SEC-OPENED = 'N'
+                CALL 'CBL_OPEN_FILE' USING WS-SEC-NAME
+                         WS-SEC-ACCESS WS-SEC-DENY
+                         WS-SEC-DEVICE WS-SEC-HANDLE
+                    GIVING WS-SEC-STATUS
+                MOVE 'Y' TO WS-SEC-OPENED
+            END-IF.
+            ACCEPT WS-SEC-DATE-O FROM DATE YYYYMMDD.
+            ACCEPT WS-SEC-TIME-O FROM TIME.
+            MOVE EIBOPID  TO WS-SEC-OPID.
+            MOVE EIBTRMID TO WS-SEC-TRMID.
+            MOVE LENGTH OF WS-SEC-REC TO WS-SEC-RECLEN.
+            CALL 'CBL_WRITE_FILE' USING WS-SEC-HANDLE
+                     WS-SEC-RECLEN WS-SEC-FLAGS
+                     WS-SEC-RESERVED WS-SEC-REC
+                GIVING WS-SEC-STATUS.
+
+      * LOOK UP THE CURRENCY CODE KEYED INTO THE FIRST 3 CHARACTERS OF
+      * CURSI AND LEAVE WS-CURS-IDX POINTING AT THE MATCHING RATE ROW.
+        LOOKUP-CURRENCY-RATE.
+            MOVE CURSI (1:3) TO WS-CURS-CODE-WK.
+            MOVE 'N' TO WS-CURS-FOUND.
+            SET WS-CURS-IDX TO 1.
+            SEARCH WS-CURS-ENTRY
+                WHEN WS-CURS-CODE (WS-CURS-IDX) = WS-CURS-CODE-WK
+                    MOVE 'Y' TO WS-CURS-FOUND
+            END-SEARCH.
+
+        COPY CICAIDPF.
+
+      * REDISPLAY THE SCREEN FROM CUSTMAST AND THE COMMAREA OCC TABLE
+      * AT THE CURRENT GUI6CA-OCC-DISP-IDX POSITION - SHARED BY
+      * PF7/PF8 PAGING AND PF12 CANCEL, NEITHER OF WHICH ACCEPTS ANY
+      * FIELD EDITS ON THE TRIP THAT TRIGGERED THEM.
+        DISPLAY-OCC-PAGE.
+            MOVE SPACES TO GUI6O.
+            MOVE -1 TO NAMEL.
+            MOVE GUI6CA-CUST-ID TO CUSTIDO.
+            PERFORM READ-CUSTOMER-MASTER.
+            IF NOT WS-CM-IS-NEW
+                MOVE CUST-NAME   TO NAMEO
+                MOVE CUST-ADDR   TO ADDRO
+                MOVE CUST-ZIP    TO ZIPO
+                MOVE CUST-PAYME  TO PAYMEO
+                MOVE CUST-PAYME1 TO PAYME1O
+                MOVE CUST-CURS   TO CURSO
+            END-IF.
+            IF GUI6CA-OCC-DISP-IDX > 0
+                SET GUI6CA-OCC-IDX TO GUI6CA-OCC-DISP-IDX
+                MOVE GUI6CA-OCC-AMT (GUI6CA-OCC-IDX) TO TESTOCCO
+            END-IF.
+            PERFORM SUM-OCC-TABLE.
+            MOVE WS-OCC-TOTAL TO WS-OCC-TOTAL-ED.
+            MOVE WS-OCC-TOTAL-ED TO OCCSUMO.
+            PERFORM BUILD-PAGE-HEADER.
+            EXEC CICS SEND MAP('GUI6H') MAPSET('MAP01')
+                      FROM(GUI6HO) ERASE ACCUM
+            END-EXEC.
+            EXEC CICS SEND MAP('GUI6') MAPSET('MAP01')
+                      FROM(GUI6O) ACCUM
+            END-EXEC.
+            EXEC CICS SEND PAGE
+            END-EXEC.
+
+      * LOOK UP SE-MSG-CODE-WK IN THE SHARED CODED MESSAGE TABLE AND
+      * LEAVE SE-MSG-IDX POINTING AT THE MATCHING ROW.
+        LOOKUP-ERROR-MESSAGE.
+            MOVE 'N' TO SE-MSG-FOUND.
+            SET SE-MSG-IDX TO 1.
+            SEARCH SE-MSG-ENTRY
+                WHEN SE-MSG-CODE (SE-MSG-IDX) = SE-MSG-CODE-WK
+                    MOVE 'Y' TO SE-MSG-FOUND
+            END-SEARCH.
+
+      * ADD UP EVERY LINE-ITEM AMOUNT KEYED IN SO FAR THIS
+      * CONVERSATION.
+        SUM-OCC-TABLE.
+            MOVE 0 TO WS-OCC-TOTAL.
+            IF GUI6CA-OCC-COUNT > 0
+                PERFORM ADD-ONE-OCC-AMT
+                    VARYING WS-OCC-IDX FROM 1 BY 1
+                    UNTIL WS-OCC-IDX > GUI6CA-OCC-COUNT
+            END-IF.
+        ADD-ONE-OCC-AMT.
+            SET GUI6CA-OCC-IDX TO WS-OCC-IDX.
+            ADD GUI6CA-OCC-AMT (GUI6CA-OCC-IDX) TO WS-OCC-TOTAL.
+
+      * REDUCE PAYMEI TO ITS DIGITS-ONLY VALUE IN WS-PAYME-NUM.
+        EXTRACT-PAYME-DIGITS.
+            MOVE PAYMEI TO WS-PAYME-WK.
+            MOVE 0 TO WS-PAYME-NUM.
+            PERFORM ACCUM-PAYME-DIGIT
+                VARYING WS-PAYME-CHAR-IDX FROM 1 BY 1
+                UNTIL WS-PAYME-CHAR-IDX > 14.
+        ACCUM-PAYME-DIGIT.
+            IF WS-PAYME-WK-CHAR (WS-PAYME-CHAR-IDX) IS NUMERIC
+                MOVE WS-PAYME-WK-CHAR (WS-PAYME-CHAR-IDX)
+                  TO WS-DIGIT-WK
+                COMPUTE WS-PAYME-NUM =
+                    WS-PAYME-NUM * 10 + WS-DIGIT-WK
+            END-IF.
+
+      * REFRESH THE GUI6H PAGE HEADER - TITLE, TODAY'S DATE/TIME, AND
+      * THE TRANSACTION/OPERATOR WORKING THE SCREEN.
+        BUILD-PAGE-HEADER.
+            MOVE SPACES TO GUI6HO.
+            MOVE 'CUSTOMER NAME/ADDRESS MAINTENANCE' TO PGTITLO.
+            ACCEPT WS-HDR-DATE FROM DATE YYYYMMDD.
+            MOVE WS-HDR-DATE TO PGDATEO.
+            ACCEPT WS-HDR-TIME FROM TIME.
+            STRING WS-HDR-HH DELIMITED BY SIZE
+                   ':'       DELIMITED BY SIZE
+                   WS-HDR-MM DELIMITED BY SIZE
+                   ':'       DELIMITED BY SIZE
+                   WS-HDR-SS DELIMITED BY SIZE
+              INTO PGTIMEO.
+            MOVE EIBTRNID TO PGTRNO.
+            MOVE EIBOPID  TO PGOPIDO.
+
+      * READ THE CUSTMAST VSAM RECORD FOR GUI6CA-CUST-ID INTO
+      * CUST-MASTER-REC.  A NOTFND RESPONSE IS NOT AN ERROR - IT MEANS
+      * THIS CUSTOMER HASN'T BEEN SAVED YET - SO WS-CM-NEW IS SET
+      * RATHER THAN FLAGGING THE SCREEN.
+        READ-CUSTOMER-MASTER.
+            MOVE 'N' TO WS-CM-NEW.
+            EXEC CICS READ FILE('CUSTMAST')
+                      INTO(CUST-MASTER-REC)
+                      RIDFLD(GUI6CA-CUST-ID)
+                      KEYLENGTH(CUST-MASTER-KEYLEN)
+                      RESP(WS-CM-RESP)
+            END-EXEC.
+            IF WS-CM-RESP NOT = DFHRESP(NORMAL)
+                MOVE 'Y' TO WS-CM-NEW
+                MOVE SPACES TO CUST-MASTER-REC
+                MOVE GUI6CA-CUST-ID TO CUST-ID
+            END-IF.
+
+      * PERSIST THE VALUES JUST ACCEPTED ONTO THE SCREEN BACK TO THE
+      * CUSTMAST VSAM RECORD.  EACH TRIP IS ITS OWN CICS INVOCATION, SO
+      * WS-CM-NEW FROM THE FIRST-TIME READ DOESN'T SURVIVE ACROSS
+      * TRIPS - RE-READ THE RECORD HERE TO FIND OUT WHETHER TO REWRITE
+      * AN EXISTING ROW OR WRITE A BRAND-NEW ONE.
+        WRITE-CUSTOMER-MASTER.
+            PERFORM READ-CUSTOMER-MASTER.
+            MOVE GUI6CA-CUST-ID TO CUST-ID.
+            MOVE NAMEO          TO CUST-NAME.
+            MOVE ADDRO          TO CUST-ADDR.
+            MOVE ZIPO           TO CUST-ZIP.
+            MOVE PAYMEO         TO CUST-PAYME.
+            MOVE PAYME1O        TO CUST-PAYME1.
+            IF CURSI NOT = SPACES
+                MOVE WS-CURS-CODE-SAVE TO CUST-CURS
+            END-IF.
+            ACCEPT CUST-LAST-UPD-DATE FROM DATE YYYYMMDD.
+            ACCEPT CUST-LAST-UPD-TIME FROM TIME.
+            IF WS-CM-IS-NEW
+                EXEC CICS WRITE FILE('CUSTMAST')
+                          FROM(CUST-MASTER-REC)
+                          RIDFLD(GUI6CA-CUST-ID)
+                          KEYLENGTH(CUST-MASTER-KEYLEN)
+                          RESP(WS-CM-RESP)
+                END-EXEC
+            ELSE
+                EXEC CICS REWRITE FILE('CUSTMAST')
+                          FROM(CUST-MASTER-REC)
+                          RESP(WS-CM-RESP)
+                END-EXEC
+            END-IF.
+
+      * REDUCE PAYME1I TO ITS DIGITS-ONLY VALUE IN WS-PAYME1-NUM.
+        EXTRACT-PAYME1-DIGITS.
+            MOVE PAYME1I TO WS-PAYME1-WK.
+            MOVE 0 TO WS-PAYME1-NUM.
+            PERFORM ACCUM-PAYME1-DIGIT
+                VARYING WS-PAYME-CHAR-IDX FROM 1 BY 1
+                UNTIL WS-PAYME-CHAR-IDX > 12.
+        ACCUM-PAYME1-DIGIT.
+            IF WS-PAYME1-WK-CHAR (WS-PAYME-CHAR-IDX) IS NUMERIC
+                MOVE WS-PAYME1-WK-CHAR (WS-PAYME-CHAR-IDX)
+                  TO WS-DIGIT-WK
+                COMPUTE WS-PAYME1-NUM =
+                    WS-PAYME1-NUM * 10 + WS-DIGIT-WK
+            END-IF.

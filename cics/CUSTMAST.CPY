@@ -0,0 +1,17 @@
+      ***************************************************************
+      * CUSTMAST.CPY - CUSTOMER MASTER RECORD FOR THE VSAM KSDS
+      * BACKING THE GUI6 NAME/ADDRESS/PAYMENT SCREEN.  THE FILE ITSELF
+      * IS DEFINED IN THE CICS FILE CONTROL TABLE AS CUSTMAST, KEYED
+      * BY CUST-ID (THE FIRST 10 BYTES OF THE RECORD).
+      ***************************************************************
+       01  CUST-MASTER-REC.
+           02  CUST-ID             PIC X(10).
+           02  CUST-NAME           PIC X(40).
+           02  CUST-ADDR           PIC X(40).
+           02  CUST-ZIP            PIC X(5).
+           02  CUST-PAYME          PIC X(14).
+           02  CUST-PAYME1         PIC X(12).
+           02  CUST-CURS           PIC X(9).
+           02  CUST-LAST-UPD-DATE  PIC 9(8).
+           02  CUST-LAST-UPD-TIME  PIC 9(8).
+       01  CUST-MASTER-KEYLEN      PIC S9(4) COMP VALUE 10.

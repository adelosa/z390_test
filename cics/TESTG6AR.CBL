@@ -0,0 +1,130 @@
+      *****************************************************************
+      * Copyright 2006 Automated Software Tools Corporation           *
+      * This source code is part of z390 assembler/emulator package   *
+      * The z390 package is distributed under GNU general public      *
+      * license                                                       *
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * NIGHTLY RECONCILIATION OF THE GUI6AUD CHANGE-AUDIT LOG AGAINST
+      * THE CUSTMAST VSAM MASTER.  EVERY TIME AN OPERATOR ACCEPTS A
+      * NAME/ADDR/ZIP CHANGE ON GUI6, TESTGUI6 WRITES A GUI6AUD-REC
+      * BEFORE/AFTER ROW.  THIS JOB RE-READS THAT LOG FROM THE
+      * BEGINNING AND CONFIRMS EACH LOGGED AFTER-VALUE ACTUALLY MADE
+      * IT TO THE CUSTOMER'S CURRENT CUSTMAST RECORD - A CHANGE THAT
+      * WAS ACCEPTED ON-SCREEN BUT NEVER LANDED (FOR EXAMPLE, A MID-
+      * COMMIT ABEND BETWEEN THE AUDIT WRITE AND THE CUSTMAST REWRITE)
+      * IS REPORTED AS A DISCREPANCY RATHER THAN GOING UNNOTICED.
+      *
+        PROGRAM-ID. TESTG6AR.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CUSTMAST ASSIGN TO CUSTMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CUST-ID.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CUSTMAST.
+        COPY CUSTMAST.
+
+        WORKING-STORAGE SECTION.
+        01  WS-CM-INVALID-SW    PIC X(1) VALUE 'N'.
+            88  WS-CM-AT-END       VALUE 'Y'.
+        01  WS-RECONCILED-COUNT PIC 9(7) VALUE 0.
+        01  WS-DISCREPANT-COUNT PIC 9(7) VALUE 0.
+        01  WS-NOTFOUND-COUNT   PIC 9(7) VALUE 0.
+
+      * GUI6AUD IS A PLAIN CBL_OPEN_FILE/CBL_READ_FILE STREAM, NOT A
+      * COBOL SELECT/FD FILE - IT WAS WRITTEN BY TESTGUI6 WITH
+      * CBL_WRITE_FILE, SO IT IS READ BACK THE SAME WAY, SAME
+      * TECHNIQUE AS TESTG6ZU READING SOACMGR3'S CHECKPOINT RECORD.
+        01  WS-AUD-NAME         PIC X(8) VALUE 'GUI6AUD'.
+        01  WS-AUD-ACCESS       PIC X(1) VALUE X'03'.
+        01  WS-AUD-DENY         PIC X(1) VALUE X'03'.
+        01  WS-AUD-DEVICE       PIC X(1) VALUE X'00'.
+        01  WS-AUD-HANDLE       PIC X(4).
+        01  WS-AUD-FLAGS        PIC X(4) VALUE X'00000000'.
+        01  WS-AUD-RESERVED     PIC X(4) VALUE X'00000000'.
+        01  WS-AUD-STATUS       PIC S9(9) COMP-5.
+        01  WS-AUD-RECLEN       PIC 9(8) COMP-5.
+        01  WS-AUD-EOF-SW       PIC X(1) VALUE 'N'.
+            88  WS-AUD-EOF         VALUE 'Y'.
+        COPY GUI6AUD.
+
+        PROCEDURE DIVISION.
+        MAINLINE.
+            PERFORM OPEN-FILES.
+            PERFORM READ-GUI6AUD.
+            PERFORM RECONCILE-ONE-RECORD UNTIL WS-AUD-EOF.
+            PERFORM CLOSE-FILES.
+            DISPLAY 'TESTG6AR RECONCILED =' WS-RECONCILED-COUNT.
+            DISPLAY 'TESTG6AR DISCREPANT =' WS-DISCREPANT-COUNT.
+            DISPLAY 'TESTG6AR NOT FOUND  =' WS-NOTFOUND-COUNT.
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT CUSTMAST.
+            CALL 'CBL_OPEN_FILE' USING WS-AUD-NAME
+                     WS-AUD-ACCESS WS-AUD-DENY
+                     WS-AUD-DEVICE WS-AUD-HANDLE
+                GIVING WS-AUD-STATUS.
+            IF WS-AUD-STATUS NOT = 0
+                SET WS-AUD-EOF TO TRUE
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE CUSTMAST.
+
+        READ-GUI6AUD.
+            MOVE LENGTH OF GUI6AUD-REC TO WS-AUD-RECLEN.
+            CALL 'CBL_READ_FILE' USING WS-AUD-HANDLE
+                     WS-AUD-RECLEN WS-AUD-FLAGS
+                     WS-AUD-RESERVED GUI6AUD-REC
+                GIVING WS-AUD-STATUS.
+            IF WS-AUD-STATUS NOT = 0
+                SET WS-AUD-EOF TO TRUE
+            END-IF.
+
+      * LOOK THE AUDIT ROW'S CUSTOMER UP ON THE MASTER AND CONFIRM
+      * THE LOGGED AFTER-VALUES MATCH WHAT IS THERE NOW.  A CUSTOMER
+      * NO LONGER ON THE MASTER AT ALL IS REPORTED SEPARATELY FROM A
+      * CUSTOMER WHOSE CURRENT VALUES SIMPLY DON'T MATCH THE LOG.
+        RECONCILE-ONE-RECORD.
+            MOVE GUI6AUD-CUST-ID TO CUST-ID.
+            MOVE 'N' TO WS-CM-INVALID-SW.
+            READ CUSTMAST
+                INVALID KEY
+                    SET WS-CM-AT-END TO TRUE
+            END-READ.
+            IF WS-CM-AT-END
+                PERFORM REPORT-NOT-FOUND
+            ELSE
+                IF CUST-NAME = GUI6AUD-AFTER-NAME
+                    AND CUST-ADDR = GUI6AUD-AFTER-ADDR
+                    AND CUST-ZIP = GUI6AUD-AFTER-ZIP
+                    ADD 1 TO WS-RECONCILED-COUNT
+                ELSE
+                    PERFORM REPORT-DISCREPANCY
+                END-IF
+            END-IF.
+            PERFORM READ-GUI6AUD.
+
+        REPORT-NOT-FOUND.
+            DISPLAY 'TESTG6AR EXCEPTION - AUDITED CUSTOMER NO LONGER '
+                    'ON MASTER - CUST-ID=' GUI6AUD-CUST-ID.
+            ADD 1 TO WS-NOTFOUND-COUNT.
+
+        REPORT-DISCREPANCY.
+            DISPLAY 'TESTG6AR EXCEPTION - LOGGED CHANGE NEVER LANDED '
+                    'ON MASTER - CUST-ID=' GUI6AUD-CUST-ID.
+            DISPLAY '    LOGGED NAME=' GUI6AUD-AFTER-NAME.
+            DISPLAY '    MASTER NAME=' CUST-NAME.
+            DISPLAY '    LOGGED ADDR=' GUI6AUD-AFTER-ADDR.
+            DISPLAY '    MASTER ADDR=' CUST-ADDR.
+            DISPLAY '    LOGGED ZIP =' GUI6AUD-AFTER-ZIP.
+            DISPLAY '    MASTER ZIP =' CUST-ZIP.
+            ADD 1 TO WS-DISCREPANT-COUNT.

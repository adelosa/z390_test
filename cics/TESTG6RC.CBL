@@ -0,0 +1,133 @@
+      *****************************************************************
+      * Copyright 2006 Automated Software Tools Corporation           *
+      * This source code is part of z390 assembler/emulator package   *
+      * The z390 package is distributed under GNU general public      *
+      * license                                                       *
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * NIGHTLY RECONCILIATION OF THE CUSTMAST VSAM MASTER AGAINST THE
+      * NIGHTLY CUSTOMER UPDATE FEED.  GUI6 ONLINE CHANGES CAN LAND ON
+      * THE SAME RECORD THE FEED IS TRYING TO UPDATE, SO EACH FEED
+      * RECORD'S EXTRACT TIMESTAMP IS COMPARED AGAINST THE MASTER'S
+      * CUST-LAST-UPD-DATE/CUST-LAST-UPD-TIME BEFORE IT IS APPLIED -
+      * A MASTER CHANGED AFTER THE FEED WAS EXTRACTED IS LEFT ALONE AND
+      * REPORTED AS AN EXCEPTION RATHER THAN OVERLAID.
+      *
+        PROGRAM-ID. TESTG6RC.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT NIGHTUPD ASSIGN TO NIGHTUPD
+                ORGANIZATION IS SEQUENTIAL.
+            SELECT CUSTMAST ASSIGN TO CUSTMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CUST-ID.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  NIGHTUPD
+            RECORD CONTAINS 126 CHARACTERS.
+        01  NU-UPDATE-REC.
+            02  NU-CUST-ID          PIC X(10).
+            02  NU-NAME             PIC X(40).
+            02  NU-ADDR             PIC X(40).
+            02  NU-ZIP              PIC X(5).
+            02  NU-PAYME            PIC X(14).
+            02  NU-PAYME1           PIC X(12).
+            02  NU-CURS             PIC X(9).
+            02  NU-EXTRACT-DATE     PIC 9(8).
+            02  NU-EXTRACT-TIME     PIC 9(8).
+
+        FD  CUSTMAST.
+        COPY CUSTMAST.
+
+        WORKING-STORAGE SECTION.
+        01  WS-EOF-SW           PIC X(1) VALUE 'N'.
+            88  WS-EOF             VALUE 'Y'.
+        01  WS-APPLIED-COUNT    PIC 9(7) VALUE 0.
+        01  WS-NEW-COUNT        PIC 9(7) VALUE 0.
+        01  WS-CONFLICT-COUNT   PIC 9(7) VALUE 0.
+        01  WS-INVALID-KEY-SW   PIC X(1) VALUE 'N'.
+            88  WS-RECORD-NOT-FOUND VALUE 'Y'.
+
+        PROCEDURE DIVISION.
+        MAINLINE.
+            PERFORM OPEN-FILES.
+            PERFORM READ-NIGHTUPD.
+            PERFORM PROCESS-ONE-UPDATE UNTIL WS-EOF.
+            PERFORM CLOSE-FILES.
+            DISPLAY 'TESTG6RC APPLIED  =' WS-APPLIED-COUNT.
+            DISPLAY 'TESTG6RC NEW       =' WS-NEW-COUNT.
+            DISPLAY 'TESTG6RC CONFLICTS =' WS-CONFLICT-COUNT.
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT NIGHTUPD.
+            OPEN I-O CUSTMAST.
+
+        CLOSE-FILES.
+            CLOSE NIGHTUPD.
+            CLOSE CUSTMAST.
+
+        READ-NIGHTUPD.
+            READ NIGHTUPD INTO NU-UPDATE-REC
+                AT END
+                    SET WS-EOF TO TRUE
+            END-READ.
+
+      * LOOK THE FEED RECORD'S CUSTOMER UP ON THE MASTER.  A RECORD NOT
+      * ON THE MASTER IS A NEW CUSTOMER AND IS WRITTEN OUTRIGHT; ONE
+      * FOUND BUT CHANGED ONLINE SINCE THE FEED WAS EXTRACTED IS LEFT
+      * ALONE AS A RECONCILIATION EXCEPTION.
+        PROCESS-ONE-UPDATE.
+            MOVE NU-CUST-ID TO CUST-ID.
+            MOVE 'N' TO WS-INVALID-KEY-SW.
+            READ CUSTMAST
+                INVALID KEY
+                    SET WS-RECORD-NOT-FOUND TO TRUE
+            END-READ.
+            IF WS-RECORD-NOT-FOUND
+                PERFORM WRITE-NEW-CUSTOMER
+            ELSE
+                IF CUST-LAST-UPD-DATE > NU-EXTRACT-DATE
+                    OR (CUST-LAST-UPD-DATE = NU-EXTRACT-DATE AND
+                        CUST-LAST-UPD-TIME > NU-EXTRACT-TIME)
+                    PERFORM REPORT-CONFLICT
+                ELSE
+                    PERFORM APPLY-NIGHTLY-UPDATE
+                END-IF
+            END-IF.
+            PERFORM READ-NIGHTUPD.
+
+        WRITE-NEW-CUSTOMER.
+            MOVE NU-CUST-ID   TO CUST-ID.
+            MOVE NU-NAME      TO CUST-NAME.
+            MOVE NU-ADDR      TO CUST-ADDR.
+            MOVE NU-ZIP       TO CUST-ZIP.
+            MOVE NU-PAYME     TO CUST-PAYME.
+            MOVE NU-PAYME1    TO CUST-PAYME1.
+            MOVE NU-CURS      TO CUST-CURS.
+            MOVE NU-EXTRACT-DATE TO CUST-LAST-UPD-DATE.
+            MOVE NU-EXTRACT-TIME TO CUST-LAST-UPD-TIME.
+            WRITE CUST-MASTER-REC.
+            ADD 1 TO WS-NEW-COUNT.
+
+        APPLY-NIGHTLY-UPDATE.
+            MOVE NU-NAME      TO CUST-NAME.
+            MOVE NU-ADDR      TO CUST-ADDR.
+            MOVE NU-ZIP       TO CUST-ZIP.
+            MOVE NU-PAYME     TO CUST-PAYME.
+            MOVE NU-PAYME1    TO CUST-PAYME1.
+            MOVE NU-CURS      TO CUST-CURS.
+            MOVE NU-EXTRACT-DATE TO CUST-LAST-UPD-DATE.
+            MOVE NU-EXTRACT-TIME TO CUST-LAST-UPD-TIME.
+            REWRITE CUST-MASTER-REC.
+            ADD 1 TO WS-APPLIED-COUNT.
+
+        REPORT-CONFLICT.
+            DISPLAY 'TESTG6RC EXCEPTION - ONLINE CHANGE NEWER THAN '
+                    'FEED FOR CUST-ID=' NU-CUST-ID.
+            ADD 1 TO WS-CONFLICT-COUNT.

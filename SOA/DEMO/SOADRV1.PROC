@@ -0,0 +1,28 @@
+//SOADRV1  PROC SVC=,HOST='127.0.0.1',PORT='05000'
+//*****************************************************************
+//* SOADRV1 - RUN SOACMGR3 AS A STANDALONE BATCH JOB.
+//*
+//* SOADRV1 LOADS THE SOA-MSG SERVICE NAME, HOST, PORT, AND MESSAGE
+//* TEXT FROM SYSIN (ONE 80-BYTE CARD PER REQUEST - SEE SOAIN DD
+//* BELOW FOR THE CARD LAYOUT) AND CALLS SOACMGR3 ONCE PER CARD, SO
+//* OPERATIONS CAN KICK OFF AN AD HOC SOACMGR3 CALL TO TEST OR
+//* RE-DRIVE A PARTNER SERVICE WITHOUT WRITING A DRIVER PROGRAM.
+//*
+//* OVERRIDE &SVC ON THE EXEC STATEMENT TO FORCE EVERY CARD IN THIS
+//* RUN TO THE SAME SERVICE NAME REGARDLESS OF WHAT IS PUNCHED IN
+//* SOAIN COLUMNS 1-8 - USEFUL FOR RE-DRIVING ONE SERVICE WITHOUT
+//* REPUNCHING SYSIN.  &HOST/&PORT AND THE SOAIN CARD'S OWN HOST/
+//* PORT FIELDS ARE ACCEPTED FOR DOCUMENTATION ONLY - SOACMGR3 DIALS
+//* ONLY THE HOST/PORT FROM ITS OWN SERVICE-NAME LOOKUP AND IGNORES
+//* ANY HOST/PORT A CALLER SUPPLIES.
+//*****************************************************************
+//SOADRV1  EXEC PGM=SOADRV1,PARM='&SVC'
+//STEPLIB  DD   DSN=SOA.DEMO.LOADLIB,DISP=SHR
+//*SOAIN   DD   *            <- OVERRIDE WITH //SOADRV1.SOAIN DD *
+//*                             FOLLOWED BY ONE OR MORE REQUEST
+//*                             CARDS, OR WITH A DSN= POINTING AT A
+//*                             PREPARED SYSIN DATASET
+//SOATIMLG DD   DSN=SOA.DEMO.SOATIMLG,DISP=SHR
+//SOACKPT  DD   DSN=SOA.DEMO.SOACKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//         PEND

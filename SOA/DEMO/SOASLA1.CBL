@@ -0,0 +1,157 @@
+      ***************************************************************
+      * SOASLA1 - nightly SLA exception report against SOACMGR3's
+      * timing log (SOATIMLG).  Lists every per-call response time
+      * ('MSG' rows - the one-time connection SETUP rows are not
+      * part of the caller's wait and are excluded) that exceeded the
+      * owning service's threshold in WS-SLA-TABLE-DATA below, and
+      * tallies how many exceptions each service had, so a partner
+      * service that is slowly degrading shows up as a trend in this
+      * report before it becomes a full outage.
+      ***************************************************************
+       identification division.
+       program-id. SOASLA1.
+       environment division.
+       input-output section.
+       file-control.
+           select tlogin assign to SOATIMLG
+               organization is sequential.
+           select slarpt assign to SLARPT
+               organization is sequential.
+
+       data division.
+       file section.
+       fd  tlogin
+           record contains 65 characters.
+       01  tlogin-rec.
+           02  ti-type       pic x(5).
+           02  filler        pic x(1).
+           02  ti-svc        pic x(8).
+           02  filler        pic x(1).
+           02  ti-date-o     pic 9(8).
+           02  filler        pic x(1).
+           02  ti-time-o     pic 9(8).
+           02  filler        pic x(1).
+           02  ti-micro-o    pic -(14)9.
+           02  filler        pic x(1).
+           02  ti-corr-o     pic x(16).
+
+       fd  slarpt
+           record contains 80 characters.
+       01  slarpt-rec        pic x(80).
+
+       working-storage section.
+       01  ws-eof-sw             pic x(1) value 'N'.
+           88  ws-eof                value 'Y'.
+       01  ws-in-count           pic 9(7) value 0.
+       01  ws-exc-count          pic 9(5) value 0.
+       01  ws-micro-num          pic s9(9) comp.
+       01  ws-micro-num-ed       pic -(9)9.
+       01  ws-thresh-ed          pic -(9)9.
+
+      * PER-SERVICE SLA THRESHOLD, IN MICRO-SECONDS.  ADD A FILLER
+      * ROW HERE FOR EACH NEW PARTNER SERVICE AS IT IS ON-BOARDED -
+      * SAME IDEA AS WS-SVC-TABLE-DATA IN SOACMGR3.CPY, ONE ROW PER
+      * REGISTERED SERVICE NAME.
+       01  ws-sla-table-data.
+           02  filler pic x(25)
+               value 'SOASVC1  00050000000000  '.
+           02  filler pic x(25)
+               value 'SOASVC2  00025000000000  '.
+       01  ws-sla-table redefines ws-sla-table-data.
+           02  ws-sla-entry occurs 2 times
+                            indexed by ws-sla-idx.
+               03  ws-sla-svc        pic x(8).
+               03  filler            pic x(1).
+               03  ws-sla-thresh     pic 9(9).
+               03  ws-sla-exc-count  pic 9(5).
+               03  filler            pic x(2).
+       01  ws-sla-found          pic x(1).
+           88  ws-sla-is-found       value 'Y'.
+       01  ws-sla-table-max      pic 9(2) value 2.
+
+       procedure division.
+       mainline.
+           perform open-files.
+           perform read-tlogin.
+           perform scan-one-record
+               until ws-eof.
+           perform write-summary.
+           perform close-files.
+           display 'SOASLA1 RECORDS READ      =' ws-in-count.
+           display 'SOASLA1 SLA EXCEPTIONS    =' ws-exc-count.
+           goback.
+
+       open-files.
+           open input tlogin output slarpt.
+           move spaces to slarpt-rec.
+           string 'SOACMGR3 SLA EXCEPTION REPORT' delimited by size
+             into slarpt-rec.
+           write slarpt-rec.
+
+       close-files.
+           close tlogin slarpt.
+
+       read-tlogin.
+           read tlogin
+               at end
+                   move 'Y' to ws-eof-sw
+           end-read.
+           if not ws-eof
+               add 1 to ws-in-count
+           end-if.
+
+      * ONLY 'MSG ' ROWS ARE A CALLER'S ROUND-TRIP WAIT - 'SETUP' ROWS
+      * ARE CONNECTION-OPEN COST, NOT SOMETHING THE CALLER WAITED ON
+      * FOR THIS PARTICULAR REQUEST, SO THEY ARE NOT SLA-CHECKED HERE.
+       scan-one-record.
+           if ti-type = 'MSG'
+               perform find-threshold
+               if ws-sla-is-found
+                   move ti-micro-o to ws-micro-num
+                   if ws-micro-num > ws-sla-thresh (ws-sla-idx)
+                       perform write-exception-line
+                       add 1 to ws-sla-exc-count (ws-sla-idx)
+                       add 1 to ws-exc-count
+                   end-if
+               end-if
+           end-if.
+           perform read-tlogin.
+
+       find-threshold.
+           move 'N' to ws-sla-found.
+           set ws-sla-idx to 1.
+           search ws-sla-entry
+               when ws-sla-svc (ws-sla-idx) = ti-svc
+                   move 'Y' to ws-sla-found
+           end-search.
+
+       write-exception-line.
+           move ti-micro-o to ws-micro-num-ed.
+           move ws-sla-thresh (ws-sla-idx) to ws-thresh-ed.
+           move spaces to slarpt-rec.
+           string '  ' delimited by size
+                  ti-svc            delimited by size
+                  ' ' delimited by size
+                  ti-date-o         delimited by size
+                  ' ' delimited by size
+                  ti-time-o         delimited by size
+                  ' ACTUAL=' delimited by size
+                  ws-micro-num-ed   delimited by size
+                  ' THRESHOLD=' delimited by size
+                  ws-thresh-ed      delimited by size
+             into slarpt-rec.
+           write slarpt-rec.
+
+       write-summary.
+           perform write-summary-line
+               varying ws-sla-idx from 1 by 1
+               until ws-sla-idx > ws-sla-table-max.
+
+       write-summary-line.
+           move spaces to slarpt-rec.
+           string '  TOTAL EXCEPTIONS FOR ' delimited by size
+                  ws-sla-svc (ws-sla-idx)       delimited by size
+                  ' = ' delimited by size
+                  ws-sla-exc-count (ws-sla-idx) delimited by size
+             into slarpt-rec.
+           write slarpt-rec.

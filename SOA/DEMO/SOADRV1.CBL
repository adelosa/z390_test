@@ -0,0 +1,88 @@
+      ***************************************************************
+      * SOADRV1 - STANDALONE BATCH DRIVER FOR SOACMGR3.  UNTIL NOW
+      * SOA-MSG HOST/PORT/SERVICE-NAME ONLY EVER ARRIVED FROM ANOTHER
+      * PROGRAM'S LINKAGE ON A CALL; THIS LETS OPERATIONS KICK OFF AN
+      * AD HOC SOACMGR3 REQUEST FROM THE SCHEDULER, DRIVEN BY A SYSIN
+      * CARD (SERVICE NAME/HOST/PORT/MESSAGE TEXT), TO TEST OR
+      * RE-DRIVE A PARTNER SERVICE WITHOUT WRITING A ONE-OFF DRIVER
+      * PROGRAM.  THE PARM STRING (SEE PROC SOADRV1 IN SOADRV1.PROC)
+      * MAY OVERRIDE THE SERVICE NAME WHEN THE CALLER ONLY NEEDS TO
+      * CHANGE THAT ONE VALUE AND DOES NOT WANT TO PUNCH A SYSIN
+      * CARD AT ALL.
+      ***************************************************************
+       identification division.
+       program-id. SOADRV1.
+       environment division.
+       input-output section.
+       file-control.
+           select soain assign to soain
+               organization is sequential.
+
+       data division.
+       file section.
+       fd  soain
+           record contains 80 characters.
+       01  soain-rec.
+           02  soain-svc         pic x(8).
+           02  filler            pic x(1).
+           02  soain-host        pic x(32).
+           02  filler            pic x(1).
+           02  soain-port        pic 9(5).
+           02  filler            pic x(1).
+           02  soain-data        pic x(32).
+
+       working-storage section.
+       01  ws-eof-sw             pic x(1) value 'N'.
+           88  ws-eof                value 'Y'.
+       01  ws-card-count         pic 9(5) value 0.
+       copy SOAMSG.
+
+       linkage section.
+       01  soadrv1-parm-svc-name      pic x(8).
+
+       procedure division using soadrv1-parm-svc-name.
+       mainline.
+           perform initialize-driver.
+           perform read-soain.
+           perform drive-one-request
+               until ws-eof.
+           perform end-driver.
+           goback.
+
+       initialize-driver.
+           open input soain.
+           move spaces to soa-msg.
+
+       read-soain.
+           read soain
+               at end
+                   move 'Y' to ws-eof-sw
+           end-read.
+
+      * A PARM-SUPPLIED SERVICE NAME (FROM THE JCL PROC'S PARM= OR
+      * SYSIN OVERRIDE CARD) TAKES PRECEDENCE OVER THE CARD'S OWN
+      * SERVICE NAME SO OPERATIONS CAN RE-DRIVE A DIFFERENT SERVICE
+      * WITHOUT REPUNCHING SYSIN.
+       drive-one-request.
+           add 1 to ws-card-count.
+           move soain-svc  to soa-msg-svc-name.
+           if soadrv1-parm-svc-name not = spaces
+               move soadrv1-parm-svc-name to soa-msg-svc-name
+           end-if.
+           move soain-host to soa-host-name.
+           move soain-port to soa-host-port.
+           move soain-data to soa-msg-data.
+           move function length (function trim (soain-data))
+               to soa-msg-len.
+      * HOST/PORT ARE DISPLAYED FOR THE OPERATOR'S RECORD ONLY - THE
+      * SERVICE REGISTRY LOOKUP IN SOACMGR3 DECIDES WHAT IS ACTUALLY
+      * DIALED, NOT THE VALUES REQUESTED HERE.
+           display 'SOADRV1 request ' ws-card-count
+                   ' svc=' soa-msg-svc-name
+                   ' host-requested=' soa-host-name
+                   ' port-requested=' soa-host-port.
+           call 'SOACMGR3' using soa-msg.
+           perform read-soain.
+
+       end-driver.
+           close soain.

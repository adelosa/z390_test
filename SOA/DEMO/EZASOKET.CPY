@@ -0,0 +1,38 @@
+      ***************************************************************
+      * EZASOKET.CPY - WORKING-STORAGE PARAMETERS FOR THE 'ezasoket'
+      * SOCKET CALL (INITAPI/GETHOSTBYNAME/SOCKET/CONNECT/WRITE/RECV/
+      * SELECT/SETSOCKOPT/CLOSESOCKET/TERMAPI) USED BY SOACMGR3.CPY.
+      * THIS IS THE SAME KIND OF LOCALLY-VENDORED COPYBOOK AS cics/
+      * DFHAID.CPY - RATHER THAN ASSUME THE TARGET SHOP'S TCP/IP
+      * TOOLKIT SUPPLIES ITS OWN EZASOKET MEMBER, WE CARRY THE
+      * PARAMETER LAYOUT OURSELVES SO SOACMGR3 COMPILES STANDALONE.
+      ***************************************************************
+       01  soc-function      pic x(12).
+       01  s                 pic s9(9) comp.
+       01  af                pic s9(9) comp value 2.
+       01  family            pic s9(9) comp value 2.
+       01  soctype           pic s9(9) comp value 1.
+       01  proto             pic s9(9) comp value 0.
+       01  errno             pic s9(9) comp.
+       01  retcode           pic s9(9) comp.
+       01  maxsoc            pic s9(9) comp value 10.
+       01  maxsno            pic s9(9) comp value -1.
+       01  ident             pic x(8) value 'SOACMGR3'.
+       01  subtask           pic s9(9) comp value 0.
+       01  flags             pic s9(9) comp value 0.
+       01  nbyte             pic s9(9) comp.
+       01  reserved          pic s9(9) comp value 0.
+       01  tcpname           pic x(8) value 'TCP'.
+       01  adsname           pic x(8) value 'ADS'.
+       01  hostname          pic x(255).
+       01  hostnamelen       pic s9(9) comp.
+       01  hostent.
+           02  hostent-name      pic x(32).
+           02  hostent-addrtype  pic s9(4) comp.
+           02  hostent-addrlen   pic s9(4) comp.
+           02  hostent-addr      pic x(4).
+       01  port-name.
+           02  port-family   pic s9(4) comp value 2.
+           02  port-num      pic s9(4) comp.
+           02  ip-address    pic x(4).
+       01  port              pic s9(4) comp.

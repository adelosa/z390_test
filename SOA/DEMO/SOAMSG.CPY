@@ -0,0 +1,22 @@
+      ***************************************************************
+      * SOAMSG.CPY - THE SOA-MSG PARAMETER SOACMGR3 RECEIVES ON ITS
+      * CALL.  SHARED BETWEEN SOACMGR3 ITSELF AND ANY CALLER (SOADRV1,
+      * OR A FUTURE ONLINE TRANSACTION) SO BOTH SIDES OF THE CALL
+      * ALWAYS AGREE ON THE LAYOUT.
+      ***************************************************************
+       01  soa-msg.
+           02  soa-msg-svc-name   pic x(8).
+      * SOA-HOST-NAME/SOA-HOST-PORT ARE CARRIED FOR THE CALLER'S OWN
+      * RECORD-KEEPING ONLY - SOACMGR3 DIALS ONLY THE HOST/PORT FROM
+      * ITS OWN SERVICE REGISTRY LOOKUP BY SOA-MSG-SVC-NAME AND
+      * IGNORES WHATEVER IS SET HERE.
+           02  soa-host-name      pic x(32).
+           02  soa-host-port      pic 9(5).
+           02  soa-msg-len        pic s9(9) comp.
+      * FIRE-AND-FORGET FLAG - 'Y' SENDS SOA-MSG-DATA AND RETURNS TO
+      * THE CALLER WITHOUT WAITING ON A REPLY, FOR CALLERS THAT DO NOT
+      * NEED (OR CANNOT AFFORD TO BLOCK FOR) A RESPONSE.  SPACES/'N'
+      * IS THE ORIGINAL REQUEST/REPLY BEHAVIOR.
+           02  soa-msg-async      pic x(1).
+               88  soa-msg-is-async   value 'Y'.
+           02  soa-msg-data       pic x(4096).

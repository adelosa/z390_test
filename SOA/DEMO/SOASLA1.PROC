@@ -0,0 +1,13 @@
+//SOASLA1  PROC
+//*****************************************************************
+//* SOASLA1 - NIGHTLY SLA EXCEPTION REPORT AGAINST THE SOACMGR3
+//* TIMING LOG (SOATIMLG).  RUN THIS AFTER THE DAY'S SOACMGR3 BATCH
+//* AND ONLINE ACTIVITY HAS FINISHED WRITING TO SOATIMLG SO THE
+//* REPORT COVERS THE FULL DAY.
+//*****************************************************************
+//SOASLA1  EXEC PGM=SOASLA1
+//STEPLIB  DD   DSN=SOA.DEMO.LOADLIB,DISP=SHR
+//SOATIMLG DD   DSN=SOA.DEMO.SOATIMLG,DISP=SHR
+//SLARPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//         PEND

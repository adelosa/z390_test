@@ -0,0 +1,46 @@
+      ***************************************************************
+      * SOACMGR3 - SOA CLIENT MESSAGE MANAGER.  CALLED BY ANY
+      * APPLICATION PROGRAM THAT NEEDS TO SEND A REQUEST TO, AND
+      * RECEIVE A REPLY FROM, A REGISTERED PARTNER SERVICE OVER TCP/IP
+      * (SEE WS-SVC-TABLE-DATA BELOW FOR THE SERVICES CURRENTLY
+      * ON-BOARDED).  THIS MEMBER SUPPLIES THE IDENTIFICATION,
+      * ENVIRONMENT, AND DATA DIVISIONS AND THE SOA-MSG PARAMETER THE
+      * CALLER PASSES ON THE CALL; THE CONNECTION POOL, RETRY, AND
+      * SOCKET LOGIC ITSELF LIVES IN SOACMGR3.CPY, COPIED IN BELOW, SO
+      * THAT BOTH THIS BATCH DRIVER AND ANY FUTURE ONLINE CALLER SHARE
+      * ONE COPY OF THE LOGIC.
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOACMGR3.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY EZASOKET.
+
+      * SOCKET HANDLE AND MISCELLANEOUS FIELDS SOACMGR3.CPY'S SOCKET
+      * PARAGRAPHS SHARE ACROSS THE WHOLE CONNECTION POOL, AS OPPOSED
+      * TO THE PER-CALL EZASOKET PARAMETERS ABOVE.
+       01  ws-socket             pic s9(9) comp.
+       01  ws-ipaddress          pic x(4).
+       01  ws-display-line       pic x(60).
+       01  ws-byte-count         pic 9(9).
+
+      * CALL-TO-CALL RESPONSE TIMING - MICRO-START/END ARE STAMPED
+      * IMMEDIATELY BEFORE SEND-SOA-REQUEST AND AFTER RECEIVE-SOA-REPLY
+      * SO MICRO-SEC IS THE FULL ROUND TRIP THE CALLER WAITED ON.
+       01  micro-start           pic s9(15) comp-3.
+       01  micro-end             pic s9(15) comp-3.
+       01  micro-sec             pic s9(15) comp-3.
+
+      * SOACMG3W.CPY SUPPLIES THE REMAINING CONTROL DATA (CONNECTION
+      * RETRY/POOL/TIMING/CHECKPOINT) SOACMGR3.CPY'S PROCEDURE
+      * DIVISION WORKS AGAINST.  IT BELONGS IN WORKING-STORAGE, NOT
+      * LINKAGE, SINCE NONE OF IT IS PASSED ON THE CALL - ONLY SOA-MSG
+      * IS.
+       COPY SOACMG3W.
+
+       LINKAGE SECTION.
+       COPY SOAMSG.
+
+      * SOACMGR3.CPY SUPPLIES THE PROCEDURE DIVISION ITSELF.
+       COPY SOACMGR3.

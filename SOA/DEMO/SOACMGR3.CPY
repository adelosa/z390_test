@@ -1,33 +1,412 @@
       ***************************************************************
-      * SOACMGR3.CPY section from end of LINKAGE section to end       
+      * SOACMGR3.CPY - SOACMGR3's PROCEDURE DIVISION AND PARAGRAPHS
+      * (CONNECTION POOL, RETRY, CORRELATION HEADER, AND SOCKET I/O
+      * LOGIC).  COPIED IN AFTER THE LINKAGE SECTION SO BOTH THE BATCH
+      * DRIVER (SOACMGR3.CBL) AND ANY FUTURE ONLINE CALLER SHARE ONE
+      * COPY OF THE LOGIC.  THE CONTROL DATA THIS PROCEDURE DIVISION
+      * WORKS AGAINST IS IN SOACMG3W.CPY, COPIED INTO THE CALLER'S
+      * WORKING-STORAGE SECTION - NOT HERE, SINCE THIS MEMBER LANDS
+      * AFTER LINKAGE SECTION AND ONLY SOA-MSG ITSELF IS PASSED ON THE
+      * CALL.
       ***************************************************************
        procedure division using soa-msg.
-           if  first-call = 'T' 
-               display 'SOACMGR connecting with host ' 
-                       soa-host-name ' on port ' soa-host-port
-               move soa-host-name  to hostname
-               move soa-host-port  to port
-               move 'F' to first-call
-               perform open-client-socket
-           end-if
+           if ws-ckpt-restarted = 'N'
+              perform restart-from-checkpoint
+           end-if.
+           add 1 to ws-call-count.
+           perform find-or-open-connection.
            display 'SOACMGR ' soa-msg-svc-name ' request sent'
            call 'GETTIME' using micro-start.
            perform send-soa-request
            move zero to soa-msg-len
-           perform receive-soa-reply
-           call 'GETTIME' using micro-end,
-           compute micro-sec = micro-end - micro-start.
-           display 'SOACMGR ' soa-msg-svc-name
-                   ' response time = ' micro-sec ' micro-sec'.
+      * FIRE-AND-FORGET - THE CALLER ASKED NOT TO WAIT ON A REPLY, SO
+      * WRITE-MSG HAS ALREADY SENT SOA-MSG-DATA AND THERE IS NOTHING
+      * FURTHER TO RECEIVE.  LOG THE SEND AND RETURN RIGHT AWAY.
+           if soa-msg-is-async
+              perform log-async-sent
+           else
+              perform receive-soa-reply
+              call 'GETTIME' using micro-end
+              compute micro-sec = micro-end - micro-start
+              display 'SOACMGR ' soa-msg-svc-name
+                      ' response time = ' micro-sec ' micro-sec'
+              perform log-response-time
+           end-if.
+           perform pool-stats-if-due.
+           perform checkpoint-if-due.
            goback.
+       find-or-open-connection.
+           move 'N' to ws-conn-found.
+           if ws-conn-count > 0
+              set ws-conn-idx to 1
+              search ws-conn-entry
+                  when ws-conn-svc (ws-conn-idx) = soa-msg-svc-name
+                      move 'Y' to ws-conn-found
+              end-search
+           end-if.
+           if ws-conn-found = 'Y'
+              if ws-conn-active (ws-conn-idx) = 'Y'
+                 move ws-conn-socket (ws-conn-idx) to ws-socket
+              else
+      * A POOL ENTRY RESTORED FROM A CHECKPOINT KNOWS THE SERVICE'S
+      * HOST/PORT/TLS SETTING BUT HAS NO LIVE SOCKET YET - OPEN ONE
+      * NOW INSTEAD OF REUSING A SOCKET NUMBER FROM THE PRIOR RUN.
+                 perform reconnect-current
+                 move 'Y' to ws-conn-active (ws-conn-idx)
+              end-if
+           else
+              perform add-connection
+           end-if.
+       add-connection.
+           perform validate-service.
+           if ws-conn-count >= ws-conn-max
+              move 'Connection table full' to ws-display-line
+              move 16 to return-code
+              perform display-line
+              go to abort
+           end-if.
+           add 1 to ws-conn-count.
+           set ws-conn-idx to ws-conn-count.
+      * THE HOST/PORT THAT GET DIALED ARE THE REGISTRY'S (WS-SVC-HOST/
+      * WS-SVC-PORT FOR THE MATCHED ROW), NOT WHATEVER HOST/PORT THE
+      * CALLER HAPPENED TO PUT IN SOA-MSG - OTHERWISE AN APPROVED
+      * SERVICE NAME COULD STILL BE PAIRED WITH AN ARBITRARY, UNVETTED
+      * HOST/PORT, DEFEATING THE WHOLE POINT OF VALIDATE-SERVICE.
+           move soa-msg-svc-name        to ws-conn-svc (ws-conn-idx).
+           move ws-svc-host (ws-svc-idx) to ws-conn-host (ws-conn-idx).
+           move ws-svc-port (ws-svc-idx) to ws-conn-port (ws-conn-idx).
+           move ws-svc-tls (ws-svc-idx) to ws-conn-tls (ws-conn-idx).
+           display 'SOACMGR connecting with host '
+                   ws-conn-host (ws-conn-idx)
+                   ' on port ' ws-conn-port (ws-conn-idx).
+           move ws-conn-host (ws-conn-idx) to hostname.
+           move ws-conn-port (ws-conn-idx) to port.
+           call 'GETTIME' using ws-setup-start.
+           perform open-client-socket.
+           call 'GETTIME' using ws-setup-end.
+           compute ws-setup-micro = ws-setup-end - ws-setup-start.
+           perform log-setup-time.
+           move ws-socket to ws-conn-socket (ws-conn-idx).
+           move 'Y' to ws-conn-active (ws-conn-idx).
+       validate-service.
+           move 'N' to ws-svc-found.
+           set ws-svc-idx to 1.
+           search ws-svc-entry
+               when ws-svc-name (ws-svc-idx) = soa-msg-svc-name
+                    move 'Y' to ws-svc-found
+           end-search.
+           if ws-svc-found not = 'Y'
+              move 'Unregistered service name' to ws-display-line
+              move 16 to return-code
+              perform display-line
+              go to abort
+           end-if.
+      * RE-ESTABLISH THE CONNECTION CURRENTLY POINTED TO BY
+      * WS-CONN-IDX AND RECORD ITS NEW SOCKET IN THE POOL.
+       reconnect-current.
+           call 'GETTIME' using ws-setup-start.
+           move ws-conn-host (ws-conn-idx) to hostname.
+           move ws-conn-port (ws-conn-idx) to port.
+           perform open-client-socket.
+           call 'GETTIME' using ws-setup-end.
+           compute ws-setup-micro = ws-setup-end - ws-setup-start.
+           perform log-setup-time.
+           move ws-socket to ws-conn-socket (ws-conn-idx).
+      * RESTORE THE CORRELATION SEQUENCE AND THE SET OF KNOWN SERVICE
+      * CONNECTIONS FROM THE LAST CHECKPOINT, IF ONE EXISTS, SO A
+      * RESTARTED RUN PICKS UP WHERE THE ABENDED ONE LEFT OFF RATHER
+      * THAN STARTING COLD.  RESTORED ENTRIES ARE MARKED INACTIVE
+      * SINCE THEIR SOCKETS BELONGED TO THE PRIOR RUN AND ARE REOPENED
+      * ON FIRST USE BY FIND-OR-OPEN-CONNECTION.
+       restart-from-checkpoint.
+           move 'Y' to ws-ckpt-restarted.
+           call 'CBL_OPEN_FILE' using ws-ckpt-name
+                    ws-ckpt-access ws-ckpt-deny
+                    ws-ckpt-device ws-ckpt-handle
+               giving ws-ckpt-status.
+           if ws-ckpt-status = 0
+              move 'Y' to ws-ckpt-opened
+              move length of ws-ckpt-rec to ws-ckpt-reclen
+              call 'CBL_READ_FILE' using ws-ckpt-handle
+                       ws-ckpt-reclen ws-ckpt-flags
+                       ws-ckpt-reserved ws-ckpt-rec
+                  giving ws-ckpt-status
+              if ws-ckpt-status = 0
+                 move ws-ckpt-seq        to ws-corr-seq
+                 move ws-ckpt-conn-count to ws-conn-count
+                 perform restore-conn-entry
+                     varying ws-conn-idx from 1 by 1
+                     until ws-conn-idx > ws-conn-count
+              end-if
+           end-if.
+       restore-conn-entry.
+           move ws-ckpt-svc  (ws-conn-idx) to ws-conn-svc  (ws-conn-idx).
+           move ws-ckpt-host (ws-conn-idx) to ws-conn-host (ws-conn-idx).
+           move ws-ckpt-port (ws-conn-idx) to ws-conn-port (ws-conn-idx).
+           move ws-ckpt-tls  (ws-conn-idx) to ws-conn-tls  (ws-conn-idx).
+           move 'N' to ws-conn-active (ws-conn-idx).
+      * WRITE A FRESH SNAPSHOT OF THE CORRELATION SEQUENCE AND THE
+      * CONNECTION POOL EVERY WS-CKPT-INTERVAL CALLS.
+       checkpoint-if-due.
+           add 1 to ws-ckpt-count.
+           if ws-ckpt-count >= ws-ckpt-interval
+              perform write-checkpoint
+              move 0 to ws-ckpt-count
+           end-if.
+      * THE CHECKPOINT DATASET HOLDS A "LATEST STATE" RECORD, NOT AN
+      * APPEND-ONLY LOG - CLOSE ANY HANDLE LEFT OPEN FROM THE LAST
+      * CHECKPOINT AND REOPEN IN OUTPUT MODE SO THE OLD RECORD IS
+      * TRUNCATED AWAY BEFORE THE NEW ONE IS WRITTEN.  OTHERWISE
+      * RESTART-FROM-CHECKPOINT'S SINGLE READ WOULD KEEP FINDING THE
+      * OLDEST CHECKPOINT EVER WRITTEN INSTEAD OF THE MOST RECENT ONE.
+       write-checkpoint.
+           if ws-ckpt-opened = 'Y'
+              call 'CBL_CLOSE_FILE' using ws-ckpt-handle
+                 giving ws-ckpt-status
+           end-if.
+           call 'CBL_OPEN_FILE' using ws-ckpt-name
+                    ws-ckpt-access-out ws-ckpt-deny
+                    ws-ckpt-device ws-ckpt-handle
+               giving ws-ckpt-status.
+           move 'Y' to ws-ckpt-opened.
+           move ws-corr-seq   to ws-ckpt-seq.
+           move ws-conn-count to ws-ckpt-conn-count.
+           perform save-conn-entry
+               varying ws-conn-idx from 1 by 1
+               until ws-conn-idx > ws-conn-count.
+           move length of ws-ckpt-rec to ws-ckpt-reclen.
+           call 'CBL_WRITE_FILE' using ws-ckpt-handle
+                    ws-ckpt-reclen ws-ckpt-flags
+                    ws-ckpt-reserved ws-ckpt-rec
+               giving ws-ckpt-status.
+       save-conn-entry.
+           move ws-conn-svc  (ws-conn-idx) to ws-ckpt-svc  (ws-conn-idx).
+           move ws-conn-host (ws-conn-idx) to ws-ckpt-host (ws-conn-idx).
+           move ws-conn-port (ws-conn-idx) to ws-ckpt-port (ws-conn-idx).
+           move ws-conn-tls  (ws-conn-idx) to ws-ckpt-tls  (ws-conn-idx).
+      * WRITE A POOL CAPACITY/THROUGHPUT SNAPSHOT EVERY
+      * WS-POOL-LOG-INTERVAL CALLS.
+       pool-stats-if-due.
+           add 1 to ws-pool-log-count.
+           if ws-pool-log-count >= ws-pool-log-interval
+              perform log-pool-stats
+              move 0 to ws-pool-log-count
+           end-if.
+       log-pool-stats.
+           perform open-tlog-file.
+           accept ws-tlog-date from date yyyymmdd.
+           accept ws-tlog-time from time.
+           move 'POOL'           to ws-tlog-type.
+           move spaces           to ws-tlog-svc.
+           move ws-tlog-date     to ws-tlog-date-o.
+           move ws-tlog-time     to ws-tlog-time-o.
+           move ws-call-count    to ws-tlog-micro-o.
+           move ws-conn-count    to ws-pool-depth-ed.
+           move ws-conn-max      to ws-pool-max-ed.
+           move ws-call-count    to ws-call-count-ed.
+           move spaces           to ws-pool-stats-text.
+           string 'D=' delimited by size
+                  ws-pool-depth-ed delimited by size
+                  '/M='             delimited by size
+                  ws-pool-max-ed    delimited by size
+             into ws-pool-stats-text.
+           move ws-pool-stats-text to ws-tlog-corr-o.
+           move length of ws-tlog-rec to ws-tlog-reclen.
+           call 'CBL_WRITE_FILE' using ws-tlog-handle
+                    ws-tlog-reclen ws-tlog-flags
+                    ws-tlog-reserved ws-tlog-rec
+               giving ws-tlog-status.
+           move spaces to ws-display-line.
+           string 'SOACMGR pool depth=' delimited by size
+                  ws-pool-depth-ed      delimited by size
+                  ' max='               delimited by size
+                  ws-pool-max-ed        delimited by size
+                  ' calls='             delimited by size
+                  ws-call-count-ed      delimited by size
+             into ws-display-line.
+           perform display-line.
+       open-tlog-file.
+           if ws-tlog-opened = 'N'
+              call 'CBL_OPEN_FILE' using ws-tlog-name
+                       ws-tlog-access ws-tlog-deny
+                       ws-tlog-device ws-tlog-handle
+                  giving ws-tlog-status
+              move 'Y' to ws-tlog-opened
+           end-if.
+       log-response-time.
+           perform open-tlog-file.
+           accept ws-tlog-date from date yyyymmdd.
+           accept ws-tlog-time from time.
+           move 'MSG'            to ws-tlog-type.
+           move soa-msg-svc-name to ws-tlog-svc.
+           move ws-tlog-date     to ws-tlog-date-o.
+           move ws-tlog-time     to ws-tlog-time-o.
+           move micro-sec        to ws-tlog-micro-o.
+           move ws-soa-hdr-corr  to ws-tlog-corr-o.
+           move length of ws-tlog-rec to ws-tlog-reclen.
+           call 'CBL_WRITE_FILE' using ws-tlog-handle
+                    ws-tlog-reclen ws-tlog-flags
+                    ws-tlog-reserved ws-tlog-rec
+               giving ws-tlog-status.
+      * LOGS A FIRE-AND-FORGET SEND - THERE IS NO RESPONSE TIME TO
+      * RECORD, SO WS-TLOG-MICRO-O IS LEFT ZERO AND THE TYPE COLUMN
+      * MARKS THE ROW AS 'SENT' RATHER THAN 'MSG' SO SOASLA1/EODSUM1
+      * (WHICH ONLY SELECT TYPE 'MSG') DO NOT MISTAKE IT FOR A TIMED
+      * REQUEST/REPLY CALL.
+       log-async-sent.
+           perform open-tlog-file.
+           accept ws-tlog-date from date yyyymmdd.
+           accept ws-tlog-time from time.
+           move 'SENT'           to ws-tlog-type.
+           move soa-msg-svc-name to ws-tlog-svc.
+           move ws-tlog-date     to ws-tlog-date-o.
+           move ws-tlog-time     to ws-tlog-time-o.
+           move zero             to ws-tlog-micro-o.
+           move ws-soa-hdr-corr  to ws-tlog-corr-o.
+           move length of ws-tlog-rec to ws-tlog-reclen.
+           call 'CBL_WRITE_FILE' using ws-tlog-handle
+                    ws-tlog-reclen ws-tlog-flags
+                    ws-tlog-reserved ws-tlog-rec
+               giving ws-tlog-status.
+      * LOGS THE ONE-TIME CONNECTION SETUP COST (INITAPI THROUGH
+      * CONNECT, OR A MID-DAY RECONNECT) AS ITS OWN TIMING-LOG ROW SO
+      * IT CAN BE TRENDED SEPARATELY FROM PER MESSAGE RESPONSE TIME.
+       log-setup-time.
+           perform open-tlog-file.
+           accept ws-tlog-date from date yyyymmdd.
+           accept ws-tlog-time from time.
+           move 'SETUP'          to ws-tlog-type.
+           move soa-msg-svc-name to ws-tlog-svc.
+           move ws-tlog-date     to ws-tlog-date-o.
+           move ws-tlog-time     to ws-tlog-time-o.
+           move ws-setup-micro   to ws-tlog-micro-o.
+           move ws-soa-hdr-corr  to ws-tlog-corr-o.
+           move length of ws-tlog-rec to ws-tlog-reclen.
+           call 'CBL_WRITE_FILE' using ws-tlog-handle
+                    ws-tlog-reclen ws-tlog-flags
+                    ws-tlog-reserved ws-tlog-rec
+               giving ws-tlog-status.
        send-soa-request.
+           perform build-soa-header
+           perform write-header
            move soa-msg-len to nbyte
            perform write-msg
            .
+       build-soa-header.
+           add 1 to ws-corr-seq.
+      * FOLD THE LOW-ORDER 2 DIGITS OF WS-CORR-SEQ INTO THE
+      * CORRELATION ID IN PLACE OF THE TIME'S HUNDREDTHS-OF-SECOND
+      * DIGITS, SO TWO CALLS STARTED IN THE SAME SECOND STILL GET
+      * DIFFERENT CORRELATION IDS (WS-CORR-SEQ ITSELF IS STILL
+      * CHECKPOINTED/RESTORED ACROSS RUNS - SEE RESTART-FROM-
+      * CHECKPOINT/WRITE-CHECKPOINT - SO THE SEQUENCE NEVER RESTARTS
+      * AT ZERO AND COLLIDE WITH A PRIOR RUN'S IDS EITHER).
+           divide ws-corr-seq by 100 giving ws-corr-seq-quot
+                  remainder ws-corr-seq-mod.
+           move ws-corr-seq-mod to ws-corr-seq-ed.
+           move spaces to ws-soa-hdr-corr.
+           accept ws-soa-hdr-date from date yyyymmdd.
+           accept ws-soa-hdr-time from time.
+           move ws-soa-hdr-date to ws-soa-hdr-corr (1:8).
+           move ws-soa-hdr-time (1:6) to ws-soa-hdr-corr (9:6).
+           move ws-corr-seq-ed to ws-soa-hdr-corr (15:2).
+           move soa-msg-svc-name to ws-soa-hdr-svc.
+           .
+      * HEADER WRITE GETS THE SAME RETRY-THROUGH-RECONNECT PROTECTION
+      * AS WRITE-MSG/WRITE-MSG-ATTEMPT BELOW, INSTEAD OF GIVING UP ON
+      * THE FIRST DROPPED CONNECTION - A HEADER EXCHANGE IS NO LESS
+      * LIKELY TO HIT A STALE SOCKET THAN THE MESSAGE BODY IS.
+       write-header.
+           move zero to ws-retry-cnt.
+           move 'N' to ws-write-ok.
+           perform write-header-attempt
+               until ws-write-ok = 'Y' or ws-retry-cnt > ws-retry-max.
+           if ws-write-ok not = 'Y'
+              move 'WRITE Header Failed' to ws-display-line
+              move 16 to return-code
+              perform display-line
+              go to abort
+           end-if.
+       write-header-attempt.
+           move 'WRITE Call (correlation header)' to ws-display-line.
+           perform display-line.
+           move 'WRITE' to soc-function.
+           move ws-socket to s.
+           move length of ws-soa-hdr to ws-hdr-len.
+           call 'ezasoket' using soc-function s
+                           ws-hdr-len ws-soa-hdr
+                           errno retcode.
+           if retcode is less than 0
+              add 1 to ws-retry-cnt
+              move 'WRITE Header Failed - connection may be dropped'
+                to ws-display-line
+              perform display-line
+              if ws-retry-cnt <= ws-retry-max
+                 perform reconnect-current
+              end-if
+           else
+              move 'Y' to ws-write-ok
+              move 'OK' to ws-display-line
+              perform display-line
+           end-if.
        receive-soa-reply.
+           perform read-header
            perform receive-msg
            display 'SOACMGR ' soa-msg-svc-name ' response received'
+                   ' correlation-id ' ws-soa-hdr-corr
            .
+      * HEADER RECEIVE GETS THE SAME SELECT-BASED TIMEOUT GUARD AND
+      * RETRY-THROUGH-RECONNECT PROTECTION AS RECEIVE-MSG/RECEIVE-MSG-
+      * ATTEMPT BELOW, INSTEAD OF A BARE RECV THAT ABORTS THE JOB ON
+      * THE FIRST DROPPED CONNECTION OR SILENT PARTNER.
+       read-header.
+           move zero to ws-retry-cnt.
+           move 'N' to ws-read-ok.
+           perform read-header-attempt
+               until ws-read-ok = 'Y' or ws-retry-cnt > ws-retry-max.
+           if ws-read-ok not = 'Y'
+              move 'RECV Header Failed' to ws-display-line
+              move 16 to return-code
+              perform display-line
+              go to abort
+           end-if.
+       read-header-attempt.
+           move 'SELECT Call (correlation header)' to ws-display-line.
+           perform display-line.
+           move 'SELECT' to soc-function.
+           move ws-socket to s.
+           move ws-recv-timeout-sec to ws-select-rc.
+           call 'ezasoket' using soc-function s
+                           ws-recv-timeout-sec ws-select-rc
+                           errno retcode.
+           if ws-select-rc = 0
+              move 'RECV Header Timeout' to ws-display-line
+              move 16 to return-code
+              perform display-line
+              go to abort
+           end-if.
+
+           move 'RECV Call (correlation header)' to ws-display-line.
+           perform display-line.
+           move 'RECV' to soc-function.
+           move ws-socket to s.
+           move length of ws-soa-hdr-in to nbyte.
+           call 'ezasoket' using soc-function s flags
+                           nbyte ws-soa-hdr-in
+                           errno retcode.
+           if retcode is less than 0
+              add 1 to ws-retry-cnt
+              move 'RECV Header Failed - connection may be dropped'
+                to ws-display-line
+              perform display-line
+              if ws-retry-cnt <= ws-retry-max
+                 perform reconnect-current
+                 perform write-header
+                 perform write-msg
+              end-if
+           else
+              move 'Y' to ws-read-ok
+           end-if.
        open-client-socket.
            perform initapi
            perform get-host-by-name
@@ -61,14 +440,16 @@
            move 'GETHOSTBYNAME Call' to ws-display-line.
            perform display-line.
            move 'GETHOSTBYNAME' to soc-function.
-           move soa-host-name to hostname
+      * HOSTNAME WAS ALREADY SET BY THE CALLER (ADD-CONNECTION OR
+      * RECONNECT-CURRENT) FROM THE CONNECTION POOL/REGISTRY ENTRY -
+      * DO NOT RE-DERIVE IT FROM SOA-MSG HERE.
            move length of hostname to hostnamelen.
-           move 0 to hostent.
+           move 0 to ws-hostent.
            move 0 to retcode.
-           call 'ezasoket' using soc-function 
+           call 'ezasoket' using soc-function
                                  hostnamelen
                                  hostname
-                                 hostent retcode.
+                                 ws-hostent retcode.
            if retcode is equal to 0
               move 'OK' to ws-display-line
               perform display-line
@@ -82,7 +463,9 @@
            move 'SOCKET Call' to ws-display-line.
            perform display-line.
            move 'SOCKET' to soc-function.
-           move soa-host-port to port.
+      * PORT WAS ALREADY SET BY THE CALLER (ADD-CONNECTION OR
+      * RECONNECT-CURRENT) FROM THE CONNECTION POOL/REGISTRY ENTRY -
+      * DO NOT RE-DERIVE IT FROM SOA-MSG HERE.
            move 0 to proto.
            move 0 to errno.
            move 0 to retcode.
@@ -104,15 +487,9 @@
            move 'CONNECT' to soc-function.
            move ws-socket to s.
            move 2 to family.
-           move '127.000.000.001' to ws-ip-addr.
-           move ws-ip-addr-n1 to ws-ip-wk1
-           move ws-ip-wk1-b2 to ws-ipaddr-b1.
-           move ws-ip-addr-n2 to ws-ip-wk1
-           move ws-ip-wk1-b2 to ws-ipaddr-b2.
-           move ws-ip-addr-n3 to ws-ip-wk1
-           move ws-ip-wk1-b2 to ws-ipaddr-b3.
-           move ws-ip-addr-n4 to ws-ip-wk1
-           move ws-ip-wk1-b2 to ws-ipaddr-b4.
+      * USE THE ADDRESS GETHOSTBYNAME ACTUALLY RESOLVED, NOT A
+      * HARDCODED LOOPBACK ADDRESS, SO WE CAN REACH REAL PARTNER HOSTS.
+           move ws-hostent-addr to ws-ipaddress.
            move ws-ipaddress to ip-address.
            move 0 to reserved.
            move 0 to errno.
@@ -121,27 +498,61 @@
            if retcode is equal to 0
               move 'OK' to ws-display-line
               perform display-line
+              if ws-conn-tls (ws-conn-idx) = 'Y'
+                 perform tls-handshake
+              end-if
            else
               move 'CONNECT Failed' to ws-display-line
               move 16 to return-code
               perform display-line
               go to abort
            end-if.
+       tls-handshake.
+           move 'TLSHANDSHAKE Call' to ws-display-line.
+           perform display-line.
+           move 'SETSOCKOPT' to soc-function.
+           move ws-socket to s.
+           call 'ezasoket' using soc-function s
+                           ws-tls-option errno retcode.
+           if retcode is equal to 0
+              move 'OK' to ws-display-line
+              perform display-line
+           else
+              move 'TLS Handshake Failed' to ws-display-line
+              move 16 to return-code
+              perform display-line
+              go to abort
+           end-if.
        write-msg.
+           move zero to ws-retry-cnt.
+           move 'N' to ws-write-ok.
+           perform write-msg-attempt
+               until ws-write-ok = 'Y' or ws-retry-cnt > ws-retry-max.
+           if ws-write-ok not = 'Y'
+              move 'WRITE Failed' to ws-display-line
+              move 16 to return-code
+              perform display-line
+              go to abort
+           end-if.
+       write-msg-attempt.
            move 'WRITE Call' to ws-display-line.
            perform display-line.
            move 'WRITE' to soc-function.
            move ws-socket to s.
-           call 'ezasoket' using soc-function s 
-                           soa-msg-len soa-msg 
+           call 'ezasoket' using soc-function s
+                           soa-msg-len soa-msg
                            errno retcode.
 
            if retcode is less than 0
-              move 'WRITE Failed' to ws-display-line
-              move 16 to return-code
+              add 1 to ws-retry-cnt
+              move 'WRITE Failed - connection may be dropped'
+                to ws-display-line
               perform display-line
-              go to abort
+              if ws-retry-cnt <= ws-retry-max
+                 perform reconnect-current
+              end-if
            else
+              move 'Y' to ws-write-ok
               move 'OK' to ws-display-line
               perform display-line
               move retcode to ws-byte-count
@@ -152,21 +563,58 @@
               perform display-line
            end-if.
        receive-msg.
+           move zero to ws-retry-cnt.
+           move 'N' to ws-read-ok.
+           perform receive-msg-attempt
+               until ws-read-ok = 'Y' or ws-retry-cnt > ws-retry-max.
+           if ws-read-ok not = 'Y'
+              move 'RECV Failed' to ws-display-line
+              move 16 to return-code
+              perform display-line
+              go to abort
+           end-if.
+       receive-msg-attempt.
+           move 'SELECT Call' to ws-display-line.
+           perform display-line.
+           move 'SELECT' to soc-function.
+           move ws-socket to s.
+           move ws-recv-timeout-sec to ws-select-rc.
+           call 'ezasoket' using soc-function s
+                           ws-recv-timeout-sec ws-select-rc
+                           errno retcode.
+           if ws-select-rc = 0
+              move 'RECV Timeout' to ws-display-line
+              move 16 to return-code
+              perform display-line
+              go to abort
+           end-if.
+
            move 'RECV Call' to ws-display-line.
            perform display-line.
            move 'RECV' to soc-function.
            move ws-socket to s.
            move length of soa-msg to nbyte.
            move zeros to soa-msg.
-           call 'ezasoket' using soc-function s flags 
+           call 'ezasoket' using soc-function s flags
                            nbyte soa-msg
                            errno retcode.
            if retcode is less than 0
-              move 'RECV Failed' to ws-display-line
-              move 16 to return-code
+              add 1 to ws-retry-cnt
+              move 'RECV Failed - connection may be dropped'
+                to ws-display-line
               perform display-line
-              go to abort
+              if ws-retry-cnt <= ws-retry-max
+      * THE ORIGINAL REQUEST WAS SENT ON THE NOW-DEAD SOCKET -
+      * RECONNECT-CURRENT ONLY OPENS A FRESH ONE, IT DOES NOT RE-ASK
+      * THE PARTNER ANYTHING, SO RE-SEND THE HEADER AND MESSAGE BEFORE
+      * THE NEXT SELECT/RECV OR THE RETRY JUST TIMES OUT AGAINST A
+      * PARTNER THAT WAS NEVER ASKED A QUESTION ON THIS CONNECTION.
+                 perform reconnect-current
+                 perform write-header
+                 perform write-msg
+              end-if
            else
+              move 'Y' to ws-read-ok
               if retcode is greater than 0
                  move 'OK' to ws-display-line
                  perform display-line
@@ -179,12 +627,35 @@
               end-if
            end-if.
        abort.
+      * CLOSE ANY SOCKETS STILL OPEN IN THE CONNECTION POOL AND
+      * RELEASE THE SOCKETS API BEFORE GIVING UP THE TCP/IP STACK,
+      * SO A FAILED JOB DOES NOT LEAK SOCKETS.
+           perform close-all-connections.
+           move 'TERMAPI' to soc-function.
+           call 'ezasoket' using soc-function errno retcode.
            move 'Client Message Manager Abort' to ws-display-line.
               move 16 to return-code
            perform display-line.
            goback.
+       close-all-connections.
+           perform close-one-connection
+               varying ws-conn-idx from 1 by 1
+               until ws-conn-idx > ws-conn-count.
+       close-one-connection.
+           if ws-conn-active (ws-conn-idx) = 'Y'
+              move 'CLOSESOCKET' to soc-function
+              move ws-conn-socket (ws-conn-idx) to s
+              call 'ezasoket' using soc-function s errno retcode
+              move 'N' to ws-conn-active (ws-conn-idx)
+           end-if.
        display-line section.
-      *    display ws-display-line.
+           if ws-trace-checked = 'N'
+              accept ws-trace-level from environment 'SOATRACE'
+              move 'Y' to ws-trace-checked
+           end-if
+           if ws-trace-level = 'Y'
+              display ws-display-line
+           end-if.
        display-line-exit.
            exit.
 

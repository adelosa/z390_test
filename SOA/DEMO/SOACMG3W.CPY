@@ -0,0 +1,184 @@
+      ***************************************************************
+      * SOACMG3W.CPY - SOACMGR3's WORKING-STORAGE CONTROL DATA (RETRY/
+      * POOL/TIMING/CHECKPOINT).  COPIED INTO THE WORKING-STORAGE
+      * SECTION, AHEAD OF THE LINKAGE SECTION, SO EVERY ITEM HERE GETS
+      * REAL STORAGE FROM THE CALLED PROGRAM ITSELF RATHER THAN RIDING
+      * ALONG IN THE LINKAGE SECTION WITHOUT AN ADDRESS FROM THE CALL
+      * (ONLY SOA-MSG IS PASSED ON PROCEDURE DIVISION USING).  KEPT AS
+      * ITS OWN MEMBER, SEPARATE FROM SOACMGR3.CPY'S PROCEDURE DIVISION,
+      * SO BOTH CAN BE COPIED INTO THE RIGHT SECTION OF ANY PROGRAM
+      * THAT SHARES THIS LOGIC.
+      ***************************************************************
+      * CONNECTION RETRY CONTROL - IF WRITE-MSG OR RECEIVE-MSG SEES
+      * THE SOCKET HAS DROPPED MID-DAY, RE-RUN OPEN-CLIENT-SOCKET
+      * AND RETRY THE I/O RATHER THAN GOING STRAIGHT TO ABORT.
+       01  ws-retry-cnt         pic 9(2) comp value 0.
+       01  ws-retry-max         pic 9(2) comp value 3.
+       01  ws-write-ok          pic x(1).
+       01  ws-read-ok           pic x(1).
+
+      * RESOLVED HOST ENTRY RETURNED BY GETHOSTBYNAME - CONNECT-SOCKET
+      * USES WS-HOSTENT-ADDR RATHER THAN A HARDCODED LOOPBACK ADDRESS
+      * SO SOACMGR CAN REACH A REAL PARTNER HOST.
+       01  ws-hostent.
+           02  ws-hostent-name      pic x(32).
+           02  ws-hostent-addrtype  pic s9(4) comp.
+           02  ws-hostent-addrlen   pic s9(4) comp.
+           02  ws-hostent-addr      pic x(4).
+
+      * SLA TIMING LOG - EVERY CALL'S RESPONSE TIME IS APPENDED HERE,
+      * KEYED BY SERVICE NAME AND TIMESTAMP, SO SLA COMPLIANCE CAN BE
+      * TRENDED OVER WEEKS INSTEAD OF JUST EYEBALLED FROM THE CONSOLE.
+       01  ws-tlog-name          pic x(8) value 'SOATIMLG'.
+       01  ws-tlog-access        pic x(1) value x'03'.
+       01  ws-tlog-deny          pic x(1) value x'03'.
+       01  ws-tlog-device        pic x(1) value x'00'.
+       01  ws-tlog-handle        pic x(4).
+       01  ws-tlog-flags         pic x(4) value x'00000000'.
+       01  ws-tlog-reserved      pic x(4) value x'00000000'.
+       01  ws-tlog-opened        pic x(1) value 'N'.
+       01  ws-tlog-status        pic s9(9) comp-5.
+       01  ws-tlog-date          pic 9(8).
+       01  ws-tlog-time          pic 9(8).
+       01  ws-tlog-rec.
+           02  ws-tlog-type      pic x(5).
+           02  filler            pic x(1) value space.
+           02  ws-tlog-svc       pic x(8).
+           02  filler            pic x(1) value space.
+           02  ws-tlog-date-o    pic 9(8).
+           02  filler            pic x(1) value space.
+           02  ws-tlog-time-o    pic 9(8).
+           02  filler            pic x(1) value space.
+           02  ws-tlog-micro-o   pic -(14)9.
+           02  filler            pic x(1) value space.
+           02  ws-tlog-corr-o    pic x(16).
+       01  ws-tlog-reclen        pic 9(8) comp-5.
+
+      * ONE-TIME CONNECTION SETUP TIMING - INITAPI/GETHOSTBYNAME/SOCKET/
+      * CONNECT ONLY RUN WHEN A POOL ENTRY IS FIRST OPENED (OR RE-OPENED
+      * AFTER A DROP), SO THEIR COST IS LOGGED SEPARATELY FROM THE PER
+      * MESSAGE SEND/RECEIVE TIME INSTEAD OF BEING FOLDED INTO IT.
+       01  ws-setup-start        pic s9(15) comp-3.
+       01  ws-setup-end          pic s9(15) comp-3.
+       01  ws-setup-micro        pic s9(15) comp-3.
+
+      * READ TIMEOUT CONTROL - DEFAULTS TO 30 SECONDS BUT MAY BE SET
+      * BY THE CALLER BEFORE THE CALL (E.G. FROM A TIMEOUT SUBFIELD
+      * ADDED TO SOA-MSG).  RECEIVE-MSG-ATTEMPT SELECTS ON THE SOCKET
+      * BEFORE BLOCKING ON RECV SO A PARTNER THAT NEVER REPLIES CANNOT
+      * HANG THE BATCH WINDOW.
+       01  ws-recv-timeout-sec   pic s9(9) comp value 30.
+       01  ws-select-rc          pic s9(9) comp.
+
+      * SOCKET TRACE CONTROL - CHECKED ONCE PER RUN FROM THE SOATRACE
+      * ENVIRONMENT VARIABLE SO OPERATIONS CAN TURN THE STEP-BY-STEP
+      * INITAPI/GETHOSTBYNAME/SOCKET/CONNECT/WRITE/RECV TRACE BACK ON
+      * TO DIAGNOSE A CONNECTIVITY PROBLEM WITHOUT A RECOMPILE.
+       01  ws-trace-checked      pic x(1) value 'N'.
+       01  ws-trace-level        pic x(1) value 'N'.
+
+      * CORRELATION HEADER - SENT AS A SHORT FRAME AHEAD OF EVERY
+      * SOA-MSG REQUEST (AND EXPECTED AHEAD OF EVERY REPLY) SO END TO
+      * END TRACES CAN BE STITCHED TOGETHER ACROSS PARTNER SERVICES.
+      * WS-CORR-SEQ IS FOLDED INTO THE LOW-ORDER 2 DIGITS OF
+      * WS-SOA-HDR-CORR (IN PLACE OF THE TIME'S HUNDREDTHS-OF-SECOND
+      * DIGITS) SO TWO CALLS STARTED IN THE SAME SECOND STILL GET
+      * DIFFERENT CORRELATION IDS - SEE BUILD-SOA-HEADER.
+       01  ws-corr-seq           pic 9(8) comp value 0.
+       01  ws-corr-seq-quot      pic 9(6) comp.
+       01  ws-corr-seq-mod       pic 99 comp.
+       01  ws-corr-seq-ed        pic 99.
+       01  ws-soa-hdr.
+           02  ws-soa-hdr-corr   pic x(16).
+           02  ws-soa-hdr-date   pic 9(8).
+           02  ws-soa-hdr-time   pic 9(8).
+           02  ws-soa-hdr-svc    pic x(8).
+       01  ws-soa-hdr-in         pic x(40).
+       01  ws-hdr-len            pic s9(9) comp.
+
+      * APPROVED SERVICE REGISTRY - VALIDATE-SERVICE IS RUN BEFORE
+      * INITAPI SO A TYPO'D OR UNAUTHORIZED SOA-MSG-SVC-NAME FAILS
+      * FAST INSTEAD OF SILENTLY OPENING A SOCKET TO THE WRONG PLACE.
+      * ADD A FILLER ROW HERE (SVC NAME, HOST, PORT) FOR EACH NEW
+      * PARTNER SERVICE AS IT IS ON-BOARDED.
+      * LAST COLUMN IS THE TLS FLAG - 'Y' CONNECTIONS RUN THE TLS
+      * HANDSHAKE IN TLS-HANDSHAKE BEFORE ANY APPLICATION DATA FLOWS,
+      * SO SOACMGR CAN EXCHANGE MESSAGES WITH A PARTNER OUTSIDE OUR
+      * BOX WITHOUT SENDING BUSINESS DATA IN THE CLEAR.
+       01  ws-svc-table-data.
+           02  filler pic x(46)
+               value 'SOASVC1 127.000.000.001                 05000N'.
+           02  filler pic x(46)
+               value 'SOASVC2 127.000.000.001                 05001Y'.
+       01  ws-svc-table redefines ws-svc-table-data.
+           02  ws-svc-entry occurs 2 times
+                            indexed by ws-svc-idx.
+               03  ws-svc-name  pic x(8).
+               03  ws-svc-host  pic x(32).
+               03  ws-svc-port  pic 9(5).
+               03  ws-svc-tls   pic x(1).
+       01  ws-svc-found          pic x(1).
+       01  ws-tls-option         pic x(4) value 'TTLS'.
+
+      * CONNECTION POOL - ONE ROW PER PARTNER SERVICE SO A SINGLE
+      * SOACMGR CLIENT CAN HOLD OPEN SOCKETS TO SEVERAL SERVICES AT
+      * ONCE AND ROUTE EACH CALL TO THE RIGHT ONE.
+      * LONG-RUNNING LISTENER CHECKPOINT/RESTART - THE CONNECTION POOL
+      * AND CORRELATION SEQUENCE ABOVE PERSIST FOR THE LIFE OF THE RUN
+      * UNIT, SO A LONG BATCH WINDOW EFFECTIVELY RUNS AS A RESIDENT
+      * LISTENER RATHER THAN REOPENING SOCKETS EVERY CALL.  EVERY
+      * WS-CKPT-INTERVAL CALLS THE POOL STATE IS SNAPSHOT TO A
+      * CHECKPOINT DATASET SO A JOB THAT ABENDS MID-DAY CAN BE
+      * RESTARTED WITHOUT LOSING THE CORRELATION SEQUENCE OR HAVING TO
+      * REDISCOVER WHICH SERVICES WERE ALREADY CONNECTED.
+       01  ws-ckpt-restarted     pic x(1) value 'N'.
+       01  ws-ckpt-interval      pic s9(4) comp value 100.
+       01  ws-ckpt-count         pic s9(4) comp value 0.
+       01  ws-ckpt-name          pic x(8) value 'SOACKPT'.
+       01  ws-ckpt-access        pic x(1) value x'03'.
+       01  ws-ckpt-access-out    pic x(1) value x'01'.
+       01  ws-ckpt-deny          pic x(1) value x'03'.
+       01  ws-ckpt-device        pic x(1) value x'00'.
+       01  ws-ckpt-handle        pic x(4).
+       01  ws-ckpt-flags         pic x(4) value x'00000000'.
+       01  ws-ckpt-reserved      pic x(4) value x'00000000'.
+       01  ws-ckpt-opened        pic x(1) value 'N'.
+       01  ws-ckpt-status        pic s9(9) comp-5.
+       01  ws-ckpt-reclen        pic 9(8) comp-5.
+       01  ws-ckpt-rec.
+           02  ws-ckpt-seq           pic 9(8).
+           02  ws-ckpt-conn-count    pic 9(2).
+           02  ws-ckpt-conn-entry occurs 10 times
+                                  indexed by ws-ckpt-idx.
+               03  ws-ckpt-svc   pic x(8).
+               03  ws-ckpt-host  pic x(32).
+               03  ws-ckpt-port  pic 9(5).
+               03  ws-ckpt-tls   pic x(1).
+
+       01  ws-conn-max           pic s9(4) comp value 10.
+       01  ws-conn-count         pic s9(4) comp value 0.
+       01  ws-conn-found         pic x(1).
+       01  ws-conn-table.
+           02  ws-conn-entry occurs 10 times
+                             indexed by ws-conn-idx.
+               03  ws-conn-svc      pic x(8).
+               03  ws-conn-socket   pic s9(9) comp.
+               03  ws-conn-host     pic x(32).
+               03  ws-conn-port     pic s9(5).
+               03  ws-conn-active   pic x(1).
+               03  ws-conn-tls      pic x(1).
+
+      * POOL CAPACITY/THROUGHPUT INSTRUMENTATION - WS-CONN-COUNT AGAINST
+      * WS-CONN-MAX ABOVE IS THE POOL'S CURRENT DEPTH; WS-CALL-COUNT IS
+      * HOW MANY SOA-MSG REQUESTS THIS RUN UNIT HAS SERVICED SO FAR.
+      * EVERY WS-POOL-LOG-INTERVAL CALLS A SNAPSHOT OF BOTH GOES TO
+      * SOATIMLG AS ITS OWN RECORD TYPE SO A LONG-RUNNING RESIDENT RUN
+      * CAN BE WATCHED FOR POOL EXHAUSTION WITHOUT WAITING FOR END OF
+      * DAY.
+       01  ws-call-count         pic s9(9) comp value 0.
+       01  ws-pool-log-interval  pic s9(4) comp value 50.
+       01  ws-pool-log-count     pic s9(4) comp value 0.
+       01  ws-pool-stats-text    pic x(16).
+       01  ws-pool-depth-ed      pic z(4)9.
+       01  ws-pool-max-ed        pic z(4)9.
+       01  ws-call-count-ed      pic z(8)9.

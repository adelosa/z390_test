@@ -0,0 +1,20 @@
+//SOADRV1J JOB (ACCTNO),'SOACMGR3 AD HOC',CLASS=A,MSGCLASS=X
+//*****************************************************************
+//* SAMPLE JOB - RUNS THE SOADRV1 PROC TO RE-DRIVE SOASVC1 WITH ONE
+//* REQUEST CARD.  COPY THIS JOB AND CHANGE THE SOAIN CARD(S) (OR
+//* THE SVC= OVERRIDE) TO TEST OR RE-DRIVE A DIFFERENT PARTNER CALL.
+//*
+//* SOAIN CARD LAYOUT (ONE REQUEST PER 80-BYTE CARD):
+//*   COLS  1- 8   SERVICE NAME  (MUST MATCH WS-SVC-TABLE-DATA IN
+//*                                SOACMGR3.CPY)
+//*   COL      9   BLANK
+//*   COLS 10-41   HOST NAME OR DOTTED IP ADDRESS
+//*   COL     42   BLANK
+//*   COLS 43-47   PORT NUMBER
+//*   COL     48   BLANK
+//*   COLS 49-80   MESSAGE TEXT SENT TO THE PARTNER SERVICE
+//*****************************************************************
+//STEP1    EXEC SOADRV1
+//SOADRV1.SOAIN DD *
+SOASVC1  127.000.000.001                  05000 REDRIVE AD HOC TEST MESSAGE
+/*
